@@ -0,0 +1,31 @@
+//FR01CBREJ JOB (ACCT01),'DEFINE GDG PRODUTO REJ RETENCAO',CLASS=A,
+//         MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*==============================================================*
+//*  JOB      : FR01CBREJ                                         *
+//*  AUTOR    : IVAN SANCHES                                      *
+//*  EMPRESA  : FOURSYS                                           *
+//*  DATA     : 09/08/2026                                        *
+//*  OBJETIVO : DEFINICAO DA GDG BASE FOURSYS.FR01CBXX.REJ,        *
+//*             GRAVADA POR STEP0070 (FR01CBXX) A CADA EXECUCAO    *
+//*             NOTURNA COM OS REGISTROS DE PRODUTO REJEITADOS.    *
+//*             A GDG JA VINHA SENDO USADA SEM LIMIT/SCRATCH, O    *
+//*             QUE ACUMULARIA GERACOES INDEFINIDAMENTE; ESTA      *
+//*             DEFINICAO PASSA A CONTROLAR A RETENCAO EM 14       *
+//*             GERACOES (14 EXECUCOES NOTURNAS), NOS MOLDES DA    *
+//*             GDG DE FOURSYS.RESUMO.ARCHIVE (JCL/FR01CBRES.jcl)  *
+//*------------------------------------------------------------- *
+//*  HISTORICO DE ALTERACOES                                      *
+//*  DATA        AUTOR   DESCRICAO                                *
+//*  ----------  ------  -------------------------------------    *
+//*  09/08/2026  IVS     DEFINICAO INICIAL DA GDG                 *
+//*==============================================================*
+//STEP0010 EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+    DEFINE GDG (NAME(FOURSYS.FR01CBXX.REJ) -
+                LIMIT(14)                  -
+                SCRATCH                    -
+                NOEMPTY)
+/*
+//*
