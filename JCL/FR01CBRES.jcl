@@ -0,0 +1,28 @@
+//FR01CBRES JOB (ACCT01),'DEFINE GDG RESUMO ARCHIVE',CLASS=A,
+//         MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*==============================================================*
+//*  JOB      : FR01CBRES                                         *
+//*  AUTOR    : IVAN SANCHES                                      *
+//*  EMPRESA  : FOURSYS                                           *
+//*  DATA     : 08/08/2026                                        *
+//*  OBJETIVO : DEFINICAO (UMA UNICA VEZ) DA GDG BASE USADA        *
+//*             POR FR05CB10 PARA ARQUIVAR GERACOES DE RESUMO.    *
+//*             LIMIT/SCRATCH FAZ A GDG PURGAR AUTOMATICAMENTE    *
+//*             AS GERACOES MAIS ANTIGAS QUE A JANELA DE          *
+//*             RETENCAO (14 GERACOES = 14 EXECUCOES NOTURNAS)    *
+//*------------------------------------------------------------- *
+//*  HISTORICO DE ALTERACOES                                      *
+//*  DATA        AUTOR   DESCRICAO                                *
+//*  ----------  ------  -------------------------------------    *
+//*  08/08/2026  IVS     DEFINICAO INICIAL DA GDG                 *
+//*==============================================================*
+//STEP0010 EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+    DEFINE GDG (NAME(FOURSYS.RESUMO.ARCHIVE) -
+                LIMIT(14)                     -
+                SCRATCH                       -
+                NOEMPTY)
+/*
+//*
