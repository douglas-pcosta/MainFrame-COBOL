@@ -0,0 +1,320 @@
+//FR01CBXX JOB (ACCT01),'BATCH NOTURNO PRODUTO',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*==============================================================*
+//*  JOB      : FR01CBXX                                          *
+//*  AUTOR    : IVAN SANCHES                                      *
+//*  EMPRESA  : FOURSYS                                           *
+//*  DATA     : 08/08/2026                                        *
+//*  OBJETIVO : JOB STREAM NOTURNO - CARGA/MANUTENCAO DE CLIENTE  *
+//*             E EMPREGADO, EXTRACAO DE PRODUTO E RELATORIO DE   *
+//*             RESUMO. STEPS EXECUTAM NA ORDEM ABAIXO E TESTAM   *
+//*             O RETURN CODE DO STEP ANTERIOR VIA COND=.         *
+//*             O JOB PODE SER RESUBMETIDO A PARTIR DE UM STEP    *
+//*             ESPECIFICO VIA O PARAMETRO RESTART= NO JOB CARD.  *
+//*             TODO STEP QUE MANTEM CHECKPOINT PROPRIO (VER      *
+//*             ARQCKPT ABAIXO) TAMBEM ACEITA PARM='S' NO CARTAO  *
+//*             EXEC PARA RETOMAR A PARTIR DO ULTIMO CHECKPOINT   *
+//*             GRAVADO POR AQUELE PROGRAMA, EM VEZ DE RECOMECAR  *
+//*             DO ZERO - USE ISSO QUANDO O RESTART= DO JOB CARD  *
+//*             CAIR NO MEIO DE UM STEP QUE JA VINHA PROCESSANDO  *
+//*             UM VOLUME GRANDE DE REGISTROS. TODOS OS STEPS     *
+//*             COMPARTILHAM O MESMO ARQUIVO DE CHECKPOINT        *
+//*             (FOURSYS.BATCH.CKPT), UMA LINHA POR PROGRAMA.     *
+//*------------------------------------------------------------- *
+//*  HISTORICO DE ALTERACOES                                      *
+//*  DATA        AUTOR   DESCRICAO                                *
+//*  ----------  ------  -------------------------------------    *
+//*  08/08/2026  IVS     JOB STREAM INICIAL                       *
+//*  08/08/2026  IVS     INCLUI STEP0062/STEP0064 (MANUTENCAO DE  *
+//*                      PRODUTO-MASTER E GERACAO DA GDG QUE       *
+//*                      ALIMENTA A ARQPROD DE FR01CBXX)           *
+//*  08/08/2026  IVS     PADRONIZA O CHECKPOINT/RESTART DE TODOS  *
+//*                      OS STEPS (EXCETO STEP0010/STEP0020, QUE  *
+//*                      NAO TEM LACO DE PROCESSAMENTO) NUM UNICO *
+//*                      ARQUIVO COMPARTILHADO, ACIONADO VIA      *
+//*                      PARM='S' NO CARTAO EXEC. O RESTART DE    *
+//*                      FR01CBXX DEIXA DE DEPENDER DE UM CARTAO  *
+//*                      NA SYSIN (VEJA STEP0070)                 *
+//*  09/08/2026  IVS     INCLUI STEP0120 (RELATORIO CONSOLIDADO   *
+//*                      DE FIM DE DIA), E O //ARQCTL DE          *
+//*                      STEP0030/STEP0040/STEP0062 QUE O         *
+//*                      ALIMENTA                                 *
+//*  09/08/2026  IVS     INCLUI STEP0130 (FR05CB15), QUE ARQUIVA  *
+//*                      E ESVAZIA A TRILHA DE AUDITORIA NO FIM   *
+//*                      DA NOITE                                 *
+//*  09/08/2026  IVS     INCLUI STEP0125 (FR05CB16), EXTRACAO DE  *
+//*                      CLIENTE-MASTER EM LAYOUT POSICIONAL PARA *
+//*                      O CRM                                    *
+//*  09/08/2026  IVS     INCLUI //ARQERR (FOURSYS.BATCH.ERRLOG)   *
+//*                      EM TODOS OS STEPS QUE TEM LACO DE        *
+//*                      PROCESSAMENTO - TRILHA COMPARTILHADA DE  *
+//*                      ERROS, CRIADA NA PRIMEIRA EXECUCAO       *
+//*  09/08/2026  IVS     INCLUI STEP0115 (FR05CB17), ORGANOGRAMA  *
+//*                      DE EMPREGADO-MASTER POR GERENTE          *
+//*  09/08/2026  IVS     INCLUI //SYSIN (FOURSYS.FR01CBXX.SYSIN)  *
+//*                      NO STEP0070 - CARTAO OPCIONAL DE FILTRO  *
+//*                      DE STATUS/DATA DE VIGENCIA DA EXTRACAO   *
+//*                      DE PRODUTO                               *
+//*  09/08/2026  IVS     REMOVE RESTART=STEP0070 DO JOB CARD -    *
+//*                      ERA APLICADO EM TODA SUBMISSAO NORMAL,   *
+//*                      PULANDO OS STEPS ANTERIORES. RESTART=    *
+//*                      E PARAMETRO DE RESUBMISSAO, A SER        *
+//*                      ACRESCENTADO PELA OPERACAO SOMENTE NO    *
+//*                      JCL DE REINICIO DE UM RUN QUE ABENDOU    *
+//*==============================================================*
+//*
+//*==============================================================*
+//*  STEP0010 - FR05CB02 - EXERCICIO DE CABECALHO DE JOB          *
+//*==============================================================*
+//STEP0010 EXEC PGM=FR05CB02
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0020 - FR05CB03 - EXERCICIO DE ACCEPT/DISPLAY            *
+//*==============================================================*
+//STEP0020 EXEC PGM=FR05CB03,COND=(4,LT,STEP0010)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=FOURSYS.FR05CB03.SYSIN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0030 - FR05CB04 - INTAKE DE EMPREGADO (SYSIN)            *
+//*==============================================================*
+//STEP0030 EXEC PGM=FR05CB04,COND=(4,LT,STEP0020)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=FOURSYS.EMPREGADO.CARGA.SYSIN,DISP=SHR
+//ARQEMP   DD DSN=FOURSYS.EMPREGADO.MASTER,DISP=SHR
+//ARQREJI  DD DSN=FOURSYS.EMPREGADO.REJEITOS,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(2,2)),
+//            DCB=(RECFM=FB,LRECL=111)
+//ARQAUD   DD DSN=FOURSYS.INTAKE.AUDITORIA,DISP=SHR
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//ARQCTL   DD DSN=FOURSYS.EMPREGADO.CTL(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//            DCB=(FOURSYS.EMPREGADO.CTL,RECFM=FB,LRECL=224)
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0040 - FR05CB05 - INTAKE DE CLIENTE (SYSIN)              *
+//*             CRUZA GERENTE CONTRA FOURSYS.EMPREGADO.MASTER     *
+//*==============================================================*
+//STEP0040 EXEC PGM=FR05CB05,COND=(4,LT,STEP0030)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=FOURSYS.CLIENTE.CARGA.SYSIN,DISP=SHR
+//ARQCLI   DD DSN=FOURSYS.CLIENTE.MASTER,DISP=SHR
+//ARQEMP   DD DSN=FOURSYS.EMPREGADO.MASTER,DISP=SHR
+//ARQREJI  DD DSN=FOURSYS.CLIENTE.REJEITOS,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(2,2)),
+//            DCB=(RECFM=FB,LRECL=111)
+//ARQAUD   DD DSN=FOURSYS.INTAKE.AUDITORIA,DISP=SHR
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//ARQCTL   DD DSN=FOURSYS.CLIENTE.CTL(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//            DCB=(FOURSYS.CLIENTE.CTL,RECFM=FB,LRECL=224)
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0050 - FR05CB06 - GERADOR DE SEQUENCIAL                  *
+//*==============================================================*
+//STEP0050 EXEC PGM=FR05CB06,COND=(4,LT,STEP0040)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=FOURSYS.FR05CB06.SYSIN,DISP=SHR
+//ARQCONT  DD DSN=FOURSYS.FR05CB06.CONTADOR,DISP=SHR
+//ARQAUD   DD DSN=FOURSYS.INTAKE.AUDITORIA,DISP=SHR
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0060 - FR05CB07 - INTAKE DE ENDERECO (SYSIN)             *
+//*==============================================================*
+//STEP0060 EXEC PGM=FR05CB07,COND=(4,LT,STEP0050)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=FOURSYS.ENDERECO.CARGA.SYSIN,DISP=SHR
+//ARQAUD   DD DSN=FOURSYS.INTAKE.AUDITORIA,DISP=SHR
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0062 - FR05CB12 - MANUTENCAO DE PRODUTO-MASTER (SYSIN)   *
+//*==============================================================*
+//STEP0062 EXEC PGM=FR05CB12,COND=(4,LT,STEP0060)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=FOURSYS.PRODUTO.CARGA.SYSIN,DISP=SHR
+//ARQPRDM  DD DSN=FOURSYS.PRODUTO.MASTER,DISP=SHR
+//ARQREJI  DD DSN=FOURSYS.PRODUTO.REJEITOS,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(2,2)),
+//            DCB=(RECFM=FB,LRECL=113)
+//ARQAUD   DD DSN=FOURSYS.INTAKE.AUDITORIA,DISP=SHR
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//ARQCTL   DD DSN=FOURSYS.PRODUTO.CTL(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//            DCB=(FOURSYS.PRODUTO.CTL,RECFM=FB,LRECL=224)
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0064 - FR05CB13 - GERA GDG DE PRODUTO-MASTER PARA A      *
+//*             EXTRACAO NOTURNA, A PARTIR DE FOURSYS.PRODUTO.    *
+//*             MASTER (MANTIDO PELA STEP0062)                    *
+//*==============================================================*
+//STEP0064 EXEC PGM=FR05CB13,COND=(4,LT,STEP0062)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//ARQPRDM  DD DSN=FOURSYS.PRODUTO.MASTER,DISP=SHR
+//ARQPRDX  DD DSN=FOURSYS.PRODUTO.REGMASTER(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(FOURSYS.PRODUTO.REGMASTER,RECFM=FB,LRECL=70)
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0070 - FR01CBXX - EXTRACAO PRODUTO -> RESUMO             *
+//*             ARQPROD CONCATENA UMA GERACAO GDG POR REGIAO,     *
+//*             MAIS A GERACAO DO PRODUTO-MASTER (STEP0064)       *
+//*==============================================================*
+//STEP0070 EXEC PGM=FR01CBXX,COND=(4,LT,STEP0064)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//ARQPROD  DD DSN=FOURSYS.PRODUTO.REGSUL(0),DISP=SHR
+//         DD DSN=FOURSYS.PRODUTO.REGSUDESTE(0),DISP=SHR
+//         DD DSN=FOURSYS.PRODUTO.REGNORDESTE(0),DISP=SHR
+//         DD DSN=FOURSYS.PRODUTO.REGNORTE(0),DISP=SHR
+//         DD DSN=FOURSYS.PRODUTO.REGMASTER(0),DISP=SHR
+//ARQRES   DD DSN=FOURSYS.RESUMO,DISP=SHR
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSIN    DD DSN=FOURSYS.FR01CBXX.SYSIN,DISP=SHR
+//ARQCTL   DD DSN=FOURSYS.FR01CBXX.CTL(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(FOURSYS.FR01CBXX.CTL,RECFM=FB,LRECL=224)
+//ARQPREJ  DD DSN=FOURSYS.FR01CBXX.REJ(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(FOURSYS.FR01CBXX.REJ,RECFM=FB,LRECL=126)
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0080 - FR05CB08 - RELATORIO PAGINADO DE RESUMO           *
+//*==============================================================*
+//STEP0080 EXEC PGM=FR05CB08,COND=(4,LT,STEP0070)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//ARQRES   DD DSN=FOURSYS.RESUMO,DISP=SHR
+//ARQRPT   DD SYSOUT=*
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0090 - FR05CB09 - EXPORTACAO CSV DE RESUMO P/ FINANCEIRO *
+//*==============================================================*
+//STEP0090 EXEC PGM=FR05CB09,COND=(4,LT,STEP0080)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//ARQRES   DD DSN=FOURSYS.RESUMO,DISP=SHR
+//ARQCTL   DD DSN=FOURSYS.FR01CBXX.CTL(0),DISP=SHR
+//ARQCSV   DD DSN=FOURSYS.RESUMO.CSV,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//            DCB=(RECFM=FB,LRECL=150)
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0100 - FR05CB10 - ARQUIVAMENTO DE RESUMO (GDG DE         *
+//*             ARQUIVO MORTO). A RETENCAO E CONTROLADA PELO      *
+//*             LIMIT/SCRATCH DA GDG FOURSYS.RESUMO.ARCHIVE,      *
+//*             DEFINIDA EM JCL/FR01CBRES.jcl                     *
+//*==============================================================*
+//STEP0100 EXEC PGM=FR05CB10,COND=(4,LT,STEP0090)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//ARQRES   DD DSN=FOURSYS.RESUMO,DISP=SHR
+//ARQARC   DD DSN=FOURSYS.RESUMO.ARCHIVE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=TAPE,SPACE=(TRK,(20,20)),
+//            DCB=(RECFM=FB,LRECL=65)
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0110 - FR05CB11 - LISTAGEM DE CLIENTE-MASTER E           *
+//*             EMPREGADO-MASTER                                  *
+//*==============================================================*
+//STEP0110 EXEC PGM=FR05CB11,COND=(4,LT,STEP0100)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//ARQCLI   DD DSN=FOURSYS.CLIENTE.MASTER,DISP=SHR
+//ARQEMP   DD DSN=FOURSYS.EMPREGADO.MASTER,DISP=SHR
+//ARQRPT   DD SYSOUT=*
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0115 - FR05CB17 - ORGANOGRAMA DE EMPREGADO-MASTER POR    *
+//*             GERENTE                                           *
+//*==============================================================*
+//STEP0115 EXEC PGM=FR05CB17,COND=(4,LT,STEP0110)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//ARQEMP   DD DSN=FOURSYS.EMPREGADO.MASTER,DISP=SHR
+//ARQRPT   DD SYSOUT=*
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0120 - FR05CB14 - RELATORIO CONSOLIDADO DE FIM DE DIA    *
+//*             ARQCTL CONCATENA O REGISTRO DE TOTAIS DE CONTROLE *
+//*             GRAVADO POR CADA STEP DE CARGA/EXTRACAO DA NOITE  *
+//*==============================================================*
+//STEP0120 EXEC PGM=FR05CB14,COND=(4,LT,STEP0115)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//ARQCTL   DD DSN=FOURSYS.EMPREGADO.CTL(0),DISP=SHR
+//         DD DSN=FOURSYS.CLIENTE.CTL(0),DISP=SHR
+//         DD DSN=FOURSYS.PRODUTO.CTL(0),DISP=SHR
+//         DD DSN=FOURSYS.FR01CBXX.CTL(0),DISP=SHR
+//ARQRPT   DD SYSOUT=*
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0125 - FR05CB16 - EXTRACAO POSICIONAL DE CLIENTE-MASTER  *
+//*             PARA O CRM (HEADER/TRAILER DE CONTROLE)           *
+//*==============================================================*
+//STEP0125 EXEC PGM=FR05CB16,COND=(4,LT,STEP0120)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//ARQCLI   DD DSN=FOURSYS.CLIENTE.MASTER,DISP=SHR
+//ARQCRM   DD DSN=FOURSYS.CLIENTE.CRM,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80)
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*==============================================================*
+//*  STEP0130 - FR05CB15 - ARQUIVAMENTO E LIMPEZA DA TRILHA DE    *
+//*             AUDITORIA. A RETENCAO DAS GERACOES ARQUIVADAS E   *
+//*             CONTROLADA PELO LIMIT/SCRATCH DA GDG FOURSYS.     *
+//*             AUDITORIA.ARCHIVE, DEFINIDA EM JCL/FR01CBAUD.jcl  *
+//*==============================================================*
+//STEP0130 EXEC PGM=FR05CB15,COND=(4,LT,STEP0125)
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//ARQAUD   DD DSN=FOURSYS.INTAKE.AUDITORIA,DISP=SHR
+//ARQARC   DD DSN=FOURSYS.AUDITORIA.ARCHIVE(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=TAPE,SPACE=(TRK,(20,20)),
+//            DCB=(RECFM=FB,LRECL=93)
+//ARQCKPT  DD DSN=FOURSYS.BATCH.CKPT,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
