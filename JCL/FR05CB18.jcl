@@ -0,0 +1,31 @@
+//FR05CB18 JOB (ACCT01),'CONSULTA AVULSA DE CLIENTE',CLASS=A,
+//         MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*==============================================================*
+//*  JOB      : FR05CB18                                          *
+//*  AUTOR    : IVAN SANCHES                                      *
+//*  EMPRESA  : FOURSYS                                           *
+//*  DATA     : 09/08/2026                                        *
+//*  OBJETIVO : EXECUCAO AVULSA (SOB DEMANDA) DO PROGRAMA          *
+//*             FR05CB18, QUE CONSULTA O CLIENTE-MASTER PELOS      *
+//*             IDENTIFICADORES INFORMADOS NA SYSIN E EXIBE OS     *
+//*             DADOS DO CLIENTE - SOMENTE LEITURA, SEM GRAVACAO.  *
+//*             NAO FAZ PARTE DA CADEIA NOTURNA (FR01CBXX.jcl);    *
+//*             E SUBMETIDO PELA AREA DE ATENDIMENTO CONFORME A    *
+//*             NECESSIDADE, COM UM CARTAO POR CLIENTE A CONSULTAR *
+//*------------------------------------------------------------- *
+//*  HISTORICO DE ALTERACOES                                      *
+//*  DATA        AUTOR   DESCRICAO                                *
+//*  ----------  ------  -------------------------------------    *
+//*  09/08/2026  IVS     JOB INICIAL                               *
+//*==============================================================*
+//STEP0010 EXEC PGM=FR05CB18
+//STEPLIB  DD DSN=FOURSYS.BATCH.LOADLIB,DISP=SHR
+//ARQCLI   DD DSN=FOURSYS.CLIENTE.MASTER,DISP=SHR
+//ARQERR   DD DSN=FOURSYS.BATCH.ERRLOG,DISP=SHR
+//SYSIN    DD *
+00123
+00456
+/*
+//SYSOUT   DD SYSOUT=*
+//*
