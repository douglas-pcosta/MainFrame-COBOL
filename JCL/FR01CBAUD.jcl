@@ -0,0 +1,29 @@
+//FR01CBAUD JOB (ACCT01),'DEFINE GDG AUDITORIA ARCHIVE',CLASS=A,
+//         MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*==============================================================*
+//*  JOB      : FR01CBAUD                                         *
+//*  AUTOR    : IVAN SANCHES                                      *
+//*  EMPRESA  : FOURSYS                                           *
+//*  DATA     : 09/08/2026                                        *
+//*  OBJETIVO : DEFINICAO (UMA UNICA VEZ) DA GDG BASE USADA        *
+//*             POR FR05CB15 PARA ARQUIVAR A TRILHA DE AUDITORIA  *
+//*             (FOURSYS.INTAKE.AUDITORIA) ANTES DE ESVAZIA-LA.   *
+//*             LIMIT/SCRATCH FAZ A GDG PURGAR AUTOMATICAMENTE    *
+//*             AS GERACOES MAIS ANTIGAS QUE A JANELA DE          *
+//*             RETENCAO (30 GERACOES = 30 EXECUCOES NOTURNAS)    *
+//*------------------------------------------------------------- *
+//*  HISTORICO DE ALTERACOES                                      *
+//*  DATA        AUTOR   DESCRICAO                                *
+//*  ----------  ------  -------------------------------------    *
+//*  09/08/2026  IVS     DEFINICAO INICIAL DA GDG                 *
+//*==============================================================*
+//STEP0010 EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+    DEFINE GDG (NAME(FOURSYS.AUDITORIA.ARCHIVE) -
+                LIMIT(30)                        -
+                SCRATCH                          -
+                NOEMPTY)
+/*
+//*
