@@ -0,0 +1,24 @@
+      *=========================================*                       00000010
+      *     COPYBOOK : CPCAB01                                          00000020
+      *=========================================*                       00000030
+      *     AUTOR   : IVAN SANCHES                                      00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *-------------------------------------------------------*         00000060
+      *     OBJETIVO: CAMPOS DE WORKING-STORAGE USADOS PELA             00000070
+      *               ROTINA PADRAO DE CABECALHO DE JOB (COPYBOOK       00000080
+      *               CPCAB02, COPIADA NA PROCEDURE DIVISION DE         00000090
+      *               CADA PROGRAMA BATCH). O PROGRAMA CHAMADOR DEVE    00000100
+      *               MOVER O PROPRIO PROGRAM-ID PARA WRK-CAB-PROGRAMA  00000110
+      *               ANTES DE EXECUTAR 0101-CABECALHO-PADRAO           00000120
+      *-------------------------------------------------------*         00000130
+      *     HISTORICO DE ALTERACOES                                     00000140
+      *     DATA        AUTOR   DESCRICAO                               00000150
+      *     ----------  ------  --------------------------------        00000160
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00000170
+      *     09/08/2026  IVS     CORRIGE NOME DO PARAGRAFO NO           00000175
+      *                         COMENTARIO (0101, NAO 0001)             00000177
+      *=========================================*                       00000180
+       01  WRK-CAB-AREA.                                                00000190
+           05  WRK-CAB-PROGRAMA        PIC X(08).                       00000200
+           05  WRK-CAB-DATA            PIC 9(08).                       00000210
+           05  WRK-CAB-OPERADOR        PIC X(20).                       00000220
