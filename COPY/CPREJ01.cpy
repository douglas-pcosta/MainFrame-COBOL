@@ -0,0 +1,26 @@
+      *=========================================*                       00001000
+      *     COPYBOOK : CPREJ01                                          00002000
+      *=========================================*                       00003000
+      *     AUTOR   : IVAN SANCHES                                      00004000
+      *     EMPRESA : FOURSYS                                           00005000
+      *-------------------------------------------------------*         00006000
+      *     OBJETIVO: LAYOUT DO REGISTRO DE REJEITO DA CARGA DE         00007000
+      *               PRODUTO, COM O REGISTRO ORIGINAL E O MOTIVO       00008000
+      *               DA REJEICAO, PARA QUE O PROCESSAMENTO SIGA        00009000
+      *               SEM ABORTAR O JOB INTEIRO                         00010000
+      *-------------------------------------------------------*         00011000
+      *     HISTORICO DE ALTERACOES                                     00012000
+      *     DATA       AUTOR   DESCRICAO                                00013000
+      *     ----------  ------  --------------------------------        00014000
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00015000
+      *=========================================*                       00016000
+       01  CPREJ01-REGISTRO.                                            00017000
+           05  REJ-REGISTRO-ORIGINAL   PIC X(70).                       00018000
+           05  REJ-CODIGO-MOTIVO       PIC 9(02).                       00019000
+               88  REJ-TIPO-INVALIDO         VALUE 01.                  00020000
+               88  REJ-CODIGO-NAO-NUMERICO   VALUE 02.                  00021000
+               88  REJ-QUANTIDADE-INVALIDA   VALUE 03.                  00022000
+               88  REJ-PRECO-INVALIDO        VALUE 04.                  00023000
+               88  REJ-CHAVE-DUPLICADA       VALUE 05.                  00024000
+           05  REJ-DESCRICAO-MOTIVO    PIC X(40).                       00025000
+           05  REJ-DATA-HORA           PIC X(14).                       00026000
