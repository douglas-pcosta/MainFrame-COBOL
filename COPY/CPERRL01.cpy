@@ -0,0 +1,26 @@
+      *=========================================*                       00000010
+      *     COPYBOOK : CPERRL01                                          00000020
+      *=========================================*                       00000030
+      *     AUTOR   : IVAN SANCHES                                      00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *-------------------------------------------------------*         00000060
+      *     OBJETIVO: LAYOUT DO REGISTRO DA TRILHA COMPARTILHADA DE     00000070
+      *               ERROS (ERRLOG), GRAVADO PELA ROTINA PADRAO DE     00000080
+      *               ENCERRAMENTO DE PROGRAMA (COPY CPERR02 NA         00000090
+      *               PROCEDURE DIVISION)                               00000100
+      *-------------------------------------------------------*         00000110
+      *     HISTORICO DE ALTERACOES                                     00000120
+      *     DATA       AUTOR   DESCRICAO                                00000130
+      *     ----------  ------  --------------------------------        00000140
+      *     09/08/2026  IVS     LAYOUT INICIAL                          00000150
+      *=========================================*                       00000160
+       01  CPERRL01-REGISTRO.                                           00000170
+           05  ERR-PROGRAMA            PIC X(08).                       00000180
+           05  ERR-DATA-HORA.                                           00000190
+               10  ERR-DATA                PIC 9(08).                   00000200
+               10  ERR-HORA                PIC 9(06).                   00000210
+           05  ERR-SEVERIDADE          PIC X(01).                       00000220
+               88  ERR-SEV-ERRO               VALUE 'E'.                00000230
+               88  ERR-SEV-AVISO              VALUE 'A'.                00000240
+               88  ERR-SEV-INFORMATIVO        VALUE 'I'.                00000250
+           05  ERR-MENSAGEM            PIC X(50).                       00000260
