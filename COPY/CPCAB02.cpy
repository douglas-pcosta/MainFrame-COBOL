@@ -0,0 +1,32 @@
+      *=========================================*                       00000010
+      *     COPYBOOK : CPCAB02                                          00000020
+      *=========================================*                       00000030
+      *     AUTOR   : IVAN SANCHES                                      00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *-------------------------------------------------------*         00000060
+      *     OBJETIVO: ROTINA PADRAO DE CABECALHO DE JOB, COPIADA NA     00000070
+      *               PROCEDURE DIVISION DE CADA PROGRAMA BATCH DA      00000080
+      *               SUITE. EXIBE A DATA DO SISTEMA, O PROGRAM-ID/     00000090
+      *               NOME DO JOB E O USUARIO QUE DISPAROU A            00000100
+      *               EXECUCAO (VIA ENVIRONMENT-VALUE), PARA FACILITAR  00000110
+      *               O RASTREIO DE QUEM RODOU O QUE NO LOG DO JOB.     00000120
+      *               O CAMPO WRK-CAB-PROGRAMA (COPYBOOK CPCAB01) DEVE  00000130
+      *               SER PREENCHIDO PELO PROGRAMA CHAMADOR ANTES       00000140
+      *               DESTA ROTINA SER EXECUTADA. E CHAMADA COMO O      00000150
+      *               PRIMEIRO PASSO DE 0100-INICIAR EM CADA PROGRAMA   00000160
+      *-------------------------------------------------------*         00000170
+      *     HISTORICO DE ALTERACOES                                     00000180
+      *     DATA        AUTOR   DESCRICAO                               00000190
+      *     ----------  ------  --------------------------------        00000200
+      *     08/08/2026  IVS     ROTINA INICIAL                          00000210
+      *=========================================*                       00000220
+       0101-CABECALHO-PADRAO              SECTION.                      00000230
+             ACCEPT WRK-CAB-DATA FROM DATE YYYYMMDD.                    00000240
+             DISPLAY 'USER' UPON ENVIRONMENT-NAME.                      00000250
+             ACCEPT WRK-CAB-OPERADOR FROM ENVIRONMENT-VALUE.            00000260
+             DISPLAY '=========================================='.      00000270
+             DISPLAY ' JOB/PROGRAMA : ' WRK-CAB-PROGRAMA.               00000280
+             DISPLAY ' DATA         : ' WRK-CAB-DATA.                   00000290
+             DISPLAY ' USUARIO      : ' WRK-CAB-OPERADOR.               00000300
+             DISPLAY '=========================================='.      00000310
+       0101-99-FIM.            EXIT.                                    00000320
