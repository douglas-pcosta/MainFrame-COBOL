@@ -0,0 +1,31 @@
+      *=========================================*                       00001000
+      *     COPYBOOK : CPAUD01                                          00002000
+      *=========================================*                       00003000
+      *     AUTOR   : IVAN SANCHES                                      00004000
+      *     EMPRESA : FOURSYS                                           00005000
+      *-------------------------------------------------------*         00006000
+      *     OBJETIVO: LAYOUT DO REGISTRO DA TRILHA DE AUDITORIA         00007000
+      *               COMPARTILHADA PELOS PROGRAMAS DE INTAKE VIA       00008000
+      *               SYSIN (FR05CB04/05/06/07). GRAVA UM REGISTRO      00009000
+      *               PARA CADA TRANSACAO ACEITA OU REJEITADA, COM      00010000
+      *               DATA/HORA, PROGRAMA DE ORIGEM E A IMAGEM DO       00011000
+      *               REGISTRO DIGITADO                                 00012000
+      *-------------------------------------------------------*         00013000
+      *     HISTORICO DE ALTERACOES                                     00014000
+      *     DATA       AUTOR   DESCRICAO                                00015000
+      *     ----------  ------  --------------------------------        00016000
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00017000
+      *     08/08/2026  IVS     AUD-REGISTRO-IMAGEM AMPLIADO DE 60      00017500
+      *                         PARA 70 POSICOES PARA COMPORTAR O       00017600
+      *                         MAIOR LAYOUT DE INTAKE ATUAL SEM        00017700
+      *                         TRUNCAR A IMAGEM GRAVADA                00017800
+      *=========================================*                       00019000
+       01  CPAUD01-REGISTRO.                                            00020000
+           05  AUD-PROGRAMA            PIC X(08).                       00021000
+           05  AUD-DATA-HORA.                                           00022000
+               10  AUD-DATA                PIC 9(08).                   00023000
+               10  AUD-HORA                PIC 9(06).                   00024000
+           05  AUD-STATUS-TRANS        PIC X(01).                       00025000
+               88  AUD-ACEITO                VALUE 'A'.                 00026000
+               88  AUD-REJEITADO             VALUE 'R'.                 00027000
+           05  AUD-REGISTRO-IMAGEM     PIC X(70).                       00028000
