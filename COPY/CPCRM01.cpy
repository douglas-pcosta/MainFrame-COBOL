@@ -0,0 +1,43 @@
+      *=========================================*                       00001000
+      *     COPYBOOK : CPCRM01                                          00002000
+      *=========================================*                       00003000
+      *     AUTOR   : IVAN SANCHES                                      00004000
+      *     EMPRESA : FOURSYS                                           00005000
+      *-------------------------------------------------------*         00006000
+      *     OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO DE EXTRACAO DE      00007000
+      *               CLIENTE-MASTER PARA O CRM, COM VISOES PARA        00008000
+      *               REGISTRO DE DETALHE, HEADER E TRAILER (80         00009000
+      *               BYTES FIXOS) - POSICIONAL, E NAO DELIMITADO       00010000
+      *               POR VIRGULA COMO A EXPORTACAO CSV DO              00011000
+      *               FINANCEIRO (CPRESU01/FR05CB09)                    00012000
+      *-------------------------------------------------------*         00013000
+      *     HISTORICO DE ALTERACOES                                     00014000
+      *     DATA       AUTOR   DESCRICAO                                00015000
+      *     ----------  ------  --------------------------------        00016000
+      *     09/08/2026  IVS     LAYOUT INICIAL COM DETALHE/HEADER/       00017000
+      *                         TRAILER                                 00018000
+      *=========================================*                       00019000
+       01  CPCRM01-REGISTRO.                                            00020000
+           05  CRM-TIPO-REG            PIC X(01).                       00021000
+               88  CRM-REG-HEADER            VALUE 'H'.                 00022000
+               88  CRM-REG-DETALHE           VALUE 'D'.                 00023000
+               88  CRM-REG-TRAILER           VALUE 'T'.                 00024000
+           05  CRM-DADOS               PIC X(79).                       00025000
+      *                                                                 00026000
+       01  CPCRM01-DETALHE        REDEFINES  CPCRM01-REGISTRO.          00027000
+           05  CRM-TIPO-REG-D          PIC X(01).                       00028000
+           05  CRM-ID                  PIC 9(05).                       00029000
+           05  CRM-NOME                PIC X(30).                       00030000
+           05  CRM-TELEFONE            PIC 9(10).                       00031000
+           05  CRM-GERENTE             PIC X(15).                       00032000
+           05  FILLER                  PIC X(19).                       00033000
+      *                                                                 00034000
+       01  CPCRM01-HEADER         REDEFINES  CPCRM01-REGISTRO.          00035000
+           05  CRM-TIPO-REG-H          PIC X(01).                       00036000
+           05  CRM-DATA-GERACAO        PIC 9(08).                       00037000
+           05  FILLER                  PIC X(71).                       00038000
+      *                                                                 00039000
+       01  CPCRM01-TRAILER        REDEFINES  CPCRM01-REGISTRO.          00040000
+           05  CRM-TIPO-REG-T          PIC X(01).                       00041000
+           05  CRM-QTD-REGISTROS       PIC 9(09).                       00042000
+           05  FILLER                  PIC X(70).                       00043000
