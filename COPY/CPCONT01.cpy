@@ -0,0 +1,20 @@
+      *=========================================*                       00001000
+      *     COPYBOOK : CPCONT01                                         00002000
+      *=========================================*                       00003000
+      *     AUTOR   : IVAN SANCHES                                      00004000
+      *     EMPRESA : FOURSYS                                           00005000
+      *-------------------------------------------------------*         00006000
+      *     OBJETIVO: LAYOUT DO REGISTRO DE CONTADOR DE SEQUENCIAL      00007000
+      *               PERSISTIDO ENTRE EXECUCOES, CHAVEADO PELO NOME    00008000
+      *               DO PROGRAMA - PERMITE GERAR NUMEROS UNICOS E      00009000
+      *               CRESCENTES PARA CHAVES DE ARQUIVO MASTER          00010000
+      *-------------------------------------------------------*         00011000
+      *     HISTORICO DE ALTERACOES                                     00012000
+      *     DATA        AUTOR   DESCRICAO                               00013000
+      *     ----------  ------  --------------------------------        00014000
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00015000
+      *=========================================*                       00016000
+       01  CPCONT01-REGISTRO.                                           00017000
+           05  CONT-PROGRAMA            PIC X(08).                      00018000
+           05  CONT-ULTIMO-VALOR        PIC 9(05).                      00019000
+           05  CONT-DATA-HORA           PIC X(14).                      00020000
