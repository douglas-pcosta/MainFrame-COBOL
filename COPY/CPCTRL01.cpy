@@ -0,0 +1,34 @@
+      *=========================================*                       00001000
+      *     COPYBOOK : CPCTRL01                                         00002000
+      *=========================================*                       00003000
+      *     AUTOR   : IVAN SANCHES                                      00004000
+      *     EMPRESA : FOURSYS                                           00005000
+      *-------------------------------------------------------*         00006000
+      *     OBJETIVO: LAYOUT DO REGISTRO DE TOTAIS DE CONTROLE          00007000
+      *               GRAVADO POR CADA PROGRAMA BATCH DA SUITE AO       00008000
+      *               FINAL DO PROCESSAMENTO, PARA CONFERENCIA E        00009000
+      *               PARA O RELATORIO CONSOLIDADO DE FIM DE DIA        00010000
+      *-------------------------------------------------------*         00011000
+      *     HISTORICO DE ALTERACOES                                     00012000
+      *     DATA       AUTOR   DESCRICAO                                00013000
+      *     ----------  ------  --------------------------------        00014000
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00015000
+      *     08/08/2026  IVS     INCLUSAO DE CONTADORES POR FONTE        00016000
+      *                         REGIONAL (MERGE DE PRODUTO)             00017000
+      *     09/08/2026  IVS     INCLUSAO DE CTL-QTD-FILTRADOS, PARA     00017100
+      *                         OS REGISTROS EXCLUIDOS PELO FILTRO      00017200
+      *                         OPCIONAL DE STATUS/VIGENCIA             00017300
+      *=========================================*                       00018000
+       01  CPCTRL01-REGISTRO.                                           00019000
+           05  CTL-PROGRAMA            PIC X(08).                       00020000
+           05  CTL-DATA-HORA           PIC X(14).                       00021000
+           05  CTL-QTD-LIDOS           PIC 9(09).                       00022000
+           05  CTL-QTD-GRAVADOS        PIC 9(09).                       00023000
+           05  CTL-QTD-REJEITADOS      PIC 9(09).                       00024000
+           05  CTL-QTD-DUPLICADOS      PIC 9(09).                       00025000
+           05  CTL-QTD-FILTRADOS       PIC 9(09).                       00025500
+           05  CTL-HASH-TOTAL          PIC 9(15).                       00026000
+           05  CTL-QTD-FONTES          PIC 9(02).                       00027000
+           05  CTL-FONTE OCCURS 10 TIMES.                                00028000
+               10  CTL-FONTE-REGIAO        PIC X(05).                   00029000
+               10  CTL-FONTE-QTD           PIC 9(09).                   00030000
