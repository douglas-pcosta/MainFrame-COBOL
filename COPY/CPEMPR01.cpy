@@ -0,0 +1,27 @@
+      *=========================================*                       00001000
+      *     COPYBOOK : CPEMPR01                                         00002000
+      *=========================================*                       00003000
+      *     AUTOR   : IVAN SANCHES                                      00004000
+      *     EMPRESA : FOURSYS                                           00005000
+      *-------------------------------------------------------*         00006000
+      *     OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO INDEXADO            00007000
+      *               EMPREGADO-MASTER, PERSISTIDO A PARTIR DA          00008000
+      *               CARGA DE SYSIN DO PROGRAMA FR05CB04. TRAZ         00009000
+      *               EMP-NOME-CURTO (15 BYTES) COMO CHAVE ALTERNADA    00010000
+      *               PARA O CRUZAMENTO DO CAMPO GERENTE FEITO PELO     00011000
+      *               PROGRAMA FR05CB05                                 00012000
+      *-------------------------------------------------------*         00013000
+      *     HISTORICO DE ALTERACOES                                     00014000
+      *     DATA       AUTOR   DESCRICAO                                00015000
+      *     ----------  ------  --------------------------------        00016000
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00017000
+      *=========================================*                       00019000
+       01  CPEMPR01-REGISTRO.                                           00020000
+           05  EMP-ID                  PIC 9(05).                       00021000
+           05  EMP-NOME                PIC X(30).                       00022000
+           05  EMP-NOME-CURTO          PIC X(15).                       00023000
+           05  EMP-TELEFONE            PIC 9(10).                       00024000
+           05  EMP-GERENTE             PIC X(15).                       00025000
+           05  EMP-STATUS              PIC X(01).                       00026000
+               88  EMP-ATIVO                 VALUE 'A'.                 00027000
+               88  EMP-INATIVO               VALUE 'I'.                 00028000
