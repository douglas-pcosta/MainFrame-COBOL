@@ -0,0 +1,32 @@
+      *=========================================*                       00000010
+      *     COPYBOOK : CPREJ03                                          00000020
+      *=========================================*                       00000030
+      *     AUTOR   : IVAN SANCHES                                      00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *-------------------------------------------------------*         00000060
+      *     OBJETIVO: LAYOUT DO REGISTRO DE REJEITO DO PROGRAMA DE      00000070
+      *               MANUTENCAO DE PRODUTO-MASTER (FR05CB12), COM O    00000080
+      *               REGISTRO ORIGINAL E O MOTIVO DA REJEICAO DE       00000090
+      *               CADA TRANSACAO                                    00000100
+      *-------------------------------------------------------*         00000110
+      *     HISTORICO DE ALTERACOES                                     00000120
+      *     DATA       AUTOR   DESCRICAO                                00000130
+      *     ----------  ------  --------------------------------        00000140
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00000150
+      *     09/08/2026  IVS     NOVO MOTIVO 06 (REJ3-NAO-PERSISTIDO) -  00000151
+      *                         CHAVE DUPLICADA/INEXISTENTE DETECTADA   00000152
+      *                         SO NO WRITE/REWRITE CONTRA O MASTER,    00000153
+      *                         DEPOIS QUE O REGISTRO JA TINHA PASSADO  00000154
+      *                         NA VALIDACAO DE CAMPOS                 00000155
+      *=========================================*                       00000160
+       01  CPREJ03-REGISTRO.                                            00000170
+           05  REJ3-PROGRAMA           PIC X(08).                       00000180
+           05  REJ3-REGISTRO-ORIGINAL  PIC X(63).                       00000190
+           05  REJ3-CODIGO-MOTIVO      PIC 9(02).                       00000200
+               88  REJ3-TRANSACAO-INVALIDA      VALUE 01.               00000210
+               88  REJ3-CODIGO-NAO-NUMERICO     VALUE 02.               00000220
+               88  REJ3-QUANTIDADE-INVALIDA     VALUE 03.               00000230
+               88  REJ3-PRECO-INVALIDO          VALUE 04.               00000240
+               88  REJ3-DESCRICAO-EM-BRANCO     VALUE 05.               00000250
+               88  REJ3-NAO-PERSISTIDO          VALUE 06.               00000255
+           05  REJ3-DESCRICAO-MOTIVO   PIC X(40).                       00000260
