@@ -0,0 +1,20 @@
+      *=========================================*                       00000010
+      *     COPYBOOK : CPERR01                                          00000020
+      *=========================================*                       00000030
+      *     AUTOR   : IVAN SANCHES                                      00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *-------------------------------------------------------*         00000060
+      *     OBJETIVO: CAMPOS DE WORKING-STORAGE DA ROTINA PADRAO        00000070
+      *               DE GRAVACAO NA TRILHA COMPARTILHADA DE ERROS      00000080
+      *               (COPY CPERR02 NA PROCEDURE DIVISION). O           00000090
+      *               PROGRAMA CHAMADOR DEVE TER SUA PROPRIA FD         00000100
+      *               ERRLOG COM COPY CPERRL01 NA FILE SECTION          00000110
+      *-------------------------------------------------------*         00000120
+      *     HISTORICO DE ALTERACOES                                     00000130
+      *     DATA       AUTOR   DESCRICAO                                00000140
+      *     ----------  ------  --------------------------------        00000150
+      *     09/08/2026  IVS     LAYOUT INICIAL                          00000160
+      *=========================================*                       00000170
+       77  WRK-FS-ERRLOG           PIC X(02) VALUE SPACES.              00000180
+       77  WRK-ERR-DATA-ATUAL      PIC 9(08) VALUE ZERO.                00000190
+       77  WRK-ERR-HORA-ATUAL      PIC 9(08) VALUE ZERO.                00000200
