@@ -0,0 +1,20 @@
+      *=========================================*                       00001000
+      *     COPYBOOK : CPCLIE01                                         00002000
+      *=========================================*                       00003000
+      *     AUTOR   : IVAN SANCHES                                      00004000
+      *     EMPRESA : FOURSYS                                           00005000
+      *-------------------------------------------------------*         00006000
+      *     OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO INDEXADO            00007000
+      *               CLIENTE-MASTER, PERSISTIDO A PARTIR DA            00008000
+      *               CARGA DE SYSIN DO PROGRAMA FR05CB05               00009000
+      *-------------------------------------------------------*         00010000
+      *     HISTORICO DE ALTERACOES                                     00011000
+      *     DATA       AUTOR   DESCRICAO                                00012000
+      *     ----------  ------  --------------------------------        00013000
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00014000
+      *=========================================*                       00016000
+       01  CPCLIE01-REGISTRO.                                           00017000
+           05  CLI-ID                  PIC 9(05).                       00018000
+           05  CLI-NOME                PIC X(30).                       00019000
+           05  CLI-TELEFONE            PIC 9(10).                       00020000
+           05  CLI-GERENTE             PIC X(15).                       00021000
