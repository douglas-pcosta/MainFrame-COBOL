@@ -0,0 +1,46 @@
+      *=========================================*                       00001000
+      *     COPYBOOK : CPPROD01                                         00002000
+      *=========================================*                       00003000
+      *     AUTOR   : IVAN SANCHES                                      00004000
+      *     EMPRESA : FOURSYS                                           00005000
+      *-------------------------------------------------------*         00006000
+      *     OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO PRODUTO,            00007000
+      *               COM VISOES PARA REGISTRO DE DETALHE,              00008000
+      *               HEADER E TRAILER (70 BYTES FIXOS)                 00009000
+      *-------------------------------------------------------*         00010000
+      *     HISTORICO DE ALTERACOES                                     00011000
+      *     DATA       AUTOR   DESCRICAO                                00012000
+      *     ----------  ------  --------------------------------        00013000
+      *     08/08/2026  IVS     LAYOUT INICIAL COM DETALHE/HEADER/       00014000
+      *                         TRAILER E PRECO EMPACOTADO              00015000
+      *=========================================*                       00016000
+       01  CPPROD01-REGISTRO.                                           00017000
+           05  PRD-TIPO-REG           PIC X(01).                        00018000
+               88  PRD-REG-HEADER            VALUE 'H'.                 00019000
+               88  PRD-REG-DETALHE           VALUE 'D'.                 00020000
+               88  PRD-REG-TRAILER           VALUE 'T'.                 00021000
+           05  PRD-DADOS               PIC X(69).                       00022000
+      *                                                                 00023000
+       01  CPPROD01-DETALHE       REDEFINES  CPPROD01-REGISTRO.         00024000
+           05  PRD-TIPO-REG-D          PIC X(01).                       00025000
+           05  PRD-CODIGO              PIC 9(08).                       00026000
+           05  PRD-DESCRICAO           PIC X(25).                       00027000
+           05  PRD-CATEGORIA           PIC X(05).                       00028000
+           05  PRD-QUANTIDADE          PIC 9(07).                       00029000
+           05  PRD-PRECO-UNIT          PIC 9(07)V99 COMP-3.             00030000
+           05  PRD-DATA-EFETIVA        PIC 9(08).                       00031000
+           05  PRD-STATUS              PIC X(01).                       00032000
+               88  PRD-ATIVO                 VALUE 'A'.                 00033000
+               88  PRD-INATIVO               VALUE 'I'.                 00034000
+           05  FILLER                  PIC X(10).                       00035000
+      *                                                                 00036000
+       01  CPPROD01-HEADER        REDEFINES  CPPROD01-REGISTRO.         00037000
+           05  PRD-TIPO-REG-H          PIC X(01).                       00038000
+           05  PRD-REGIAO              PIC X(05).                       00039000
+           05  PRD-DATA-GERACAO        PIC 9(08).                       00040000
+           05  FILLER                  PIC X(56).                       00041000
+      *                                                                 00042000
+       01  CPPROD01-TRAILER       REDEFINES  CPPROD01-REGISTRO.         00043000
+           05  PRD-TIPO-REG-T          PIC X(01).                       00044000
+           05  PRD-QTD-REGISTROS       PIC 9(09).                       00045000
+           05  FILLER                  PIC X(60).                       00046000
