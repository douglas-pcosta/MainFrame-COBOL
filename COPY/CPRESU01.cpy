@@ -0,0 +1,25 @@
+      *=========================================*                       00001000
+      *     COPYBOOK : CPRESU01                                         00002000
+      *=========================================*                       00003000
+      *     AUTOR   : IVAN SANCHES                                      00004000
+      *     EMPRESA : FOURSYS                                           00005000
+      *-------------------------------------------------------*         00006000
+      *     OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO RESUMO,             00007000
+      *               ORGANIZADO DE FORMA INDEXADA (KSDS) PELO          00008000
+      *               CODIGO DO PRODUTO PARA CONSULTA AVULSA            00009000
+      *-------------------------------------------------------*         00010000
+      *     HISTORICO DE ALTERACOES                                     00011000
+      *     DATA       AUTOR   DESCRICAO                                00012000
+      *     ----------  ------  --------------------------------        00013000
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00014000
+      *     08/08/2026  IVS     INCLUSAO DO PRECO TOTAL CALCULADO       00015000
+      *=========================================*                       00016000
+       01  CPRESU01-REGISTRO.                                           00017000
+           05  RES-CODIGO              PIC 9(08).                       00018000
+           05  RES-DESCRICAO           PIC X(25).                       00019000
+           05  RES-CATEGORIA           PIC X(05).                       00020000
+           05  RES-QUANTIDADE          PIC 9(07).                       00021000
+           05  RES-PRECO-UNIT          PIC 9(07)V99 COMP-3.             00022000
+           05  RES-PRECO-TOTAL         PIC 9(09)V99 COMP-3.             00023000
+           05  RES-DATA-EFETIVA        PIC 9(08).                       00024000
+           05  RES-STATUS              PIC X(01).                       00025000
