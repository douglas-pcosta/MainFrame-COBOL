@@ -0,0 +1,27 @@
+      *=========================================*                       00000010
+      *     COPYBOOK : CPPRDM01                                         00000020
+      *=========================================*                       00000030
+      *     AUTOR   : IVAN SANCHES                                      00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *-------------------------------------------------------*         00000060
+      *     OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO INDEXADO            00000070
+      *               PRODUTO-MASTER, MANTIDO PELO PROGRAMA DE          00000080
+      *               MANUTENCAO FR05CB12 (INCLUSAO/ALTERACAO/          00000090
+      *               EXCLUSAO VIA SYSIN). SUBSTITUI A MANUTENCAO       00000100
+      *               MANUAL DO ARQUIVO PRODUTO FORA DO SISTEMA         00000110
+      *-------------------------------------------------------*         00000120
+      *     HISTORICO DE ALTERACOES                                     00000130
+      *     DATA       AUTOR   DESCRICAO                                00000140
+      *     ----------  ------  --------------------------------        00000150
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00000160
+      *=========================================*                       00000170
+       01  CPPRDM01-REGISTRO.                                           00000180
+           05  PRDM-CODIGO             PIC 9(08).                       00000190
+           05  PRDM-DESCRICAO          PIC X(25).                       00000200
+           05  PRDM-CATEGORIA          PIC X(05).                       00000210
+           05  PRDM-QUANTIDADE         PIC 9(07).                       00000220
+           05  PRDM-PRECO-UNIT         PIC 9(07)V99 COMP-3.             00000230
+           05  PRDM-DATA-EFETIVA       PIC 9(08).                       00000240
+           05  PRDM-STATUS             PIC X(01).                       00000250
+               88  PRDM-ATIVO                VALUE 'A'.                 00000260
+               88  PRDM-INATIVO              VALUE 'I'.                 00000270
