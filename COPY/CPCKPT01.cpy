@@ -0,0 +1,23 @@
+      *=========================================*                       00001000
+      *     COPYBOOK : CPCKPT01                                         00002000
+      *=========================================*                       00003000
+      *     AUTOR   : IVAN SANCHES                                      00004000
+      *     EMPRESA : FOURSYS                                           00005000
+      *-------------------------------------------------------*         00006000
+      *     OBJETIVO: LAYOUT DO REGISTRO DE CHECKPOINT/RESTART          00007000
+      *               COMPARTILHADO PELOS PROGRAMAS BATCH DA            00008000
+      *               SUITE, CHAVEADO PELO NOME DO PROGRAMA             00009000
+      *-------------------------------------------------------*         00010000
+      *     HISTORICO DE ALTERACOES                                     00011000
+      *     DATA       AUTOR   DESCRICAO                                00012000
+      *     ----------  ------  --------------------------------        00013000
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00014000
+      *=========================================*                       00015000
+       01  CPCKPT01-REGISTRO.                                           00016000
+           05  CKP-PROGRAMA            PIC X(08).                       00017000
+           05  CKP-QTD-PROCESSADOS     PIC 9(09).                       00018000
+           05  CKP-ULTIMA-CHAVE        PIC 9(08).                       00019000
+           05  CKP-DATA-HORA           PIC X(14).                       00020000
+           05  CKP-STATUS              PIC X(01).                       00021000
+               88  CKP-EM-ANDAMENTO          VALUE 'P'.                 00022000
+               88  CKP-CONCLUIDO             VALUE 'C'.                 00023000
