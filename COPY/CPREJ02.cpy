@@ -0,0 +1,34 @@
+      *=========================================*                       00001000
+      *     COPYBOOK : CPREJ02                                          00002000
+      *=========================================*                       00003000
+      *     AUTOR   : IVAN SANCHES                                      00004000
+      *     EMPRESA : FOURSYS                                           00005000
+      *-------------------------------------------------------*         00006000
+      *     OBJETIVO: LAYOUT DO REGISTRO DE REJEITO DOS PROGRAMAS        00007000
+      *               DE INTAKE (FR05CB04/FR05CB05), COM O REGISTRO     00008000
+      *               ORIGINAL E O MOTIVO DA REJEICAO DE CADA CARGA     00009000
+      *-------------------------------------------------------*         00010000
+      *     HISTORICO DE ALTERACOES                                     00011000
+      *     DATA       AUTOR   DESCRICAO                                00012000
+      *     ----------  ------  --------------------------------        00013000
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00014000
+      *     09/08/2026  IVS     AMPLIA REJ2-REGISTRO-ORIGINAL PARA      00014100
+      *                         X(61) - O REGISTRO DE ORIGEM (WRK-      00014200
+      *                         REGISTRO) TEM 61 BYTES E ESTAVA SENDO   00014300
+      *                         TRUNCADO EM UM BYTE NO MOVE             00014400
+      *     09/08/2026  IVS     NOVO MOTIVO 06 (REJ2-NAO-PERSISTIDO) -  00014500
+      *                         CHAVE DUPLICADA/INEXISTENTE DETECTADA   00014600
+      *                         SO NO WRITE/REWRITE/DELETE CONTRA O     00014700
+      *                         MASTER, DEPOIS QUE O REGISTRO JA TINHA  00014800
+      *                         PASSADO NA VALIDACAO DE CAMPOS          00014900
+      *=========================================*                       00016000
+       01  CPREJ02-REGISTRO.                                            00017000
+           05  REJ2-PROGRAMA           PIC X(08).                       00018000
+           05  REJ2-REGISTRO-ORIGINAL  PIC X(61).                       00019000
+           05  REJ2-CODIGO-MOTIVO      PIC 9(02).                       00020000
+               88  REJ2-ID-NAO-NUMERICO         VALUE 01.                00021000
+               88  REJ2-TELEFONE-NAO-NUMERICO   VALUE 02.                00022000
+               88  REJ2-NOME-EM-BRANCO          VALUE 03.                00023000
+               88  REJ2-GERENTE-INVALIDO        VALUE 04.                00024000
+               88  REJ2-NAO-PERSISTIDO          VALUE 06.                00024500
+           05  REJ2-DESCRICAO-MOTIVO   PIC X(40).                       00025000
