@@ -0,0 +1,27 @@
+      *=========================================*                       00000010
+      *     COPYBOOK : CPCKP01                                          00000020
+      *=========================================*                       00000030
+      *     AUTOR   : IVAN SANCHES                                      00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *-------------------------------------------------------*         00000060
+      *     OBJETIVO: CAMPOS DE WORKING-STORAGE DA ROTINA PADRAO        00000070
+      *               DE CHECKPOINT/RESTART DA SUITE (COPY CPCKP02      00000080
+      *               NA PROCEDURE DIVISION). GENERALIZA O CONTROLE     00000090
+      *               DE CHECKPOINT ORIGINALMENTE ESCRITO SOMENTE       00000100
+      *               PARA A FR01CBXX PARA QUALQUER PROGRAMA DA         00000110
+      *               SUITE QUE PRECISE SER REINICIAVEL. O              00000120
+      *               PROGRAMA CHAMADOR DEVE TER SUA PROPRIA FD         00000130
+      *               CHECKPT COM COPY CPCKPT01 NA FILE SECTION         00000140
+      *-------------------------------------------------------*         00000150
+      *     HISTORICO DE ALTERACOES                                     00000160
+      *     DATA       AUTOR   DESCRICAO                                00000170
+      *     ----------  ------  --------------------------------        00000180
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00000190
+      *=========================================*                       00000200
+       77  WRK-FS-CHECKPT          PIC X(02) VALUE SPACES.              00000210
+       77  WRK-CKPT-INTERVALO      PIC 9(05) COMP VALUE 1000.           00000220
+       77  WRK-CKPT-CONT-LIDOS     PIC 9(09) COMP VALUE ZERO.           00000230
+       77  WRK-CKPT-QTD-A-PULAR    PIC 9(09) COMP VALUE ZERO.           00000240
+       77  WRK-CKPT-QUOCIENTE      PIC 9(09) COMP VALUE ZERO.           00000250
+       77  WRK-CKPT-RESTO          PIC 9(05) COMP VALUE ZERO.           00000260
+           COPY CPRST01.                                                00000270
