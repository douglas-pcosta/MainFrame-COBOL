@@ -0,0 +1,56 @@
+      *=========================================*                       00000010
+      *     COPYBOOK : CPERR02                                          00000020
+      *=========================================*                       00000030
+      *     AUTOR   : IVAN SANCHES                                      00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *-------------------------------------------------------*         00000060
+      *     OBJETIVO: SECAO PADRAO DA SUITE PARA GRAVACAO NA TRILHA     00000070
+      *               COMPARTILHADA DE ERROS (ERRLOG). COPIADA NA       00000080
+      *               PROCEDURE DIVISION, NORMALMENTE LOGO APOS O       00000090
+      *               CHECKPOINT/RESTART PADRAO (CPCKP02). O            00000100
+      *               PROGRAMA CHAMADOR E RESPONSAVEL POR:              00000110
+      *               - TER SUA PROPRIA FD ERRLOG COM COPY CPERRL01     00000120
+      *                 NA FILE SECTION E SELECT ERRLOG ASSIGN TO       00000130
+      *                 ARQERR NA FILE-CONTROL                          00000140
+      *               - TER COPY CPERR01 NA WORKING-STORAGE             00000150
+      *               - CHAMAR 9050-GRAVAR-ERRLOG A PARTIR DE SEU       00000160
+      *                 PROPRIO 9000-TRATA-ERROS, COM A MENSAGEM JA     00000170
+      *                 MONTADA EM WRK-MSG                              00000180
+      *-------------------------------------------------------*         00000190
+      *     HISTORICO DE ALTERACOES                                     00000200
+      *     DATA       AUTOR   DESCRICAO                                00000210
+      *     ----------  ------  --------------------------------        00000220
+      *     09/08/2026  IVS     ROTINA INICIAL                          00000230
+      *=========================================*                       00000240
+      *---------------------------------------------------              00000250
+       9050-GRAVAR-ERRLOG                 SECTION.                      00000260
+      *    GRAVA A MENSAGEM ATUAL DE WRK-MSG NA TRILHA COMPARTILHADA    00000270
+      *    DE ERROS, CRIANDO-A NA PRIMEIRA EXECUCAO CASO AINDA NAO      00000280
+      *    EXISTA (FILE STATUS 35). A SEVERIDADE E CLASSIFICADA PELO    00000290
+      *    PREFIXO "ERRO" DA MENSAGEM (COM OU SEM ESPACO A FRENTE);     00000300
+      *    QUALQUER OUTRO TEXTO (ENCERRAMENTO NORMAL, FIM DE ARQUIVO)   00000310
+      *    E GRAVADO COMO INFORMATIVO                                   00000320
+      *---------------------------------------------------              00000330
+             OPEN EXTEND ERRLOG.                                        00000340
+             IF WRK-FS-ERRLOG EQUAL '35'                                00000350
+                 OPEN OUTPUT ERRLOG                                     00000360
+                 CLOSE ERRLOG                                           00000370
+                 OPEN EXTEND ERRLOG                                     00000380
+             END-IF.                                                    00000390
+             MOVE WRK-CAB-PROGRAMA     TO ERR-PROGRAMA.                 00000400
+             ACCEPT WRK-ERR-DATA-ATUAL FROM DATE YYYYMMDD.              00000410
+             ACCEPT WRK-ERR-HORA-ATUAL FROM TIME.                       00000420
+             MOVE WRK-ERR-DATA-ATUAL      TO ERR-DATA.                  00000430
+             MOVE WRK-ERR-HORA-ATUAL (1:6) TO ERR-HORA.                 00000440
+             IF WRK-MSG (1:4) EQUAL 'ERRO'                              00000450
+                OR WRK-MSG (2:4) EQUAL 'ERRO'                           00000460
+                 SET ERR-SEV-ERRO        TO TRUE                        00000470
+             ELSE                                                       00000480
+                 SET ERR-SEV-INFORMATIVO TO TRUE                        00000490
+             END-IF.                                                    00000500
+             MOVE WRK-MSG              TO ERR-MENSAGEM.                 00000510
+             WRITE CPERRL01-REGISTRO.                                   00000520
+             CLOSE ERRLOG.                                              00000530
+      *---------------------------------------------------              00000540
+       9050-99-FIM.            EXIT.                                    00000550
+      *---------------------------------------------------              00000560
