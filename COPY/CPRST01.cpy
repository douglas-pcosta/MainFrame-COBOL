@@ -0,0 +1,27 @@
+      *=========================================*                       00001000
+      *     COPYBOOK : CPRST01                                          00002000
+      *=========================================*                       00003000
+      *     AUTOR   : IVAN SANCHES                                      00004000
+      *     EMPRESA : FOURSYS                                           00005000
+      *-------------------------------------------------------*         00006000
+      *     OBJETIVO: INDICADOR DE RESTART DOS PROGRAMAS BATCH DA       00007000
+      *               SUITE, MONTADO EM WORKING-STORAGE (COPY CPCKP01) 00007100
+      *               A PARTIR DO PRIMEIRO BYTE DO PARM DA EXEC CARD    00007200
+      *               (WRK-PARM-DADOS, INTERPRETADO PELA 0102-          00007300
+      *               INTERPRETAR-PARM DE CPCKP02) PARA DECIDIR SE O    00007400
+      *               PROGRAMA DEVE RETOMAR A PARTIR DO ULTIMO PONTO    00007500
+      *               DE CHECKPOINT                                     00007600
+      *-------------------------------------------------------*         00011000
+      *     HISTORICO DE ALTERACOES                                     00012000
+      *     DATA       AUTOR   DESCRICAO                                00013000
+      *     ----------  ------  --------------------------------        00014000
+      *     08/08/2026  IVS     LAYOUT INICIAL                          00015000
+      *     09/08/2026  IVS     COMENTARIO ATUALIZADO - O INDICADOR     00015100
+      *                         PASSOU A VIR DO PARM DA EXEC CARD,      00015200
+      *                         NAO MAIS DE UM CARTAO NA SYSIN          00015300
+      *=========================================*                       00016000
+       01  CPRST01-PARM.                                                00017000
+           05  RST-INDICADOR           PIC X(01) VALUE 'N'.              00018000
+               88  RST-RESTART-SIM           VALUE 'S'.                 00019000
+               88  RST-RESTART-NAO           VALUE 'N'.                 00020000
+           05  FILLER                  PIC X(69) VALUE SPACES.          00021000
