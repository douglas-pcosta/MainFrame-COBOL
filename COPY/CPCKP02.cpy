@@ -0,0 +1,113 @@
+      *=========================================*                       00000010
+      *     COPYBOOK : CPCKP02                                          00000020
+      *=========================================*                       00000030
+      *     AUTOR   : IVAN SANCHES                                      00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *-------------------------------------------------------*         00000060
+      *     OBJETIVO: SECOES PADRAO DE CHECKPOINT/RESTART DA            00000070
+      *               SUITE. COPIADO NA PROCEDURE DIVISION LOGO         00000080
+      *               APOS O FIM DE 0100-INICIAR, NOS MOLDES DO         00000090
+      *               CABECALHO PADRAO DE JOB (CPCAB02). O              00000100
+      *               PROGRAMA CHAMADOR E RESPONSAVEL POR:              00000110
+      *               - RECEBER WRK-PARM-RESTART VIA                    00000120
+      *                 PROCEDURE DIVISION USING (COPY CPCKP01          00000130
+      *                 NA WORKING-STORAGE E LINKAGE SECTION            00000140
+      *                 PROPRIA COM O LAYOUT DO PARM)                   00000150
+      *               - CHAMAR 0102-INTERPRETAR-PARM E                  00000160
+      *                 0103-ABRIR-CHECKPOINT NO INICIO                 00000170
+      *               - CHAMAR 0104-POSICIONAR-RESTART E, SE            00000180
+      *                 WRK-CKPT-QTD-A-PULAR FOR MAIOR QUE ZERO,        00000190
+      *                 DESPREZAR OS REGISTROS JA PROCESSADOS DO        00000200
+      *                 SEU PROPRIO ARQUIVO DE ENTRADA E ABRIR A        00000210
+      *                 SAIDA EM EXTEND EM VEZ DE OUTPUT                00000220
+      *               - INCREMENTAR WRK-CKPT-CONT-LIDOS A CADA          00000230
+      *                 REGISTRO LIDO E CHAMAR                          00000240
+      *                 0105-CHECAR-CHECKPOINT NO LACO PRINCIPAL        00000250
+      *               - CHAMAR 0106-FINALIZAR-CHECKPOINT EM             00000260
+      *                 0300-FINALIZAR                                  00000270
+      *-------------------------------------------------------*         00000280
+      *     HISTORICO DE ALTERACOES                                     00000290
+      *     DATA       AUTOR   DESCRICAO                                00000300
+      *     ----------  ------  --------------------------------        00000310
+      *     08/08/2026  IVS     ROTINA INICIAL, GENERALIZADA A          00000320
+      *                         PARTIR DO CONTROLE DE CHECKPOINT        00000330
+      *                         ESCRITO PARA A FR01CBXX                 00000340
+      *=========================================*                       00000350
+      *---------------------------------------------------              00000360
+       0102-INTERPRETAR-PARM              SECTION.                      00000370
+      *    INTERPRETA O PARM DO JCL COMO O CARTAO DE RESTART            00000380
+      *    PADRAO DA SUITE - PARM='S' PEDE RETOMADA A PARTIR DO         00000390
+      *    ULTIMO CHECKPOINT, AUSENCIA DE PARM (OU QUALQUER             00000400
+      *    OUTRO VALOR) EXECUTA NORMALMENTE. O PARM NAO DEPENDE         00000410
+      *    DA SYSIN, QUE PERMANECE LIVRE PARA CARTOES DE DADOS          00000420
+      *---------------------------------------------------              00000430
+             MOVE 'N' TO RST-INDICADOR.                                 00000440
+             IF WRK-PARM-TAM GREATER THAN ZERO                          00000450
+                 MOVE WRK-PARM-DADOS(1:1) TO RST-INDICADOR              00000460
+             END-IF.                                                    00000470
+      *---------------------------------------------------              00000480
+       0102-99-FIM.            EXIT.                                    00000490
+      *---------------------------------------------------              00000500
+       0103-ABRIR-CHECKPOINT              SECTION.                      00000510
+      *    ABRE O ARQUIVO COMPARTILHADO DE CHECKPOINT, CRIANDO-O        00000520
+      *    NA PRIMEIRA EXECUCAO CASO AINDA NAO EXISTA (FILE             00000530
+      *    STATUS 35), E POSICIONA NO REGISTRO DO PROGRAMA              00000540
+      *    ATUAL, CHAVEADO POR WRK-CAB-PROGRAMA                         00000550
+      *---------------------------------------------------              00000560
+             OPEN I-O CHECKPT.                                          00000570
+             IF WRK-FS-CHECKPT EQUAL '35'                               00000580
+                 OPEN OUTPUT CHECKPT                                    00000590
+                 CLOSE CHECKPT                                          00000600
+                 OPEN I-O CHECKPT                                       00000610
+             END-IF.                                                    00000620
+             MOVE WRK-CAB-PROGRAMA TO CKP-PROGRAMA.                     00000630
+             READ CHECKPT KEY IS CKP-PROGRAMA                           00000640
+                 INVALID KEY                                            00000650
+                     MOVE ZERO TO CKP-QTD-PROCESSADOS                   00000660
+                     SET  CKP-CONCLUIDO TO TRUE                         00000670
+                     WRITE CPCKPT01-REGISTRO                            00000680
+             END-READ.                                                  00000690
+      *---------------------------------------------------              00000700
+       0103-99-FIM.            EXIT.                                    00000710
+      *---------------------------------------------------              00000720
+       0104-POSICIONAR-RESTART            SECTION.                      00000730
+      *    QUANDO O PARM PEDE RETOMADA E O CHECKPOINT ANTERIOR          00000740
+      *    NAO FOI CONCLUIDO, INFORMA AO PROGRAMA CHAMADOR              00000750
+      *    QUANTOS REGISTROS DE ENTRADA JA FORAM PROCESSADOS,           00000760
+      *    PARA QUE ELE OS DESPREZE ANTES DE CONTINUAR                  00000770
+      *---------------------------------------------------              00000780
+             MOVE ZERO TO WRK-CKPT-QTD-A-PULAR.                         00000790
+             IF RST-RESTART-SIM AND CKP-EM-ANDAMENTO                    00000800
+                 MOVE CKP-QTD-PROCESSADOS TO WRK-CKPT-QTD-A-PULAR       00000810
+             END-IF.                                                    00000820
+      *---------------------------------------------------              00000830
+       0104-99-FIM.            EXIT.                                    00000840
+      *---------------------------------------------------              00000850
+       0105-CHECAR-CHECKPOINT             SECTION.                      00000860
+      *    GRAVA UM PONTO DE CHECKPOINT A CADA WRK-CKPT-INTERVALO       00000870
+      *    REGISTROS LIDOS (WRK-CKPT-CONT-LIDOS), PERMITINDO            00000880
+      *    RESTART SEM REPROCESSAR O QUE JA FOI GRAVADO                 00000890
+      *---------------------------------------------------              00000900
+             DIVIDE WRK-CKPT-CONT-LIDOS BY WRK-CKPT-INTERVALO           00000910
+                 GIVING WRK-CKPT-QUOCIENTE                              00000920
+                 REMAINDER WRK-CKPT-RESTO.                              00000930
+             IF WRK-CKPT-RESTO EQUAL ZERO                               00000940
+                 MOVE WRK-CKPT-CONT-LIDOS TO CKP-QTD-PROCESSADOS        00000950
+                 SET  CKP-EM-ANDAMENTO    TO TRUE                       00000960
+                 REWRITE CPCKPT01-REGISTRO                              00000970
+             END-IF.                                                    00000980
+      *---------------------------------------------------              00000990
+       0105-99-FIM.            EXIT.                                    00001000
+      *---------------------------------------------------              00001010
+       0106-FINALIZAR-CHECKPOINT          SECTION.                      00001020
+      *    MARCA O CHECKPOINT COMO CONCLUIDO AO FINAL DE UMA            00001030
+      *    EXECUCAO COMPLETA, PARA QUE O PROXIMO RESTART COMECE         00001040
+      *    DO ZERO                                                      00001050
+      *---------------------------------------------------              00001060
+             MOVE WRK-CKPT-CONT-LIDOS TO CKP-QTD-PROCESSADOS.           00001070
+             SET  CKP-CONCLUIDO       TO TRUE.                          00001080
+             REWRITE CPCKPT01-REGISTRO.                                 00001090
+             CLOSE CHECKPT.                                             00001100
+      *---------------------------------------------------              00001110
+       0106-99-FIM.            EXIT.                                    00001120
+      *---------------------------------------------------              00001130
