@@ -1,32 +1,386 @@
-       IDENTIFICATION                            DIVISION.              00010000
-       PROGRAM-ID.  FR05CB04.                                           00020000
-      *===================================================              00030000
-      *     AUTOR   : DOUGLAS PEREIRA DA COSTA                          00040000
-      *     EMPRESA : FOURSYS                                           00050000
-      *     DATA    : 19/04/2022                                        00060000
-      *     OBJETIVO: USO DE NIVEIS                                     00070000
-      *===================================================              00080000
-      *ENVIROMENT                                DIVISION.              00081000
-      *===================================================              00081100
-       DATA                                      DIVISION.              00082000
-      *===================================================              00082100
-       WORKING-STORAGE                            SECTION.              00082200
-      *===================================================              00082300
-       01 WRK-REGISTRO.                                                 00082400
-          05 WRK-ID         PIC 9(005)        VALUE ZEROS.              00082500
-          05 WRK-NOME       PIC X(030)       VALUE SPACES.              00082600
-          05 WRK-INTERNO.                                               00082700
-             10 WRK-TEL     PIC 9(010)        VALUE ZEROS.              00082800
-             10 WRK-GERENTE PIC X(015)       VALUE SPACES.              00082900
-      *===================================================              00083000
-       PROCEDURE                                 DIVISION.              00083100
-      *===================================================              00083200
-           ACCEPT WRK-REGISTRO FROM SYSIN.                              00083300
-           DISPLAY '==========================='.                       00083400
-           DISPLAY 'ID.........- ' WRK-ID.                              00083500
-           DISPLAY 'NOME.......- ' WRK-NOME.                            00083600
-           DISPLAY 'TELEFONE...- ' WRK-TEL.                             00083700
-           DISPLAY 'GERENTE....- ' WRK-GERENTE.                         00083800
-           DISPLAY '==========================='.                       00083900
-           DISPLAY WRK-REGISTRO.                                        00084000
-           STOP RUN.                                                    00085000
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+                                                                        00000040
+       PROGRAM-ID.  FR05CB04.                                           00000050
+                                                                        00000060
+      *=======================================================*         00000070
+      *     AUTOR   : DOUGLAS PEREIRA DA COSTA                          00000080
+      *     EMPRESA : FOURSYS                                           00000090
+      *-------------------------------------------------------*         00000100
+      *     DATA    : 19/04/2022                                        00000110
+      *     OBJETIVO: USO DE NIVEIS                                     00000120
+      *-------------------------------------------------------*         00000130
+      *     HISTORICO DE ALTERACOES                                     00000140
+      *     DATA        AUTOR   DESCRICAO                               00000150
+      *     ----------  ------  -------------------------------------   00000160
+      *     08/08/2026  IVS     EDITS DE CLASSE/CONTEUDO NO REGISTRO    00000170
+      *                         DE ENTRADA; REGISTROS REJEITADOS VAO    00000180
+      *                         PARA UMA LISTAGEM DE ERROS EM VEZ DE    00000190
+      *                         SEREM ACEITOS SEM CRITICA               00000200
+      *     08/08/2026  IVS     INTAKE PASSA A GRAVAR O CADASTRO EM     00000210
+      *                         EMPREGADO-MASTER (ARQUIVO INDEXADO)     00000220
+      *                         PARA QUE FR05CB05 POSSA CRUZAR O        00000230
+      *                         CAMPO GERENTE CONTRA UM FUNCIONARIO     00000240
+      *                         REAL E ATIVO                            00000250
+      *     08/08/2026  IVS     TODA TRANSACAO (ACEITA OU REJEITADA)    00000260
+      *                         PASSA A SER GRAVADA NA TRILHA DE        00000270
+      *                         AUDITORIA COMPARTILHADA (ARQAUD)        00000280
+      *     08/08/2026  IVS     PASSA A LER A SYSIN EM LACO ATE FIM DE  00000290
+      *                         ARQUIVO, PROCESSANDO UM LOTE INTEIRO DE 00000300
+      *                         CARTOES POR EXECUCAO, EM VEZ DE UM      00000310
+      *                         UNICO REGISTRO                          00000320
+      *     08/08/2026  IVS     REGISTRO DE ENTRADA GANHA O CODIGO DE   00000330
+      *                         TRANSACAO (A/M/E) PARA PERMITIR         00000340
+      *                         INCLUSAO, ALTERACAO E EXCLUSAO EM       00000350
+      *                         EMPREGADO-MASTER PELA MESMA SYSIN       00000360
+      *     08/08/2026  IVS     PASSA A EXIBIR O CABECALHO PADRAO DE    00000370
+      *                         JOB (CPCAB01/CPCAB02) NO INICIO DA      00000380
+      *                         EXECUCAO                                00000390
+      *     08/08/2026  IVS     PASSA A SUPORTAR CHECKPOINT/RESTART     00000400
+      *                         PADRAO DA SUITE (CPCKP01/CPCKP02) -     00000410
+      *                         RESTART='S' NO PARM DESPREZA OS         00000420
+      *                         CARTOES DA SYSIN JA APLICADOS           00000430
+      *     09/08/2026  IVS     PASSA A GRAVAR O REGISTRO DE TOTAIS     00000440
+      *                         DE CONTROLE (CPCTRL01) AO FINAL DA      00000450
+      *                         EXECUCAO, PARA O RELATORIO CONSOLIDADO  00000460
+      *                         DE FIM DE DIA (FR05CB14)                00000470
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000480
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000490
+      *=======================================================*         00000500
+                                                                        00000510
+      *=======================================================*         00000520
+       ENVIRONMENT                               DIVISION.              00000530
+      *=======================================================*         00000540
+       INPUT-OUTPUT                              SECTION.               00000550
+       FILE-CONTROL.                                                    00000560
+             SELECT EMPREGADO-MASTER ASSIGN TO ARQEMP                   00000570
+                ORGANIZATION IS INDEXED                                 00000580
+                ACCESS MODE  IS DYNAMIC                                 00000590
+                RECORD KEY   IS EMP-ID                                  00000600
+                ALTERNATE RECORD KEY IS EMP-NOME-CURTO                  00000610
+                    WITH DUPLICATES                                     00000620
+                FILE STATUS  IS WRK-FS-EMPREGADO.                       00000630
+                                                                        00000640
+             SELECT REJEITO-INTAKE ASSIGN TO ARQREJI                    00000650
+                FILE STATUS  IS WRK-FS-REJEITO.                         00000660
+                                                                        00000670
+             SELECT AUDITORIA ASSIGN TO ARQAUD                          00000680
+                FILE STATUS  IS WRK-FS-AUDITORIA.                       00000690
+                                                                        00000700
+             SELECT ENTRADA-SYSIN ASSIGN TO SYSIN                       00000710
+                FILE STATUS  IS WRK-FS-SYSIN.                           00000720
+                                                                        00000730
+             SELECT CHECKPT  ASSIGN TO ARQCKPT                          00000740
+                ORGANIZATION IS INDEXED                                 00000750
+                ACCESS MODE  IS DYNAMIC                                 00000760
+                RECORD KEY   IS CKP-PROGRAMA                            00000770
+                FILE STATUS  IS WRK-FS-CHECKPT.                         00000780
+                                                                        00000790
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000800
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000810
+                                                                        00000820
+             SELECT CONTROLE ASSIGN TO ARQCTL                           00000830
+                FILE STATUS  IS WRK-FS-CONTROLE.                        00000840
+      *=======================================================*         00000850
+       DATA                                      DIVISION.              00000860
+      *=======================================================*         00000870
+       FILE                                      SECTION.               00000880
+       FD ENTRADA-SYSIN                                                 00000890
+           RECORDING MODE IS F                                          00000900
+           BLOCK CONTAINS 0 RECORDS.                                    00000910
+       01 SYSIN-REGISTRO             PIC X(061).                        00000920
+                                                                        00000930
+       FD EMPREGADO-MASTER.                                             00000940
+           COPY CPEMPR01.                                               00000950
+                                                                        00000960
+       FD REJEITO-INTAKE                                                00000970
+           RECORDING MODE IS F                                          00000980
+           BLOCK CONTAINS 0 RECORDS.                                    00000990
+           COPY CPREJ02.                                                00001000
+                                                                        00001010
+       FD AUDITORIA                                                     00001020
+           RECORDING MODE IS F                                          00001030
+           BLOCK CONTAINS 0 RECORDS.                                    00001040
+           COPY CPAUD01.                                                00001050
+                                                                        00001060
+       FD CHECKPT.                                                      00001070
+           COPY CPCKPT01.                                               00001080
+                                                                        00001090
+       FD ERRLOG.                                                       00001100
+           COPY CPERRL01.                                               00001110
+                                                                        00001120
+       FD CONTROLE                                                      00001130
+           RECORDING MODE IS F                                          00001140
+           BLOCK CONTAINS 0 RECORDS.                                    00001150
+           COPY CPCTRL01.                                               00001160
+                                                                        00001170
+       WORKING-STORAGE                           SECTION.               00001180
+       01 WRK-REGISTRO.                                                 00001190
+          05 WRK-TIPO-TRANS PIC X(001)        VALUE 'A'.                00001200
+             88 WRK-TRANS-INCLUSAO            VALUE 'A'.                00001210
+             88 WRK-TRANS-ALTERACAO           VALUE 'M'.                00001220
+             88 WRK-TRANS-EXCLUSAO            VALUE 'E'.                00001230
+          05 WRK-ID         PIC 9(005)        VALUE ZEROS.              00001240
+          05 WRK-NOME       PIC X(030)       VALUE SPACES.              00001250
+          05 WRK-INTERNO.                                               00001260
+             10 WRK-TEL     PIC 9(010)        VALUE ZEROS.              00001270
+             10 WRK-GERENTE PIC X(015)       VALUE SPACES.              00001280
+                                                                        00001290
+       77 WRK-FS-EMPREGADO         PIC X(02) VALUE SPACES.              00001300
+       77 WRK-FS-REJEITO           PIC X(02) VALUE SPACES.              00001310
+       77 WRK-FS-AUDITORIA         PIC X(02) VALUE SPACES.              00001320
+       77 WRK-FS-SYSIN             PIC X(02) VALUE SPACES.              00001330
+       77 WRK-FS-CONTROLE          PIC X(02) VALUE SPACES.              00001340
+       77 WRK-DATA-ATUAL           PIC 9(08) VALUE ZERO.                00001350
+       77 WRK-HORA-ATUAL           PIC 9(08) VALUE ZERO.                00001360
+       77 WRK-MSG                  PIC X(50) VALUE SPACES.              00001370
+       77 WRK-CONT-LIDOS            PIC 9(07) COMP VALUE ZERO.          00001380
+       77 WRK-CONT-ACEITOS          PIC 9(07) COMP VALUE ZERO.          00001390
+       77 WRK-CONT-REJEITADOS       PIC 9(07) COMP VALUE ZERO.          00001400
+       01 WRK-SW-VALIDO.                                                00001410
+          05 WRK-SW-VALIDO-IND       PIC X(01) VALUE 'S'.               00001420
+             88 WRK-REGISTRO-VALIDO        VALUE 'S'.                   00001430
+             88 WRK-REGISTRO-INVALIDO      VALUE 'N'.                   00001440
+       COPY CPCAB01.                                                    00001450
+       COPY CPCKP01.                                                    00001460
+       COPY CPERR01.                                                    00001470
+      *=========================================*                       00001480
+      *---------------------------------------------------              00001490
+       LINKAGE                                    SECTION.              00001500
+      *---------------------------------------------------              00001510
+       01 WRK-PARM-RESTART.                                             00001520
+          05 WRK-PARM-TAM         PIC S9(04) COMP.                      00001530
+          05 WRK-PARM-DADOS       PIC X(66).                            00001540
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00001550
+      *=========================================*                       00001560
+                                                                        00001570
+      *---------------------------------------------------              00001580
+       0000-PRINCIPAL                     SECTION.                      00001590
+      *---------------------------------------------------              00001600
+             PERFORM 0100-INICIAR.                                      00001610
+             PERFORM 0200-PROCESSAR                                     00001620
+                 UNTIL WRK-FS-SYSIN EQUAL '10'.                         00001630
+             PERFORM 0300-FINALIZAR.                                    00001640
+      *---------------------------------------------------              00001650
+       0000-99-FIM.            EXIT.                                    00001660
+      *---------------------------------------------------              00001670
+                                                                        00001680
+       0100-INICIAR                       SECTION.                      00001690
+             MOVE 'FR05CB04' TO WRK-CAB-PROGRAMA.                       00001700
+             PERFORM 0101-CABECALHO-PADRAO.                             00001710
+             PERFORM 0102-INTERPRETAR-PARM.                             00001720
+             OPEN I-O EMPREGADO-MASTER.                                 00001730
+             OPEN OUTPUT REJEITO-INTAKE.                                00001740
+             OPEN OUTPUT CONTROLE.                                      00001750
+             OPEN INPUT ENTRADA-SYSIN.                                  00001760
+             PERFORM 0105-ABRIR-AUDITORIA.                              00001770
+             PERFORM 0103-ABRIR-CHECKPOINT.                             00001780
+             PERFORM 0104-POSICIONAR-RESTART.                           00001790
+             PERFORM 0110-TESTAR-STATUS.                                00001800
+             PERFORM 0107-PULAR-CARTOES-PROCESSADOS.                    00001810
+      *---------------------------------------------------              00001820
+           COPY CPCAB02.                                                00001830
+           COPY CPCKP02.                                                00001840
+           COPY CPERR02.                                                00001850
+      *---------------------------------------------------              00001860
+       0105-ABRIR-AUDITORIA               SECTION.                      00001870
+      *    ABRE A TRILHA DE AUDITORIA EM EXTEND, CRIANDO-A NA           00001880
+      *    PRIMEIRA EXECUCAO CASO AINDA NAO EXISTA (FILE STATUS 35)     00001890
+      *---------------------------------------------------              00001900
+             OPEN EXTEND AUDITORIA.                                     00001910
+             IF WRK-FS-AUDITORIA EQUAL '35'                             00001920
+                 OPEN OUTPUT AUDITORIA                                  00001930
+                 CLOSE AUDITORIA                                        00001940
+                 OPEN EXTEND AUDITORIA                                  00001950
+             END-IF.                                                    00001960
+      *---------------------------------------------------              00001970
+       0107-PULAR-CARTOES-PROCESSADOS      SECTION.                     00001980
+      *    QUANDO HOUVER RETOMADA, DESPREZA OS CARTOES DA SYSIN         00001990
+      *    JA PROCESSADOS ANTES DO ULTIMO CHECKPOINT                    00002000
+      *---------------------------------------------------              00002010
+             PERFORM 0108-PULAR-UM-CARTAO                               00002020
+                 UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR           00002030
+                    OR WRK-FS-SYSIN EQUAL '10'.                         00002040
+      *---------------------------------------------------              00002050
+       0108-PULAR-UM-CARTAO                 SECTION.                    00002060
+             READ ENTRADA-SYSIN INTO WRK-REGISTRO.                      00002070
+             IF WRK-FS-SYSIN EQUAL ZEROS                                00002080
+                 ADD 1 TO WRK-CONT-LIDOS                                00002090
+             END-IF.                                                    00002100
+      *---------------------------------------------------              00002110
+       0110-TESTAR-STATUS                 SECTION.                      00002120
+             IF WRK-FS-EMPREGADO NOT EQUAL ZEROS                        00002130
+                 MOVE ' ERRO OPEN EMPREGADO-MASTER ' TO WRK-MSG         00002140
+                 PERFORM 9000-TRATA-ERROS                               00002150
+             END-IF.                                                    00002160
+             IF WRK-FS-REJEITO NOT EQUAL ZEROS                          00002170
+                 MOVE ' ERRO OPEN REJEITO-INTAKE ' TO WRK-MSG           00002180
+                 PERFORM 9000-TRATA-ERROS                               00002190
+             END-IF.                                                    00002200
+             IF WRK-FS-AUDITORIA NOT EQUAL ZEROS                        00002210
+                 MOVE ' ERRO OPEN AUDITORIA ' TO WRK-MSG                00002220
+                 PERFORM 9000-TRATA-ERROS                               00002230
+             END-IF.                                                    00002240
+             IF WRK-FS-SYSIN NOT EQUAL ZEROS                            00002250
+                 MOVE ' ERRO OPEN ENTRADA-SYSIN ' TO WRK-MSG            00002260
+                 PERFORM 9000-TRATA-ERROS                               00002270
+             END-IF.                                                    00002280
+             IF WRK-FS-CONTROLE NOT EQUAL ZEROS                         00002290
+                 MOVE ' ERRO OPEN CONTROLE ' TO WRK-MSG                 00002300
+                 PERFORM 9000-TRATA-ERROS                               00002310
+             END-IF.                                                    00002320
+      *---------------------------------------------------              00002330
+       0200-PROCESSAR                     SECTION.                      00002340
+             READ ENTRADA-SYSIN INTO WRK-REGISTRO.                      00002350
+             IF WRK-FS-SYSIN EQUAL ZEROS                                00002360
+                 ADD 1 TO WRK-CONT-LIDOS                                00002370
+                 PERFORM 0210-VALIDAR-REGISTRO                          00002400
+                 IF WRK-REGISTRO-VALIDO                                 00002410
+                     DISPLAY '==========================='              00002411
+                     DISPLAY 'TRANSACAO..- ' WRK-TIPO-TRANS             00002412
+                     DISPLAY 'ID.........- ' WRK-ID                     00002413
+                     DISPLAY 'NOME.......- ' WRK-NOME                   00002414
+                     DISPLAY 'TELEFONE...- ' WRK-TEL                    00002415
+                     DISPLAY 'GERENTE....- ' WRK-GERENTE                00002416
+                     DISPLAY '==========================='              00002417
+                     DISPLAY WRK-REGISTRO                               00002418
+                     PERFORM 0212-GRAVA-EMPREGADO                       00002419
+                 END-IF                                                 00002420
+                 IF WRK-REGISTRO-VALIDO                                 00002421
+                     ADD 1 TO WRK-CONT-ACEITOS                          00002422
+                     SET AUD-ACEITO TO TRUE                             00002423
+                 ELSE                                                   00002424
+                     ADD 1 TO WRK-CONT-REJEITADOS                       00002425
+                     PERFORM 0220-GRAVA-REJEITO                         00002426
+                     SET AUD-REJEITADO TO TRUE                          00002427
+                 END-IF                                                 00002428
+                 PERFORM 0900-GRAVAR-AUDITORIA                          00002429
+                 MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS             00002430
+                 PERFORM 0105-CHECAR-CHECKPOINT                         00002431
+             END-IF.                                                    00002600
+      *---------------------------------------------------              00002610
+       0212-GRAVA-EMPREGADO               SECTION.                      00002620
+             MOVE WRK-ID          TO EMP-ID.                            00002630
+             EVALUATE TRUE                                              00002640
+                 WHEN WRK-TRANS-INCLUSAO                                00002650
+                     MOVE WRK-NOME        TO EMP-NOME                   00002660
+                     MOVE WRK-NOME (1:15) TO EMP-NOME-CURTO             00002670
+                     MOVE WRK-TEL         TO EMP-TELEFONE               00002680
+                     MOVE WRK-GERENTE     TO EMP-GERENTE                00002690
+                     SET EMP-ATIVO        TO TRUE                       00002700
+                     WRITE CPEMPR01-REGISTRO                            00002710
+                         INVALID KEY                                    00002720
+                             MOVE ' EMPREGADO JA CADASTRADO ' TO WRK-MSG00002730
+                             DISPLAY WRK-MSG                            00002740
+                             SET WRK-REGISTRO-INVALIDO TO TRUE          00002741
+                             MOVE 06 TO REJ2-CODIGO-MOTIVO              00002742
+                             MOVE WRK-MSG TO REJ2-DESCRICAO-MOTIVO      00002743
+                     END-WRITE                                          00002750
+                 WHEN WRK-TRANS-ALTERACAO                               00002760
+                     READ EMPREGADO-MASTER                              00002770
+                         INVALID KEY                                    00002780
+                             MOVE ' EMPREGADO INEXISTENTE ' TO WRK-MSG  00002790
+                             DISPLAY WRK-MSG                            00002800
+                             SET WRK-REGISTRO-INVALIDO TO TRUE          00002801
+                             MOVE 06 TO REJ2-CODIGO-MOTIVO              00002802
+                             MOVE WRK-MSG TO REJ2-DESCRICAO-MOTIVO      00002803
+                         NOT INVALID KEY                                00002810
+                             MOVE WRK-NOME        TO EMP-NOME           00002820
+                             MOVE WRK-NOME (1:15) TO EMP-NOME-CURTO     00002830
+                             MOVE WRK-TEL         TO EMP-TELEFONE       00002840
+                             MOVE WRK-GERENTE     TO EMP-GERENTE        00002850
+                             REWRITE CPEMPR01-REGISTRO                  00002860
+                     END-READ                                           00002870
+                 WHEN WRK-TRANS-EXCLUSAO                                00002880
+                     DELETE EMPREGADO-MASTER                            00002890
+                         INVALID KEY                                    00002900
+                             MOVE ' EMPREGADO INEXISTENTE ' TO WRK-MSG  00002910
+                             DISPLAY WRK-MSG                            00002920
+                             SET WRK-REGISTRO-INVALIDO TO TRUE          00002921
+                             MOVE 06 TO REJ2-CODIGO-MOTIVO              00002922
+                             MOVE WRK-MSG TO REJ2-DESCRICAO-MOTIVO      00002923
+                     END-DELETE                                         00002930
+             END-EVALUATE.                                              00002940
+      *---------------------------------------------------              00002950
+       0210-VALIDAR-REGISTRO              SECTION.                      00002960
+             SET WRK-REGISTRO-VALIDO TO TRUE.                           00002970
+             IF WRK-TIPO-TRANS NOT EQUAL 'A' AND                        00002980
+                WRK-TIPO-TRANS NOT EQUAL 'M' AND                        00002990
+                WRK-TIPO-TRANS NOT EQUAL 'E'                            00003000
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00003010
+                 MOVE 05 TO REJ2-CODIGO-MOTIVO                          00003020
+                 MOVE 'CODIGO DE TRANSACAO INVALIDO' TO                 00003030
+                     REJ2-DESCRICAO-MOTIVO                              00003040
+             ELSE IF WRK-ID NOT NUMERIC                                 00003050
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00003060
+                 MOVE 01 TO REJ2-CODIGO-MOTIVO                          00003070
+                 MOVE 'ID NAO NUMERICO' TO REJ2-DESCRICAO-MOTIVO        00003080
+             ELSE IF WRK-TRANS-EXCLUSAO                                 00003090
+                 CONTINUE                                               00003100
+             ELSE IF WRK-TEL NOT NUMERIC                                00003110
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00003120
+                 MOVE 02 TO REJ2-CODIGO-MOTIVO                          00003130
+                 MOVE 'TELEFONE NAO NUMERICO' TO REJ2-DESCRICAO-MOTIVO  00003140
+             ELSE IF WRK-NOME EQUAL SPACES                              00003150
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00003160
+                 MOVE 03 TO REJ2-CODIGO-MOTIVO                          00003170
+                 MOVE 'NOME EM BRANCO' TO REJ2-DESCRICAO-MOTIVO         00003180
+             END-IF END-IF END-IF END-IF END-IF.                        00003190
+      *---------------------------------------------------              00003200
+       0220-GRAVA-REJEITO                 SECTION.                      00003210
+             MOVE 'FR05CB04' TO REJ2-PROGRAMA.                          00003220
+             MOVE WRK-REGISTRO TO REJ2-REGISTRO-ORIGINAL.               00003230
+             WRITE CPREJ02-REGISTRO.                                    00003240
+      *---------------------------------------------------              00003250
+       0900-GRAVAR-AUDITORIA              SECTION.                      00003260
+             MOVE 'FR05CB04' TO AUD-PROGRAMA.                           00003270
+             ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.                  00003280
+             ACCEPT WRK-HORA-ATUAL FROM TIME.                           00003290
+             MOVE WRK-DATA-ATUAL      TO AUD-DATA.                      00003300
+             MOVE WRK-HORA-ATUAL (1:6) TO AUD-HORA.                     00003310
+             MOVE WRK-REGISTRO        TO AUD-REGISTRO-IMAGEM.           00003320
+             WRITE CPAUD01-REGISTRO.                                    00003330
+      *---------------------------------------------------              00003340
+       0300-FINALIZAR                     SECTION.                      00003350
+             MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS.                00003360
+             PERFORM 0106-FINALIZAR-CHECKPOINT.                         00003370
+             PERFORM 0310-GRAVA-CONTROLE.                               00003380
+             CLOSE EMPREGADO-MASTER.                                    00003390
+             CLOSE REJEITO-INTAKE.                                      00003400
+             CLOSE AUDITORIA.                                           00003410
+             CLOSE ENTRADA-SYSIN.                                       00003420
+             CLOSE CONTROLE.                                            00003430
+             DISPLAY '==========================='.                     00003440
+             DISPLAY 'TOTAL LIDOS......: ' WRK-CONT-LIDOS.              00003450
+             DISPLAY 'TOTAL ACEITOS....: ' WRK-CONT-ACEITOS.            00003460
+             DISPLAY 'TOTAL REJEITADOS.: ' WRK-CONT-REJEITADOS.         00003470
+             DISPLAY '==========================='.                     00003480
+             STOP RUN.                                                  00003490
+      *---------------------------------------------------              00003500
+       0310-GRAVA-CONTROLE                SECTION.                      00003510
+      *    GRAVA O REGISTRO DE TOTAIS DE CONTROLE DESTA EXECUCAO        00003520
+      *    PARA O RELATORIO CONSOLIDADO DE FIM DE DIA (FR05CB14)        00003530
+      *---------------------------------------------------              00003540
+             MOVE WRK-CAB-PROGRAMA    TO CTL-PROGRAMA.                  00003550
+             MOVE SPACES              TO CTL-DATA-HORA.                 00003560
+             MOVE WRK-CONT-LIDOS      TO CTL-QTD-LIDOS.                 00003570
+             MOVE WRK-CONT-ACEITOS    TO CTL-QTD-GRAVADOS.              00003580
+             MOVE WRK-CONT-REJEITADOS TO CTL-QTD-REJEITADOS.            00003590
+             MOVE ZEROS               TO CTL-QTD-DUPLICADOS.            00003600
+            MOVE ZEROS               TO CTL-QTD-FILTRADOS.              00003610
+             MOVE ZEROS               TO CTL-HASH-TOTAL.                00003620
+             MOVE ZERO                TO CTL-QTD-FONTES.                00003630
+             WRITE CPCTRL01-REGISTRO.                                   00003640
+      *---------------------------------------------------              00003650
+       9000-TRATA-ERROS                   SECTION.                      00003660
+      *---------------------------------------------------              00003670
+             PERFORM 9050-GRAVAR-ERRLOG.                                00003680
+             DISPLAY '------------------'.                              00003690
+             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00003700
+             STOP RUN.                                                  00003710
+      *--------------------------------------------------------------   00003720
+       9000-99-FIM.            EXIT.                                    00003730
+      *--------------------------------------------------------------   00003740
+                                                                        00003750
+                                                                        00003760
