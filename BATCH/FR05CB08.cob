@@ -0,0 +1,281 @@
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+                                                                        00000040
+       PROGRAM-ID.  FR05CB08.                                           00000050
+                                                                        00000060
+      *=======================================================*         00000070
+      *     AUTOR   : IVAN SANCHES                                      00000080
+      *     EMPRESA : FOURSYS                                           00000090
+      *-------------------------------------------------------*         00000100
+      *     DATA    : 08/08/2026                                        00000110
+      *     OBJETIVO: RELATORIO PAGINADO DE RESUMO DE PRODUTOS,         00000120
+      *               LIDO DO ARQUIVO RESUMO GERADO POR FR01CBXX        00000130
+      *-------------------------------------------------------*         00000140
+      *     HISTORICO DE ALTERACOES                                     00000150
+      *     DATA        AUTOR   DESCRICAO                               00000160
+      *     ----------  ------  --------------------------------        00000170
+      *     08/08/2026  IVS     PASSA A EXIBIR O CABECALHO PADRAO DE    00000180
+      *                         JOB (CPCAB01/CPCAB02) NO INICIO DA      00000190
+      *                         EXECUCAO                                00000200
+      *     08/08/2026  IVS     PASSA A SUPORTAR CHECKPOINT/RESTART     00000210
+      *                         PADRAO DA SUITE (CPCKP01/CPCKP02) -     00000220
+      *                         RESTART='S' NO PARM RETOMA A PARTIR DO  00000230
+      *                         ULTIMO REGISTRO DE RESUMO IMPRESSO      00000240
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000250
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000260
+      *=======================================================*         00000270
+                                                                        00000280
+      *=======================================================*         00000290
+       ENVIRONMENT                               DIVISION.              00000300
+      *=======================================================*         00000310
+       INPUT-OUTPUT                              SECTION.               00000320
+       FILE-CONTROL.                                                    00000330
+             SELECT RESUMO   ASSIGN TO ARQRES                           00000340
+                ORGANIZATION IS INDEXED                                 00000350
+                ACCESS MODE  IS SEQUENTIAL                              00000360
+                RECORD KEY   IS RES-CODIGO                              00000370
+                FILE STATUS  IS WRK-FS-RESUMO.                          00000380
+                                                                        00000390
+             SELECT RELPROD  ASSIGN TO ARQRPT                           00000400
+                FILE STATUS  IS WRK-FS-RELPROD.                         00000410
+                                                                        00000420
+             SELECT CHECKPT  ASSIGN TO ARQCKPT                          00000430
+                ORGANIZATION IS INDEXED                                 00000440
+                ACCESS MODE  IS DYNAMIC                                 00000450
+                RECORD KEY   IS CKP-PROGRAMA                            00000460
+                FILE STATUS  IS WRK-FS-CHECKPT.                         00000470
+                                                                        00000480
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000490
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000500
+      *=======================================================*         00000510
+       DATA                                      DIVISION.              00000520
+      *=======================================================*         00000530
+       FILE                                      SECTION.               00000540
+       FD RESUMO.                                                       00000550
+           COPY CPRESU01.                                               00000560
+                                                                        00000570
+       FD RELPROD                                                       00000580
+           RECORDING MODE IS F                                          00000590
+           BLOCK CONTAINS 0 RECORDS.                                    00000600
+       01 REL-LINHA                    PIC X(132).                      00000610
+                                                                        00000620
+       FD CHECKPT.                                                      00000630
+           COPY CPCKPT01.                                               00000640
+                                                                        00000650
+       FD ERRLOG.                                                       00000660
+           COPY CPERRL01.                                               00000670
+      *---------------------------------------------------              00000680
+       WORKING-STORAGE                           SECTION.               00000690
+      *---------------------------------------------------              00000700
+       77 WRK-FS-RESUMO       PIC X(02) VALUE SPACES.                   00000710
+       77 WRK-FS-RELPROD      PIC X(02) VALUE SPACES.                   00000720
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00000730
+       77 WRK-CONT-LIDOS      PIC 9(09) COMP VALUE ZERO.                00000740
+       77 WRK-NUM-PAGINA      PIC 9(05) COMP VALUE ZERO.                00000750
+       77 WRK-LINHAS-PAGINA   PIC 9(03) COMP VALUE ZERO.                00000760
+       77 WRK-MAX-LINHAS      PIC 9(03) COMP VALUE 40.                  00000770
+      *---------------------------------------------------              00000780
+      *    DATA DO SISTEMA PARA O CABECALHO DO RELATORIO                00000790
+      *---------------------------------------------------              00000800
+       01 WRK-DATA-SISTEMA.                                             00000810
+          05 WRK-DT-ANO          PIC 9(04).                             00000820
+          05 WRK-DT-MES          PIC 9(02).                             00000830
+          05 WRK-DT-DIA          PIC 9(02).                             00000840
+      *---------------------------------------------------              00000850
+      *    LINHAS DO RELATORIO                                          00000860
+      *---------------------------------------------------              00000870
+       01 WRK-CABEC1.                                                   00000880
+          05 FILLER               PIC X(22) VALUE                       00000890
+             'RELATORIO DE PRODUTOS'.                                   00000900
+          05 FILLER               PIC X(08) VALUE SPACES.               00000910
+          05 FILLER               PIC X(06) VALUE 'DATA: '.             00000920
+          05 WRK-CAB-DIA          PIC 9(02).                            00000930
+          05 FILLER               PIC X(01) VALUE '/'.                  00000940
+          05 WRK-CAB-MES          PIC 9(02).                            00000950
+          05 FILLER               PIC X(01) VALUE '/'.                  00000960
+          05 WRK-CAB-ANO          PIC 9(04).                            00000970
+          05 FILLER               PIC X(06) VALUE SPACES.               00000980
+          05 FILLER               PIC X(08) VALUE 'PAGINA: '.           00000990
+          05 WRK-CAB-PAGINA       PIC ZZZ9.                             00001000
+                                                                        00001010
+       01 WRK-CABEC2.                                                   00001020
+          05 FILLER PIC X(10) VALUE 'CODIGO'.                           00001030
+          05 FILLER PIC X(02) VALUE SPACES.                             00001040
+          05 FILLER PIC X(25) VALUE 'DESCRICAO'.                        00001050
+          05 FILLER PIC X(02) VALUE SPACES.                             00001060
+          05 FILLER PIC X(05) VALUE 'CATEG'.                            00001070
+          05 FILLER PIC X(02) VALUE SPACES.                             00001080
+          05 FILLER PIC X(09) VALUE 'QUANTIDE'.                         00001090
+          05 FILLER PIC X(02) VALUE SPACES.                             00001100
+          05 FILLER PIC X(11) VALUE 'PRECO UNIT'.                       00001110
+          05 FILLER PIC X(02) VALUE SPACES.                             00001120
+          05 FILLER PIC X(11) VALUE 'PRECO TOTAL'.                      00001130
+          05 FILLER PIC X(02) VALUE SPACES.                             00001140
+          05 FILLER PIC X(02) VALUE 'ST'.                               00001150
+                                                                        00001160
+       01 WRK-DETALHE.                                                  00001170
+          05 WRK-DET-CODIGO       PIC Z(7)9.                            00001180
+          05 FILLER               PIC X(02) VALUE SPACES.               00001190
+          05 WRK-DET-DESCRICAO    PIC X(25).                            00001200
+          05 FILLER               PIC X(02) VALUE SPACES.               00001210
+          05 WRK-DET-CATEGORIA    PIC X(05).                            00001220
+          05 FILLER               PIC X(02) VALUE SPACES.               00001230
+          05 WRK-DET-QUANTIDADE   PIC Z(6)9.                            00001240
+          05 FILLER               PIC X(02) VALUE SPACES.               00001250
+          05 WRK-DET-PRECO-UNIT   PIC Z(6)9.99.                         00001260
+          05 FILLER               PIC X(02) VALUE SPACES.               00001270
+          05 WRK-DET-PRECO-TOTAL  PIC Z(8)9.99.                         00001280
+          05 FILLER               PIC X(02) VALUE SPACES.               00001290
+          05 WRK-DET-STATUS       PIC X(01).                            00001300
+                                                                        00001310
+       01 WRK-RODAPE.                                                   00001320
+          05 FILLER PIC X(24) VALUE 'TOTAL DE REGISTROS LIDOS'.         00001330
+          05 FILLER PIC X(02) VALUE SPACES.                             00001340
+          05 WRK-ROD-TOTAL        PIC Z(8)9.                            00001350
+       COPY CPCAB01.                                                    00001360
+       COPY CPCKP01.                                                    00001370
+       COPY CPERR01.                                                    00001380
+      *=========================================*                       00001390
+      *---------------------------------------------------              00001400
+       LINKAGE                                    SECTION.              00001410
+      *---------------------------------------------------              00001420
+       01 WRK-PARM-RESTART.                                             00001430
+          05 WRK-PARM-TAM         PIC S9(04) COMP.                      00001440
+          05 WRK-PARM-DADOS       PIC X(66).                            00001450
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00001460
+      *=========================================*                       00001470
+                                                                        00001480
+      *---------------------------------------------------              00001490
+       0000-PRINCIPAL                     SECTION.                      00001500
+      *---------------------------------------------------              00001510
+            PERFORM 0100-INICIAR.                                       00001520
+            PERFORM 0200-PROCESSAR UNTIL WRK-FS-RESUMO EQUAL '10'.      00001530
+            PERFORM 0300-FINALIZAR.                                     00001540
+      *---------------------------------------------------              00001550
+       0000-99-FIM.            EXIT.                                    00001560
+      *---------------------------------------------------              00001570
+                                                                        00001580
+       0100-INICIAR                       SECTION.                      00001590
+            MOVE 'FR05CB08' TO WRK-CAB-PROGRAMA.                        00001600
+            PERFORM 0101-CABECALHO-PADRAO.                              00001610
+             PERFORM 0102-INTERPRETAR-PARM.                             00001620
+            ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.                 00001630
+            OPEN INPUT RESUMO.                                          00001640
+             PERFORM 0103-ABRIR-CHECKPOINT.                             00001650
+             PERFORM 0104-POSICIONAR-RESTART.                           00001660
+             PERFORM 0115-ABRIR-RELATORIO.                              00001670
+            PERFORM 0110-TESTAR-STATUS.                                 00001680
+             PERFORM 0116-PULAR-REGISTROS-PROCESSADOS.                  00001690
+            PERFORM 0120-MONTAR-CABECALHO.                              00001700
+            IF WRK-CKPT-QTD-A-PULAR EQUAL ZERO                          00001710
+                PERFORM 0130-IMPRIMIR-CABECALHO                         00001720
+            END-IF.                                                     00001730
+      *---------------------------------------------------              00001740
+           COPY CPCAB02.                                                00001750
+           COPY CPCKP02.                                                00001760
+           COPY CPERR02.                                                00001770
+      *---------------------------------------------------              00001780
+       0110-TESTAR-STATUS                 SECTION.                      00001790
+            IF WRK-FS-RESUMO NOT EQUAL ZEROS                            00001800
+                MOVE ' ERRO OPEN RESUMO ' TO WRK-MSG                    00001810
+                PERFORM 9000-TRATA-ERROS                                00001820
+            END-IF.                                                     00001830
+            IF WRK-FS-RELPROD NOT EQUAL ZEROS                           00001840
+                MOVE ' ERRO OPEN RELATORIO ' TO WRK-MSG                 00001850
+                PERFORM 9000-TRATA-ERROS                                00001860
+            END-IF.                                                     00001870
+      *---------------------------------------------------              00001880
+      *---------------------------------------------------              00001890
+       0115-ABRIR-RELATORIO             SECTION.                        00001900
+      *    ABRE A SAIDA EM EXTEND QUANDO HOUVER RETOMADA DE UM          00001910
+      *    CHECKPOINT ANTERIOR, PARA NAO PERDER O QUE JA FOI            00001920
+      *    IMPRESSO                                                     00001930
+      *---------------------------------------------------              00001940
+            IF WRK-CKPT-QTD-A-PULAR > ZERO                              00001950
+                OPEN EXTEND RELPROD                                     00001960
+            ELSE                                                        00001970
+                OPEN OUTPUT RELPROD                                     00001980
+            END-IF.                                                     00001990
+      *---------------------------------------------------              00002000
+       0116-PULAR-REGISTROS-PROCESSADOS SECTION.                        00002010
+      *    DESPREZA OS REGISTROS DE RESUMO JA IMPRESSOS ANTES           00002020
+      *    DO ULTIMO CHECKPOINT                                         00002030
+      *---------------------------------------------------              00002040
+            PERFORM 0117-PULAR-UM-REGISTRO                              00002050
+                UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR            00002060
+                   OR WRK-FS-RESUMO EQUAL '10'.                         00002070
+      *---------------------------------------------------              00002080
+       0117-PULAR-UM-REGISTRO           SECTION.                        00002090
+            READ RESUMO.                                                00002100
+            IF WRK-FS-RESUMO EQUAL ZEROS                                00002110
+                ADD 1 TO WRK-CONT-LIDOS                                 00002120
+            END-IF.                                                     00002130
+      *---------------------------------------------------              00002140
+       0120-MONTAR-CABECALHO              SECTION.                      00002150
+      *    MONTA A LINHA DE CABECALHO COM A DATA DO SISTEMA, FIXA       00002160
+      *    PARA TODAS AS PAGINAS DESTA EXECUCAO                         00002170
+      *---------------------------------------------------              00002180
+            MOVE WRK-DT-DIA TO WRK-CAB-DIA.                             00002190
+            MOVE WRK-DT-MES TO WRK-CAB-MES.                             00002200
+            MOVE WRK-DT-ANO TO WRK-CAB-ANO.                             00002210
+      *---------------------------------------------------              00002220
+       0130-IMPRIMIR-CABECALHO            SECTION.                      00002230
+      *    IMPRIME O CABECALHO DE UMA NOVA PAGINA E ZERA O              00002240
+      *    CONTADOR DE LINHAS DA PAGINA                                 00002250
+      *---------------------------------------------------              00002260
+            ADD 1 TO WRK-NUM-PAGINA.                                    00002270
+            MOVE WRK-NUM-PAGINA TO WRK-CAB-PAGINA.                      00002280
+            WRITE REL-LINHA FROM WRK-CABEC1.                            00002290
+            WRITE REL-LINHA FROM WRK-CABEC2.                            00002300
+            MOVE ZERO TO WRK-LINHAS-PAGINA.                             00002310
+      *---------------------------------------------------              00002320
+       0200-PROCESSAR                     SECTION.                      00002330
+            READ RESUMO.                                                00002340
+            IF WRK-FS-RESUMO EQUAL ZEROS                                00002350
+                ADD 1 TO WRK-CONT-LIDOS                                 00002360
+                MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS              00002370
+                PERFORM 0105-CHECAR-CHECKPOINT                          00002380
+                IF WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS                  00002390
+                    PERFORM 0130-IMPRIMIR-CABECALHO                     00002400
+                END-IF                                                  00002410
+                PERFORM 0210-MONTAR-DETALHE                             00002420
+                WRITE REL-LINHA FROM WRK-DETALHE                        00002430
+                ADD 1 TO WRK-LINHAS-PAGINA                              00002440
+            ELSE                                                        00002450
+                MOVE ' FIM DE ARQUIVO ' TO WRK-MSG                      00002460
+            END-IF.                                                     00002470
+      *---------------------------------------------------              00002480
+       0210-MONTAR-DETALHE                SECTION.                      00002490
+      *    MONTA A LINHA DE DETALHE A PARTIR DO REGISTRO DE RESUMO      00002500
+      *---------------------------------------------------              00002510
+            MOVE RES-CODIGO         TO WRK-DET-CODIGO.                  00002520
+            MOVE RES-DESCRICAO      TO WRK-DET-DESCRICAO.               00002530
+            MOVE RES-CATEGORIA      TO WRK-DET-CATEGORIA.               00002540
+            MOVE RES-QUANTIDADE     TO WRK-DET-QUANTIDADE.              00002550
+            MOVE RES-PRECO-UNIT     TO WRK-DET-PRECO-UNIT.              00002560
+            MOVE RES-PRECO-TOTAL    TO WRK-DET-PRECO-TOTAL.             00002570
+            MOVE RES-STATUS         TO WRK-DET-STATUS.                  00002580
+      *---------------------------------------------------              00002590
+       0300-FINALIZAR                     SECTION.                      00002600
+            MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS.                 00002610
+            PERFORM 0106-FINALIZAR-CHECKPOINT.                          00002620
+            PERFORM 0310-IMPRIMIR-RODAPE.                               00002630
+            CLOSE RESUMO.                                               00002640
+            CLOSE RELPROD.                                              00002650
+            MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                        00002660
+            PERFORM 9000-TRATA-ERROS.                                   00002670
+      *---------------------------------------------------              00002680
+       0310-IMPRIMIR-RODAPE               SECTION.                      00002690
+            MOVE WRK-CONT-LIDOS TO WRK-ROD-TOTAL.                       00002700
+            WRITE REL-LINHA FROM WRK-RODAPE.                            00002710
+      *---------------------------------------------------              00002720
+       9000-TRATA-ERROS                   SECTION.                      00002730
+      *---------------------------------------------------              00002740
+            PERFORM 9050-GRAVAR-ERRLOG.                                 00002750
+            DISPLAY '  MENSAGEM        '  WRK-MSG.                      00002760
+            STOP RUN.                                                   00002770
+      *--------------------------------------------------------------   00002780
+       9000-99-FIM.            EXIT.                                    00002790
+      *--------------------------------------------------------------   00002800
+                                                                        00002810
