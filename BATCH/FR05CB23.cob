@@ -1,95 +1,526 @@
-      *=========================================*                       00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *=========================================*                       00003000
-                                                                        00004000
-       PROGRAM-ID.  FR01CBXX.                                           00005000
-                                                                        00006000
-      *=======================================================*         00007000
-      *     AUTOR   : IVAN SANCHES                                      00008000
-      *     EMPRESA : FOURSYS                                           00009000
-      *-------------------------------------------------------*         00010000
-      *     DATA   : ZZ/ZZ/ZZZ                                          00020000
-      *     OBJETIVO: GRAVACAO DA ARQUIVO FUNC                          00021000
-      *=======================================================*         00022000
-                                                                        00023000
-      *=======================================================*         00024000
-       ENVIRONMENT                               DIVISION.              00025000
-      *=======================================================*         00026000
-       INPUT-OUTPUT                              SECTION.               00026100
-       FILE-CONTROL.                                                    00026200
-             SELECT PRODUTO  ASSIGN TO ARQPROD                          00026300
-                FILE STATUS  IS WRK-FS-PRODUTO.                         00026400
-                                                                        00026500
-             SELECT RESUMO   ASSIGN TO ARQRES                           00026600
-                FILE STATUS  IS WRK-FS-RESUMO.                          00026700
-      *=======================================================*         00026800
-       DATA                                      DIVISION.              00026900
-      *=======================================================*         00027000
-       FILE                                      SECTION.               00028000
-       FD PRODUTO                                                       00028100
-           RECORDING MODE IS F                                          00028200
-           BLOCK CONTAINS 0 RECORDS.                                    00028300
-       01 FD-PRODUTO  PIC X(70).                                        00028400
-                                                                        00028500
-       FD RESUMO                                                        00028600
-           RECORDING MODE IS F                                          00028700
-           BLOCK CONTAINS 0 RECORDS.                                    00028800
-       01 FD-RESUMO   PIC X(40).                                        00028900
-      *---------------------------------------------------              00029000
-       WORKING-STORAGE                           SECTION.               00029100
-      *---------------------------------------------------              00029200
-       77 WRK-FS-PRODUTO  PIC X(02) VALUE SPACES.                       00029300
-       77 WRK-FS-RESUMO   PIC X(02) VALUE SPACES.                       00029400
-       77 WRK-MSG         PIC X(50) VALUE SPACES.                       00029500
-      *=========================================*                       00029600
-       PROCEDURE DIVISION.                                              00029700
-      *=========================================*                       00029800
-                                                                        00029900
-      *---------------------------------------------------              00030000
-       0000-PRINCIPAL                     SECTION.                      00030100
-      *---------------------------------------------------              00030200
-           PERFORM 0100-INICIAR.                                        00030300
-           PERFORM 0200-PROCESSAR UNTIL WRK-FS-PRODUTO EQUAL '10'       00030400
-           PERFORM 0300-FINALIZAR.                                      00030500
-      *---------------------------------------------------              00030600
-       0000-99-FIM.            EXIT.                                    00030700
-      *---------------------------------------------------              00030800
-                                                                        00030900
-       0100-INICIAR                       SECTION.                      00031000
-            OPEN INPUT PRODUTO                                          00031100
-                 OUTPUT RESUMO.                                         00031200
-              PERFORM 0110-TESTAR-STATUS.                               00031300
-       0110-TESTAR-STATUS                 SECTION.                      00031400
-            IF WRK-FS-PRODUTO NOT EQUAL ZEROS                           00031500
-                 MOVE ' ERRO OPEN PRODUTO ' TO WRK-MSG                  00031600
-                   PERFORM 9000-TRATA-ERROS                             00031700
-             END-IF.                                                    00031800
-            IF WRK-FS-RESUMO NOT EQUAL ZEROS                            00031900
-                 MOVE ' ERRO OPEN RESUMO ' TO WRK-MSG                   00032000
-                   PERFORM 9000-TRATA-ERROS                             00033000
-             END-IF.                                                    00034000
-       0200-PROCESSAR                             SECTION.              00035000
-             READ PRODUTO                                               00036000
-              IF WRK-FS-PRODUTO NOT EQUAL ZEROS                         00037000
-                  MOVE FD-PRODUTO(1:40) TO FD-RESUMO                    00038000
-                                                                        00039000
-                   WRITE FD-RESUMO                                      00040000
-              ELSE                                                      00050000
-                 MOVE ' FINAL DE ARQUIVO ' TO WRK-MSG                   00060000
-                                                                        00061000
-             END-IF.                                                    00062000
-       0300-FINALIZAR                          SECTION.                 00063000
-                   CLOSE PRODUTO                                        00064000
-                   CLOSE RESUMO                                         00065000
-                    MOVE 'FINAL DE PROCESSO' TO WRK-MSG                 00066000
-                    PERFORM 9000-TRATA-ERROS.                           00067000
-      *---------------------------------------------------              00068000
-       9000-TRATA-ERROS                  SECTION.                       00069000
-      *---------------------------------------------------              00070000
-             DISPLAY '------------------'.                              00080000
-             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00090000
-               STOP RUN.                                                00091000
-      *--------------------------------------------------------------   00092000
-       9000-99-FIM.            EXIT.                                    00093000
-      *--------------------------------------------------------------   00094000
-                                                                        00095000
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+                                                                        00000040
+       PROGRAM-ID.  FR01CBXX.                                           00000050
+                                                                        00000060
+      *=======================================================*         00000070
+      *     AUTOR   : IVAN SANCHES                                      00000080
+      *     EMPRESA : FOURSYS                                           00000090
+      *-------------------------------------------------------*         00000100
+      *     DATA   : ZZ/ZZ/ZZZ                                          00000110
+      *     OBJETIVO: GRAVACAO DA ARQUIVO FUNC                          00000120
+      *-------------------------------------------------------*         00000130
+      *     HISTORICO DE ALTERACOES                                     00000140
+      *     DATA        AUTOR   DESCRICAO                               00000150
+      *     ----------  ------  --------------------------------        00000160
+      *     08/08/2026  IVS     PASSA A EXIBIR O CABECALHO PADRAO DE    00000170
+      *                         JOB (CPCAB01/CPCAB02) NO INICIO DA      00000180
+      *                         EXECUCAO                                00000190
+      *     08/08/2026  IVS     CHECKPOINT/RESTART PASSA A USAR A       00000200
+      *                         ROTINA PADRAO DA SUITE (CPCKP01/        00000210
+      *                         CPCKP02), COM O CARTAO DE RESTART       00000220
+      *                         RECEBIDO VIA PARM DO JCL EM VEZ DE      00000230
+      *                         SYSIN                                   00000240
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000250
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000260
+      *     09/08/2026  IVS     PASSA A DETECTAR CODIGO DE PRODUTO      00000270
+      *                         DUPLICADO ENTRE OS EXTRATOS REGIONAIS   00000280
+      *                         E O PRODUTO-MASTER, REJEITANDO A        00000290
+      *                         OCORRENCIA REPETIDA E CONTABILIZANDO    00000300
+      *                         CTL-QTD-DUPLICADOS                      00000310
+      *     09/08/2026  IVS     WRK-TAB-COD PASSA A SER OCCURS          00000311
+      *                         DEPENDING ON WRK-QTD-CODIGOS - O        00000312
+      *                         SEARCH ANTES VARRIA AS 5000 POSICOES    00000313
+      *                         DA TABELA, INCLUSIVE AS AINDA NAO       00000314
+      *                         USADAS (VALUE ZERO), REJEITANDO COMO    00000315
+      *                         DUPLICADO O PRIMEIRO PRD-CODIGO         00000316
+      *                         GENUINAMENTE IGUAL A ZERO               00000317
+      *     09/08/2026  IVS     OPEN DE CONTROLE/PRODUTO-REJ PASSA A    00000318
+      *                         SER CONDICIONAL AO RESTART (EXTEND      00000319
+      *                         QUANDO HOUVER CHECKPOINT PENDENTE),     00000320
+      *                         EVITANDO TRUNCAR OS REJEITOS/CONTROLE   00000321
+      *                         JA GRAVADOS ANTES DE UM ABEND           00000322
+      *=======================================================*         00000330
+                                                                        00000335
+      *=======================================================*         00000340
+       ENVIRONMENT                               DIVISION.              00000350
+      *=======================================================*         00000360
+       INPUT-OUTPUT                              SECTION.               00000370
+       FILE-CONTROL.                                                    00000380
+             SELECT PRODUTO  ASSIGN TO ARQPROD                          00000390
+                FILE STATUS  IS WRK-FS-PRODUTO.                         00000400
+                                                                        00000410
+             SELECT RESUMO   ASSIGN TO ARQRES                           00000420
+                ORGANIZATION IS INDEXED                                 00000430
+                ACCESS MODE  IS DYNAMIC                                 00000440
+                RECORD KEY   IS RES-CODIGO                              00000450
+                FILE STATUS  IS WRK-FS-RESUMO.                          00000460
+                                                                        00000470
+             SELECT CHECKPT  ASSIGN TO ARQCKPT                          00000480
+                ORGANIZATION IS INDEXED                                 00000490
+                ACCESS MODE  IS DYNAMIC                                 00000500
+                RECORD KEY   IS CKP-PROGRAMA                            00000510
+                FILE STATUS  IS WRK-FS-CHECKPT.                         00000520
+                                                                        00000530
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000540
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000550
+                                                                        00000560
+             SELECT CONTROLE ASSIGN TO ARQCTL                           00000570
+                FILE STATUS  IS WRK-FS-CONTROLE.                        00000580
+                                                                        00000590
+             SELECT PRODUTO-REJ ASSIGN TO ARQPREJ                       00000600
+                FILE STATUS  IS WRK-FS-PRODREJ.                         00000610
+                                                                        00000620
+             SELECT FILTRO   ASSIGN TO SYSIN                            00000630
+                FILE STATUS  IS WRK-FS-FILTRO.                          00000640
+      *=======================================================*         00000650
+       DATA                                      DIVISION.              00000660
+      *=======================================================*         00000670
+       FILE                                      SECTION.               00000680
+       FD PRODUTO                                                       00000690
+           RECORDING MODE IS F                                          00000700
+           BLOCK CONTAINS 0 RECORDS.                                    00000710
+           COPY CPPROD01.                                               00000720
+                                                                        00000730
+       FD RESUMO.                                                       00000740
+           COPY CPRESU01.                                               00000750
+                                                                        00000760
+       FD CHECKPT.                                                      00000770
+           COPY CPCKPT01.                                               00000780
+                                                                        00000790
+       FD ERRLOG.                                                       00000800
+           COPY CPERRL01.                                               00000810
+                                                                        00000820
+       FD CONTROLE                                                      00000830
+           RECORDING MODE IS F                                          00000840
+           BLOCK CONTAINS 0 RECORDS.                                    00000850
+           COPY CPCTRL01.                                               00000860
+                                                                        00000870
+       FD PRODUTO-REJ                                                   00000880
+           RECORDING MODE IS F                                          00000890
+           BLOCK CONTAINS 0 RECORDS.                                    00000900
+           COPY CPREJ01.                                                00000910
+                                                                        00000920
+       FD FILTRO                                                        00000930
+           RECORDING MODE IS F                                          00000940
+           BLOCK CONTAINS 0 RECORDS.                                    00000950
+       01  FILTRO-REGISTRO.                                             00000960
+           05  FLT-STATUS              PIC X(01).                       00000970
+           05  FLT-DATA-LIMITE         PIC 9(08).                       00000980
+           05  FILLER                  PIC X(54).                       00000990
+      *---------------------------------------------------              00001000
+       WORKING-STORAGE                           SECTION.               00001010
+      *---------------------------------------------------              00001020
+       77 WRK-FS-PRODUTO  PIC X(02) VALUE SPACES.                       00001030
+       77 WRK-FS-RESUMO   PIC X(02) VALUE SPACES.                       00001040
+       77 WRK-FS-CONTROLE PIC X(02) VALUE SPACES.                       00001050
+       77 WRK-FS-PRODREJ  PIC X(02) VALUE SPACES.                       00001060
+       77 WRK-FS-FILTRO   PIC X(02) VALUE SPACES.                       00001070
+       77 WRK-MSG         PIC X(50) VALUE SPACES.                       00001080
+       77 WRK-HASH-TOTAL      PIC 9(15) VALUE ZERO.                     00001090
+       77 WRK-CONT-REJEITADOS PIC 9(09) COMP VALUE ZERO.                00001100
+       77 WRK-CONT-DUPLICADOS PIC 9(09) COMP VALUE ZERO.                00001110
+       77 WRK-CONT-FILTRADOS  PIC 9(09) COMP VALUE ZERO.                00001120
+       01 WRK-SW-VALIDO.                                                00001130
+          05 WRK-SW-VALIDO-IND       PIC X(01) VALUE 'S'.               00001140
+             88 WRK-REGISTRO-VALIDO        VALUE 'S'.                   00001150
+             88 WRK-REGISTRO-INVALIDO      VALUE 'N'.                   00001160
+       01 WRK-SW-FILTRO.                                                00001170
+          05 WRK-SW-FILTRO-IND       PIC X(01) VALUE 'N'.               00001180
+             88 WRK-REGISTRO-FILTRADO      VALUE 'S'.                   00001190
+             88 WRK-REGISTRO-NAO-FILTRADO  VALUE 'N'.                   00001200
+      *---------------------------------------------------              00001210
+      *    FILTRO OPCIONAL DE STATUS E DATA DE VIGENCIA (CARTAO DA      00001220
+      *    SYSIN), USADO PELA 0216-APLICAR-FILTRO                       00001230
+      *---------------------------------------------------              00001240
+       77 WRK-FLT-STATUS          PIC X(01) VALUE SPACES.               00001250
+       77 WRK-FLT-DATA-LIMITE     PIC 9(08) VALUE ZERO.                 00001260
+      *    CONTROLE DE CHECKPOINT / RESTART (ROTINA PADRAO DA SUITE)    00001270
+      *---------------------------------------------------              00001280
+           COPY CPCKP01.                                                00001290
+       COPY CPERR01.                                                    00001300
+       77 WRK-CONT-LIDOS       PIC 9(09) COMP VALUE ZERO.               00001310
+       77 WRK-CONT-GRAVADOS    PIC 9(09) COMP VALUE ZERO.               00001320
+      *---------------------------------------------------              00001330
+      *    DADOS DE HEADER / TRAILER DO ARQUIVO PRODUTO                 00001340
+      *---------------------------------------------------              00001350
+       77 WRK-REGIAO-ATUAL        PIC X(05) VALUE SPACES.               00001360
+       77 WRK-DATA-GERACAO-ATUAL  PIC 9(08) VALUE ZERO.                 00001370
+       77 WRK-QTD-REGISTROS-TRAILER PIC 9(09) VALUE ZERO.               00001380
+       77 WRK-CONT-HEADERS        PIC 9(09) COMP VALUE ZERO.            00001390
+       77 WRK-CONT-TRAILERS       PIC 9(09) COMP VALUE ZERO.            00001400
+      *---------------------------------------------------              00001410
+      *    TABELA DE CONTAGEM POR FONTE REGIONAL (MERGE DE GDG)         00001420
+      *---------------------------------------------------              00001430
+       01 WRK-TAB-FONTES.                                               00001440
+          05 WRK-QTD-FONTES       PIC 9(02) COMP VALUE ZERO.            00001450
+          05 WRK-FONTE OCCURS 10 TIMES                                  00001460
+                       INDEXED BY WRK-IDX-FONTE.                        00001470
+             10 WRK-FONTE-REGIAO      PIC X(05) VALUE SPACES.           00001480
+             10 WRK-FONTE-QTD         PIC 9(09) COMP VALUE ZERO.        00001490
+      *---------------------------------------------------              00001500
+      *    TABELA DE CODIGOS JA PROCESSADOS, PARA DETECTAR              00001510
+      *    DUPLICIDADE DE CHAVE ENTRE OS EXTRATOS CONCATENADOS          00001520
+      *---------------------------------------------------              00001530
+       01 WRK-TAB-DUPLICADOS.                                           00001540
+          05 WRK-QTD-CODIGOS      PIC 9(05) COMP VALUE ZERO.            00001550
+          05 WRK-TAB-COD          PIC 9(08)                             00001560
+                                   OCCURS 1 TO 5000 TIMES               00001570
+                                   DEPENDING ON WRK-QTD-CODIGOS         00001575
+                                   INDEXED BY WRK-IDX-CODIGO            00001580
+                                   VALUE ZERO.                          00001590
+       COPY CPCAB01.                                                    00001600
+      *---------------------------------------------------              00001610
+       LINKAGE                                    SECTION.              00001620
+      *---------------------------------------------------              00001630
+       01 WRK-PARM-RESTART.                                             00001640
+          05 WRK-PARM-TAM         PIC S9(04) COMP.                      00001650
+          05 WRK-PARM-DADOS       PIC X(66).                            00001660
+      *=========================================*                       00001670
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00001680
+      *=========================================*                       00001690
+                                                                        00001700
+      *---------------------------------------------------              00001710
+       0000-PRINCIPAL                     SECTION.                      00001720
+      *---------------------------------------------------              00001730
+           PERFORM 0100-INICIAR.                                        00001740
+           PERFORM 0200-PROCESSAR UNTIL WRK-FS-PRODUTO EQUAL '10'       00001750
+           PERFORM 0300-FINALIZAR.                                      00001760
+      *---------------------------------------------------              00001770
+       0000-99-FIM.            EXIT.                                    00001780
+      *---------------------------------------------------              00001790
+                                                                        00001800
+       0100-INICIAR                       SECTION.                      00001810
+            MOVE 'FR01CBXX' TO WRK-CAB-PROGRAMA.                        00001820
+            PERFORM 0101-CABECALHO-PADRAO.                              00001830
+            PERFORM 0102-INTERPRETAR-PARM.                              00001840
+            OPEN INPUT PRODUTO.                                         00001850
+            OPEN INPUT FILTRO.                                          00001880
+            PERFORM 0103-ABRIR-CHECKPOINT.                              00001890
+            PERFORM 0104-POSICIONAR-RESTART.                            00001900
+            IF WRK-CKPT-QTD-A-PULAR > ZERO                              00001901
+                OPEN EXTEND CONTROLE                                    00001902
+                OPEN EXTEND PRODUTO-REJ                                 00001903
+            ELSE                                                        00001904
+                OPEN OUTPUT CONTROLE                                    00001905
+                OPEN OUTPUT PRODUTO-REJ                                 00001906
+            END-IF.                                                     00001907
+            PERFORM 0120-POSICIONAR-ENTRADA.                            00001910
+            PERFORM 0107-LER-FILTRO.                                    00001920
+      *---------------------------------------------------              00001930
+       0100-99-FIM.            EXIT.                                    00001940
+      *---------------------------------------------------              00001950
+             COPY CPCAB02.                                              00001960
+             COPY CPCKP02.                                              00001970
+           COPY CPERR02.                                                00001980
+      *---------------------------------------------------              00001990
+       0107-LER-FILTRO                    SECTION.                      00002000
+      *    LE O CARTAO OPCIONAL DE FILTRO (STATUS/DATA DE VIGENCIA)     00002010
+      *    DA SYSIN. CARTAO EM BRANCO MANTEM O COMPORTAMENTO PADRAO     00002020
+      *    DE PROCESSAR TODOS OS REGISTROS, SEM QUALQUER EXCLUSAO       00002030
+      *---------------------------------------------------              00002040
+            READ FILTRO.                                                00002050
+            IF WRK-FS-FILTRO EQUAL ZEROS                                00002060
+                MOVE FLT-STATUS       TO WRK-FLT-STATUS                 00002070
+                MOVE FLT-DATA-LIMITE  TO WRK-FLT-DATA-LIMITE            00002080
+            END-IF.                                                     00002090
+            CLOSE FILTRO.                                               00002100
+      *---------------------------------------------------              00002110
+       0120-POSICIONAR-ENTRADA            SECTION.                      00002120
+      *    ABRE RESUMO DE ACORDO COM A DECISAO DE RESTART (COPY         00002130
+      *    CPCKP02) E DESPREZA OS REGISTROS DE PRODUTO JA               00002140
+      *    PROCESSADOS QUANDO HOUVER RETOMADA                           00002150
+      *---------------------------------------------------              00002160
+            IF WRK-CKPT-QTD-A-PULAR > ZERO                              00002170
+                OPEN I-O RESUMO                                         00002180
+            ELSE                                                        00002190
+                OPEN OUTPUT RESUMO                                      00002200
+            END-IF.                                                     00002210
+            PERFORM 0110-TESTAR-STATUS.                                 00002220
+            PERFORM 0130-PULAR-UM-REGISTRO                              00002230
+                UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR            00002240
+                   OR WRK-FS-PRODUTO EQUAL '10'.                        00002250
+      *---------------------------------------------------              00002260
+       0130-PULAR-UM-REGISTRO             SECTION.                      00002270
+      *    SO REPOSICIONA O ARQUIVO - NAO PASSA OS REGISTROS            00002261
+      *    DESPREZADOS POR 0215-VERIFICAR-DUPLICADO/0212-PROCESSAR-     00002263
+      *    HEADER/0214-PROCESSAR-TRAILER. UM RUN RETOMADO RECOMECA      00002265
+      *    WRK-TAB-COD/WRK-TAB-FONTES E OS TOTAIS DE 0310-GRAVA-        00002267
+      *    CONTROLE ZERADOS, REFLETINDO SO A CAUDA POS-CHECKPOINT DO    00002269
+      *    ARQUIVO - MESMA SIMPLIFICACAO JA ACEITA PARA A PAGINACAO     00002271
+      *    DE FR05CB08/FR05CB11 (VEJA HISTORICO)                        00002273
+            READ PRODUTO.                                               00002280
+            IF WRK-FS-PRODUTO EQUAL ZEROS                               00002290
+                ADD 1 TO WRK-CONT-LIDOS                                 00002300
+            END-IF.                                                     00002310
+       0110-TESTAR-STATUS                 SECTION.                      00002320
+            IF WRK-FS-PRODUTO NOT EQUAL ZEROS                           00002330
+                 MOVE ' ERRO OPEN PRODUTO ' TO WRK-MSG                  00002340
+                   PERFORM 9000-TRATA-ERROS                             00002350
+             END-IF.                                                    00002360
+            IF WRK-FS-RESUMO NOT EQUAL ZEROS                            00002370
+                 MOVE ' ERRO OPEN RESUMO ' TO WRK-MSG                   00002380
+                   PERFORM 9000-TRATA-ERROS                             00002390
+             END-IF.                                                    00002400
+            IF WRK-FS-CHECKPT NOT EQUAL ZEROS                           00002410
+                 MOVE ' ERRO OPEN CHECKPOINT ' TO WRK-MSG               00002420
+                   PERFORM 9000-TRATA-ERROS                             00002430
+             END-IF.                                                    00002440
+            IF WRK-FS-CONTROLE NOT EQUAL ZEROS                          00002450
+                 MOVE ' ERRO OPEN CONTROLE ' TO WRK-MSG                 00002460
+                   PERFORM 9000-TRATA-ERROS                             00002470
+             END-IF.                                                    00002480
+            IF WRK-FS-PRODREJ NOT EQUAL ZEROS                           00002490
+                 MOVE ' ERRO OPEN PRODUTO-REJ ' TO WRK-MSG              00002500
+                   PERFORM 9000-TRATA-ERROS                             00002510
+             END-IF.                                                    00002520
+            IF WRK-FS-FILTRO NOT EQUAL ZEROS                            00002530
+                 MOVE ' ERRO OPEN FILTRO ' TO WRK-MSG                   00002540
+                   PERFORM 9000-TRATA-ERROS                             00002550
+             END-IF.                                                    00002560
+       0200-PROCESSAR                             SECTION.              00002570
+             READ PRODUTO                                               00002580
+              IF WRK-FS-PRODUTO EQUAL ZEROS                             00002590
+                  ADD 1 TO WRK-CONT-LIDOS                               00002600
+                  PERFORM 0250-CHECAR-CHECKPOINT                        00002601
+                  EVALUATE TRUE                                         00002610
+                      WHEN PRD-REG-DETALHE                              00002620
+                          PERFORM 0210-VALIDAR-REGISTRO                 00002630
+                          IF WRK-REGISTRO-VALIDO                        00002640
+                              IF WRK-REGISTRO-FILTRADO                  00002650
+                                  ADD 1 TO WRK-CONT-FILTRADOS           00002660
+                              ELSE                                      00002670
+                                  ADD PRD-CODIGO TO WRK-HASH-TOTAL      00002680
+                                  PERFORM 0230-MONTAR-RESUMO            00002690
+                                  WRITE CPRESU01-REGISTRO               00002700
+                                      INVALID KEY                       00002701
+                                          SET WRK-REGISTRO-INVALIDO     00002702
+                                              TO TRUE                   00002703
+                                          SET REJ-CHAVE-DUPLICADA       00002704
+                                              TO TRUE                   00002705
+                                          PERFORM 0220-GRAVA-REJEITO    00002706
+                                      NOT INVALID KEY                   00002707
+                                          ADD 1 TO WRK-CONT-GRAVADOS    00002710
+                                          IF WRK-QTD-FONTES > ZERO      00002720
+                                              ADD 1 TO                  00002730
+                                                  WRK-FONTE-QTD         00002731
+                                                  (WRK-IDX-FONTE)       00002740
+                                          END-IF                        00002750
+                                  END-WRITE                             00002760
+                              END-IF                                    00002770
+                          ELSE                                          00002780
+                              PERFORM 0220-GRAVA-REJEITO                00002790
+                          END-IF                                        00002800
+                      WHEN PRD-REG-HEADER                               00002810
+                          PERFORM 0212-PROCESSAR-HEADER                 00002820
+                      WHEN PRD-REG-TRAILER                              00002830
+                          PERFORM 0214-PROCESSAR-TRAILER                00002840
+                      WHEN OTHER                                        00002850
+                          SET WRK-REGISTRO-INVALIDO TO TRUE             00002860
+                          MOVE 01 TO REJ-CODIGO-MOTIVO                  00002870
+                          PERFORM 0220-GRAVA-REJEITO                    00002880
+                  END-EVALUATE                                          00002890
+              ELSE                                                      00002900
+                 MOVE ' FINAL DE ARQUIVO ' TO WRK-MSG                   00002910
+                                                                        00002920
+             END-IF.                                                    00002930
+      *---------------------------------------------------              00002940
+       0210-VALIDAR-REGISTRO              SECTION.                      00002950
+      *    VALIDA O CONTEUDO DE UM REGISTRO DE DETALHE DE PRODUTO.      00002960
+      *    UM REGISTRO INVALIDO NAO ABORTA O JOB - E DESVIADO PARA      00002970
+      *    O ARQUIVO DE REJEITOS PELA 0220-GRAVA-REJEITO                00002980
+      *---------------------------------------------------              00002990
+            SET WRK-REGISTRO-VALIDO TO TRUE.                            00003000
+            SET WRK-REGISTRO-NAO-FILTRADO TO TRUE.                      00003010
+            IF PRD-CODIGO NOT NUMERIC                                   00003020
+                SET WRK-REGISTRO-INVALIDO TO TRUE                       00003030
+                MOVE 02 TO REJ-CODIGO-MOTIVO                            00003040
+            ELSE IF PRD-QUANTIDADE NOT NUMERIC                          00003050
+                SET WRK-REGISTRO-INVALIDO TO TRUE                       00003060
+                MOVE 03 TO REJ-CODIGO-MOTIVO                            00003070
+            ELSE IF PRD-PRECO-UNIT NOT NUMERIC                          00003080
+                SET WRK-REGISTRO-INVALIDO TO TRUE                       00003090
+                MOVE 04 TO REJ-CODIGO-MOTIVO                            00003100
+            ELSE                                                        00003110
+                PERFORM 0215-VERIFICAR-DUPLICADO                        00003120
+                IF WRK-REGISTRO-VALIDO                                  00003130
+                    PERFORM 0216-APLICAR-FILTRO                         00003140
+                END-IF                                                  00003150
+            END-IF END-IF END-IF.                                       00003160
+      *---------------------------------------------------              00003170
+       0215-VERIFICAR-DUPLICADO           SECTION.                      00003180
+      *    VERIFICA SE O CODIGO DE PRODUTO JA FOI PROCESSADO NESTA      00003190
+      *    EXECUCAO, PELA TABELA EM MEMORIA WRK-TAB-DUPLICADOS. A       00003200
+      *    SOBREPOSICAO ENTRE OS EXTRATOS REGIONAIS E O PRODUTO-        00003210
+      *    MASTER (VEJA STEP0070 DA JCL) PODE REPETIR O MESMO           00003220
+      *    CODIGO MAIS DE UMA VEZ NO ARQUIVO CONCATENADO                00003230
+      *---------------------------------------------------              00003240
+            SET WRK-IDX-CODIGO TO 1.                                    00003250
+            SEARCH WRK-TAB-COD                                          00003260
+                AT END                                                  00003270
+                    IF WRK-QTD-CODIGOS < 5000                           00003280
+                        ADD 1 TO WRK-QTD-CODIGOS                        00003290
+                        SET WRK-IDX-CODIGO TO WRK-QTD-CODIGOS           00003300
+                        MOVE PRD-CODIGO                                 00003310
+                            TO WRK-TAB-COD (WRK-IDX-CODIGO)             00003320
+                    END-IF                                              00003330
+                WHEN WRK-TAB-COD (WRK-IDX-CODIGO) EQUAL PRD-CODIGO      00003340
+                    SET WRK-REGISTRO-INVALIDO TO TRUE                   00003350
+                    MOVE 05 TO REJ-CODIGO-MOTIVO                        00003360
+            END-SEARCH.                                                 00003370
+      *---------------------------------------------------              00003380
+       0216-APLICAR-FILTRO                SECTION.                      00003390
+      *    APLICA O FILTRO OPCIONAL DE STATUS E DATA DE VIGENCIA        00003400
+      *    INFORMADO NO CARTAO DA SYSIN (0107-LER-FILTRO). CARTAO EM    00003410
+      *    BRANCO/ZERO MANTEM O COMPORTAMENTO PADRAO DE PROCESSAR       00003420
+      *    TODOS OS REGISTROS, SEM EXCLUSAO POR FILTRO                 000003430
+      *---------------------------------------------------              00003440
+            IF WRK-FLT-STATUS NOT EQUAL SPACES                          00003450
+               AND PRD-STATUS NOT EQUAL WRK-FLT-STATUS                  00003460
+                SET WRK-REGISTRO-FILTRADO TO TRUE                       00003470
+            END-IF.                                                     00003480
+            IF WRK-FLT-DATA-LIMITE > ZERO                               00003490
+               AND PRD-DATA-EFETIVA > WRK-FLT-DATA-LIMITE               00003500
+                SET WRK-REGISTRO-FILTRADO TO TRUE                       00003510
+            END-IF.                                                     00003520
+      *---------------------------------------------------              00003530
+       0212-PROCESSAR-HEADER              SECTION.                      00003540
+      *    CAPTURA A REGIAO E A DATA DE GERACAO INFORMADAS NO           00003550
+      *    HEADER DO ARQUIVO PRODUTO PARA CONFERENCIA E PARA OS         00003560
+      *    TOTAIS POR FONTE REGIONAL                                    00003570
+      *---------------------------------------------------              00003580
+            MOVE PRD-REGIAO            TO WRK-REGIAO-ATUAL.             00003590
+            MOVE PRD-DATA-GERACAO      TO WRK-DATA-GERACAO-ATUAL.       00003600
+            ADD 1 TO WRK-CONT-HEADERS.                                  00003610
+            PERFORM 0213-LOCALIZAR-FONTE.                               00003620
+      *---------------------------------------------------              00003630
+       0213-LOCALIZAR-FONTE               SECTION.                      00003640
+      *    LOCALIZA A ENTRADA DA TABELA DE FONTES REGIONAIS PARA A      00003650
+      *    REGIAO DO HEADER ATUAL, CRIANDO UMA NOVA ENTRADA QUANDO      00003660
+      *    A REGIAO AINDA NAO FOI VISTA NESTA EXECUCAO                  00003670
+      *---------------------------------------------------              00003680
+            SET WRK-IDX-FONTE TO 1.                                     00003690
+            SEARCH WRK-FONTE                                            00003700
+                AT END                                                  00003710
+                    IF WRK-QTD-FONTES < 10                              00003720
+                        ADD 1 TO WRK-QTD-FONTES                         00003730
+                        SET WRK-IDX-FONTE TO WRK-QTD-FONTES             00003740
+                        MOVE WRK-REGIAO-ATUAL                           00003750
+                            TO WRK-FONTE-REGIAO (WRK-IDX-FONTE)         00003760
+                    END-IF                                              00003770
+                WHEN WRK-FONTE-REGIAO (WRK-IDX-FONTE)                   00003780
+                        EQUAL WRK-REGIAO-ATUAL                          00003790
+                    CONTINUE                                            00003800
+            END-SEARCH.                                                 00003810
+      *---------------------------------------------------              00003820
+       0214-PROCESSAR-TRAILER             SECTION.                      00003830
+      *    CAPTURA A QUANTIDADE DE REGISTROS INFORMADA NO TRAILER       00003840
+      *    PARA CONFERENCIA CONTRA A QUANTIDADE DE DETALHES LIDOS       00003850
+      *---------------------------------------------------              00003860
+            MOVE PRD-QTD-REGISTROS     TO WRK-QTD-REGISTROS-TRAILER.    00003870
+            ADD 1 TO WRK-CONT-TRAILERS.                                 00003880
+      *---------------------------------------------------              00003890
+       0220-GRAVA-REJEITO                  SECTION.                     00003900
+      *    GRAVA O REGISTRO ORIGINAL E O MOTIVO NO ARQUIVO DE           00003910
+      *    REJEITOS E CONTINUA O PROCESSAMENTO DO RESTANTE DO           00003920
+      *    ARQUIVO PRODUTO                                              00003930
+      *---------------------------------------------------              00003940
+            MOVE CPPROD01-REGISTRO   TO REJ-REGISTRO-ORIGINAL.          00003950
+            EVALUATE TRUE                                               00003960
+                WHEN REJ-TIPO-INVALIDO                                  00003970
+                    MOVE 'TIPO DE REGISTRO DESCONHECIDO'                00003980
+                        TO REJ-DESCRICAO-MOTIVO                         00003990
+                WHEN REJ-CODIGO-NAO-NUMERICO                            00004000
+                    MOVE 'CODIGO DO PRODUTO NAO NUMERICO'               00004010
+                        TO REJ-DESCRICAO-MOTIVO                         00004020
+                WHEN REJ-QUANTIDADE-INVALIDA                            00004030
+                    MOVE 'QUANTIDADE NAO NUMERICA'                      00004040
+                        TO REJ-DESCRICAO-MOTIVO                         00004050
+                WHEN REJ-PRECO-INVALIDO                                 00004060
+                    MOVE 'PRECO UNITARIO NAO NUMERICO'                  00004070
+                        TO REJ-DESCRICAO-MOTIVO                         00004080
+                WHEN REJ-CHAVE-DUPLICADA                                00004090
+                    MOVE 'CODIGO DE PRODUTO DUPLICADO'                  00004100
+                        TO REJ-DESCRICAO-MOTIVO                         00004110
+                    ADD 1 TO WRK-CONT-DUPLICADOS                        00004120
+                WHEN OTHER                                              00004130
+                    MOVE 'MOTIVO NAO CLASSIFICADO'                      00004140
+                        TO REJ-DESCRICAO-MOTIVO                         00004150
+            END-EVALUATE.                                               00004160
+            MOVE SPACES TO REJ-DATA-HORA.                               00004170
+            WRITE CPREJ01-REGISTRO.                                     00004180
+            ADD 1 TO WRK-CONT-REJEITADOS.                               00004190
+      *---------------------------------------------------              00004200
+       0230-MONTAR-RESUMO                  SECTION.                     00004210
+      *    MONTA O REGISTRO DE RESUMO A PARTIR DOS CAMPOS DO            00004220
+      *    REGISTRO DE PRODUTO VALIDADO                                 00004230
+      *---------------------------------------------------              00004240
+            MOVE PRD-CODIGO          TO RES-CODIGO.                     00004250
+            MOVE PRD-DESCRICAO       TO RES-DESCRICAO.                  00004260
+            MOVE PRD-CATEGORIA       TO RES-CATEGORIA.                  00004270
+            MOVE PRD-QUANTIDADE      TO RES-QUANTIDADE.                 00004280
+            MOVE PRD-PRECO-UNIT      TO RES-PRECO-UNIT.                 00004290
+            COMPUTE RES-PRECO-TOTAL ROUNDED =                           00004300
+                PRD-QUANTIDADE * PRD-PRECO-UNIT.                        00004310
+            MOVE PRD-DATA-EFETIVA    TO RES-DATA-EFETIVA.               00004320
+            MOVE PRD-STATUS          TO RES-STATUS.                     00004330
+      *---------------------------------------------------              00004340
+       0250-CHECAR-CHECKPOINT             SECTION.                      00004350
+      *    SINCRONIZA O CONTADOR DE LEITURA COM O DA ROTINA PADRAO      00004360
+      *    DE CHECKPOINT (COPY CPCKP02) E DELEGA A GRAVACAO DO PONTO    00004370
+      *    DE CHECKPOINT A ELA                                         000004380
+      *---------------------------------------------------              00004390
+            MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS.                 00004400
+            PERFORM 0105-CHECAR-CHECKPOINT.                             00004410
+       0300-FINALIZAR                          SECTION.                 00004420
+                   MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS.          00004430
+                   PERFORM 0106-FINALIZAR-CHECKPOINT.                   00004440
+                   PERFORM 0310-GRAVA-CONTROLE.                         00004450
+                   CLOSE PRODUTO                                        00004460
+                   CLOSE RESUMO                                         00004470
+                   CLOSE CONTROLE                                       00004480
+                   CLOSE PRODUTO-REJ                                    00004490
+                    MOVE 'FINAL DE PROCESSO' TO WRK-MSG                 00004500
+                    PERFORM 9000-TRATA-ERROS.                           00004510
+      *---------------------------------------------------              00004520
+       0310-GRAVA-CONTROLE                     SECTION.                 00004530
+      *    GRAVA O REGISTRO DE TOTAIS DE CONTROLE COM AS                00004540
+      *    QUANTIDADES LIDAS, GRAVADAS E O TOTAL HASH PARA              00004550
+      *    CONFERENCIA DA CARGA                                         00004560
+      *---------------------------------------------------              00004570
+            MOVE 'FR01CBXX'         TO CTL-PROGRAMA.                    00004580
+            MOVE SPACES             TO CTL-DATA-HORA.                   00004590
+            MOVE WRK-CONT-LIDOS     TO CTL-QTD-LIDOS.                   00004600
+            MOVE WRK-CONT-GRAVADOS  TO CTL-QTD-GRAVADOS.                00004610
+            MOVE WRK-CONT-REJEITADOS TO CTL-QTD-REJEITADOS.             00004620
+            MOVE WRK-CONT-DUPLICADOS TO CTL-QTD-DUPLICADOS.             00004630
+            MOVE WRK-CONT-FILTRADOS TO CTL-QTD-FILTRADOS.               00004640
+            MOVE WRK-HASH-TOTAL     TO CTL-HASH-TOTAL.                  00004650
+            PERFORM 0312-COPIAR-FONTES.                                 00004660
+            WRITE CPCTRL01-REGISTRO.                                    00004670
+      *---------------------------------------------------              00004680
+       0312-COPIAR-FONTES                      SECTION.                 00004690
+      *    COPIA A TABELA DE CONTAGEM POR FONTE REGIONAL PARA O         00004700
+      *    REGISTRO DE TOTAIS DE CONTROLE                               00004710
+      *---------------------------------------------------              00004720
+            MOVE WRK-QTD-FONTES TO CTL-QTD-FONTES.                      00004730
+            PERFORM 0314-COPIAR-UMA-FONTE                               00004740
+                VARYING WRK-IDX-FONTE FROM 1 BY 1                       00004750
+                UNTIL WRK-IDX-FONTE > WRK-QTD-FONTES.                   00004760
+      *---------------------------------------------------              00004770
+       0314-COPIAR-UMA-FONTE                   SECTION.                 00004780
+            MOVE WRK-FONTE-REGIAO (WRK-IDX-FONTE)                       00004790
+                TO CTL-FONTE-REGIAO (WRK-IDX-FONTE).                    00004800
+            MOVE WRK-FONTE-QTD (WRK-IDX-FONTE)                          00004810
+                TO CTL-FONTE-QTD (WRK-IDX-FONTE).                       00004820
+      *---------------------------------------------------              00004830
+       9000-TRATA-ERROS                  SECTION.                       00004840
+      *---------------------------------------------------              00004850
+             PERFORM 9050-GRAVAR-ERRLOG.                                00004860
+             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00004870
+               STOP RUN.                                                00004880
+      *--------------------------------------------------------------   00004890
+       9000-99-FIM.            EXIT.                                    00004900
+      *--------------------------------------------------------------   00004910
+                                                                        00004920
