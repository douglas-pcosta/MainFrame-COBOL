@@ -0,0 +1,406 @@
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+                                                                        00000040
+       PROGRAM-ID.  FR05CB11.                                           00000050
+                                                                        00000060
+      *=======================================================*         00000070
+      *     AUTOR   : IVAN SANCHES                                      00000080
+      *     EMPRESA : FOURSYS                                           00000090
+      *-------------------------------------------------------*         00000100
+      *     DATA    : 08/08/2026                                        00000110
+      *     OBJETIVO: RELATORIO PAGINADO DE CLIENTE-MASTER E            00000120
+      *               EMPREGADO-MASTER, COM CABECALHO DE PAGINA,        00000130
+      *               DATA DE EXECUCAO E TOTAL DE REGISTROS POR         00000140
+      *               ARQUIVO                                           00000150
+      *-------------------------------------------------------*         00000160
+      *     HISTORICO DE ALTERACOES                                     00000170
+      *     DATA        AUTOR   DESCRICAO                               00000180
+      *     ----------  ------  -------------------------------------   00000190
+      *     08/08/2026  IVS     PROGRAMA INICIAL                        00000200
+      *     08/08/2026  IVS     PASSA A EXIBIR O CABECALHO PADRAO DE    00000210
+      *                         JOB (CPCAB01/CPCAB02) NO INICIO DA      00000220
+      *                         EXECUCAO                                00000230
+      *     08/08/2026  IVS     PASSA A SUPORTAR CHECKPOINT/RESTART     00000240
+      *                         PADRAO DA SUITE (CPCKP01/CPCKP02) -     00000250
+      *                         RESTART='S' NO PARM RETOMA A PARTIR DO  00000260
+      *                         ULTIMO REGISTRO IMPRESSO, SEJA DE       00000270
+      *                         CLIENTE OU DE EMPREGADO                 00000280
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000290
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000300
+      *=======================================================*         00000310
+                                                                        00000320
+      *=======================================================*         00000330
+       ENVIRONMENT                               DIVISION.              00000340
+      *=======================================================*         00000350
+       INPUT-OUTPUT                              SECTION.               00000360
+       FILE-CONTROL.                                                    00000370
+             SELECT CLIENTE-MASTER ASSIGN TO ARQCLI                     00000380
+                ORGANIZATION IS INDEXED                                 00000390
+                ACCESS MODE  IS SEQUENTIAL                              00000400
+                RECORD KEY   IS CLI-ID                                  00000410
+                FILE STATUS  IS WRK-FS-CLIENTE.                         00000420
+                                                                        00000430
+             SELECT EMPREGADO-MASTER ASSIGN TO ARQEMP                   00000440
+                ORGANIZATION IS INDEXED                                 00000450
+                ACCESS MODE  IS SEQUENTIAL                              00000460
+                RECORD KEY   IS EMP-ID                                  00000470
+                FILE STATUS  IS WRK-FS-EMPREGADO.                       00000480
+                                                                        00000490
+             SELECT RELCADAS  ASSIGN TO ARQRPT                          00000500
+                FILE STATUS  IS WRK-FS-RELCADAS.                        00000510
+                                                                        00000520
+             SELECT CHECKPT  ASSIGN TO ARQCKPT                          00000530
+                ORGANIZATION IS INDEXED                                 00000540
+                ACCESS MODE  IS DYNAMIC                                 00000550
+                RECORD KEY   IS CKP-PROGRAMA                            00000560
+                FILE STATUS  IS WRK-FS-CHECKPT.                         00000570
+                                                                        00000580
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000590
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000600
+      *=======================================================*         00000610
+       DATA                                      DIVISION.              00000620
+      *=======================================================*         00000630
+       FILE                                      SECTION.               00000640
+       FD CLIENTE-MASTER.                                               00000650
+           COPY CPCLIE01.                                               00000660
+                                                                        00000670
+       FD EMPREGADO-MASTER.                                             00000680
+           COPY CPEMPR01.                                               00000690
+                                                                        00000700
+       FD RELCADAS                                                      00000710
+           RECORDING MODE IS F                                          00000720
+           BLOCK CONTAINS 0 RECORDS.                                    00000730
+       01 REL-LINHA                    PIC X(132).                      00000740
+                                                                        00000750
+       FD CHECKPT.                                                      00000760
+           COPY CPCKPT01.                                               00000770
+                                                                        00000780
+       FD ERRLOG.                                                       00000790
+           COPY CPERRL01.                                               00000800
+      *---------------------------------------------------              00000810
+       WORKING-STORAGE                           SECTION.               00000820
+      *---------------------------------------------------              00000830
+       77 WRK-FS-CLIENTE      PIC X(02) VALUE SPACES.                   00000840
+       77 WRK-FS-EMPREGADO    PIC X(02) VALUE SPACES.                   00000850
+       77 WRK-FS-RELCADAS     PIC X(02) VALUE SPACES.                   00000860
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00000870
+       77 WRK-CONT-CLIENTES   PIC 9(07) COMP VALUE ZERO.                00000880
+       77 WRK-CONT-EMPREGADOS PIC 9(07) COMP VALUE ZERO.                00000890
+       77 WRK-NUM-PAGINA      PIC 9(05) COMP VALUE ZERO.                00000900
+       77 WRK-LINHAS-PAGINA   PIC 9(03) COMP VALUE ZERO.                00000910
+       77 WRK-MAX-LINHAS      PIC 9(03) COMP VALUE 40.                  00000920
+       77 WRK-CONT-TOTAL      PIC 9(09) COMP VALUE ZERO.                00000930
+       77 WRK-CKPT-QTD-A-PULAR-EMP PIC 9(09) COMP VALUE ZERO.           00000940
+      *---------------------------------------------------              00000950
+      *    DATA DO SISTEMA PARA O CABECALHO DO RELATORIO                00000960
+      *---------------------------------------------------              00000970
+       01 WRK-DATA-SISTEMA.                                             00000980
+          05 WRK-DT-ANO          PIC 9(04).                             00000990
+          05 WRK-DT-MES          PIC 9(02).                             00001000
+          05 WRK-DT-DIA          PIC 9(02).                             00001010
+      *---------------------------------------------------              00001020
+      *    LINHAS DO RELATORIO - SECAO CLIENTE                          00001030
+      *---------------------------------------------------              00001040
+       01 WRK-CABEC1-CLI.                                               00001050
+          05 FILLER               PIC X(22) VALUE                       00001060
+             'RELATORIO DE CLIENTES'.                                   00001070
+          05 FILLER               PIC X(08) VALUE SPACES.               00001080
+          05 FILLER               PIC X(06) VALUE 'DATA: '.             00001090
+          05 WRK-CAB-DIA          PIC 9(02).                            00001100
+          05 FILLER               PIC X(01) VALUE '/'.                  00001110
+          05 WRK-CAB-MES          PIC 9(02).                            00001120
+          05 FILLER               PIC X(01) VALUE '/'.                  00001130
+          05 WRK-CAB-ANO          PIC 9(04).                            00001140
+          05 FILLER               PIC X(06) VALUE SPACES.               00001150
+          05 FILLER               PIC X(08) VALUE 'PAGINA: '.           00001160
+          05 WRK-CAB-PAGINA       PIC ZZZ9.                             00001170
+                                                                        00001180
+       01 WRK-CABEC2-CLI.                                               00001190
+          05 FILLER PIC X(05) VALUE 'ID'.                               00001200
+          05 FILLER PIC X(03) VALUE SPACES.                             00001210
+          05 FILLER PIC X(30) VALUE 'NOME'.                             00001220
+          05 FILLER PIC X(02) VALUE SPACES.                             00001230
+          05 FILLER PIC X(12) VALUE 'TELEFONE'.                         00001240
+          05 FILLER PIC X(02) VALUE SPACES.                             00001250
+          05 FILLER PIC X(15) VALUE 'GERENTE'.                          00001260
+                                                                        00001270
+       01 WRK-DET-CLI.                                                  00001280
+          05 WRK-DET-CLI-ID       PIC Z(4)9.                            00001290
+          05 FILLER               PIC X(03) VALUE SPACES.               00001300
+          05 WRK-DET-CLI-NOME     PIC X(30).                            00001310
+          05 FILLER               PIC X(02) VALUE SPACES.               00001320
+          05 WRK-DET-CLI-TEL      PIC Z(9)9.                            00001330
+          05 FILLER               PIC X(02) VALUE SPACES.               00001340
+          05 WRK-DET-CLI-GER      PIC X(15).                            00001350
+                                                                        00001360
+       01 WRK-RODAPE-CLI.                                               00001370
+          05 FILLER PIC X(24) VALUE 'TOTAL DE CLIENTES LIDOS'.          00001380
+          05 FILLER PIC X(02) VALUE SPACES.                             00001390
+          05 WRK-ROD-CLI-TOTAL    PIC Z(8)9.                            00001400
+      *---------------------------------------------------              00001410
+      *    LINHAS DO RELATORIO - SECAO EMPREGADO                        00001420
+      *---------------------------------------------------              00001430
+       01 WRK-CABEC1-EMP.                                               00001440
+          05 FILLER               PIC X(24) VALUE                       00001450
+             'RELATORIO DE EMPREGADOS'.                                 00001460
+          05 FILLER               PIC X(04) VALUE SPACES.               00001470
+          05 FILLER               PIC X(06) VALUE 'DATA: '.             00001480
+          05 WRK-CAB-DIA-EMP      PIC 9(02).                            00001490
+          05 FILLER               PIC X(01) VALUE '/'.                  00001500
+          05 WRK-CAB-MES-EMP      PIC 9(02).                            00001510
+          05 FILLER               PIC X(01) VALUE '/'.                  00001520
+          05 WRK-CAB-ANO-EMP      PIC 9(04).                            00001530
+          05 FILLER               PIC X(06) VALUE SPACES.               00001540
+          05 FILLER               PIC X(08) VALUE 'PAGINA: '.           00001550
+          05 WRK-CAB-PAGINA-EMP   PIC ZZZ9.                             00001560
+                                                                        00001570
+       01 WRK-CABEC2-EMP.                                               00001580
+          05 FILLER PIC X(05) VALUE 'ID'.                               00001590
+          05 FILLER PIC X(03) VALUE SPACES.                             00001600
+          05 FILLER PIC X(30) VALUE 'NOME'.                             00001610
+          05 FILLER PIC X(02) VALUE SPACES.                             00001620
+          05 FILLER PIC X(12) VALUE 'TELEFONE'.                         00001630
+          05 FILLER PIC X(02) VALUE SPACES.                             00001640
+          05 FILLER PIC X(15) VALUE 'GERENTE'.                          00001650
+          05 FILLER PIC X(02) VALUE SPACES.                             00001660
+          05 FILLER PIC X(02) VALUE 'ST'.                               00001670
+                                                                        00001680
+       01 WRK-DET-EMP.                                                  00001690
+          05 WRK-DET-EMP-ID       PIC Z(4)9.                            00001700
+          05 FILLER               PIC X(03) VALUE SPACES.               00001710
+          05 WRK-DET-EMP-NOME     PIC X(30).                            00001720
+          05 FILLER               PIC X(02) VALUE SPACES.               00001730
+          05 WRK-DET-EMP-TEL      PIC Z(9)9.                            00001740
+          05 FILLER               PIC X(02) VALUE SPACES.               00001750
+          05 WRK-DET-EMP-GER      PIC X(15).                            00001760
+          05 FILLER               PIC X(02) VALUE SPACES.               00001770
+          05 WRK-DET-EMP-STATUS   PIC X(01).                            00001780
+                                                                        00001790
+       01 WRK-RODAPE-EMP.                                               00001800
+          05 FILLER PIC X(26) VALUE 'TOTAL DE EMPREGADOS LIDOS'.        00001810
+          05 FILLER PIC X(02) VALUE SPACES.                             00001820
+          05 WRK-ROD-EMP-TOTAL    PIC Z(8)9.                            00001830
+       COPY CPCAB01.                                                    00001840
+       COPY CPCKP01.                                                    00001850
+       COPY CPERR01.                                                    00001860
+      *---------------------------------------------------              00001870
+       LINKAGE                                    SECTION.              00001880
+      *---------------------------------------------------              00001890
+       01 WRK-PARM-RESTART.                                             00001900
+          05 WRK-PARM-TAM             PIC S9(04) COMP.                  00001910
+          05 WRK-PARM-DADOS           PIC X(66).                        00001920
+      *=========================================*                       00001930
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00001940
+      *=========================================*                       00001950
+                                                                        00001960
+      *---------------------------------------------------              00001970
+       0000-PRINCIPAL                     SECTION.                      00001980
+      *---------------------------------------------------              00001990
+            PERFORM 0100-INICIAR.                                       00002000
+            PERFORM 0200-PROCESSAR-CLIENTE                              00002010
+                UNTIL WRK-FS-CLIENTE EQUAL '10'.                        00002020
+            IF WRK-CKPT-QTD-A-PULAR-EMP EQUAL ZERO                      00002025
+                PERFORM 0250-RODAPE-CLIENTE                             00002027
+            END-IF.                                                     00002029
+            IF WRK-CKPT-QTD-A-PULAR-EMP EQUAL ZERO                      00002040
+                PERFORM 0130-IMPRIMIR-CABEC-EMP                         00002050
+            END-IF.                                                     00002060
+            PERFORM 0400-PROCESSAR-EMPREGADO                            00002070
+                UNTIL WRK-FS-EMPREGADO EQUAL '10'.                      00002080
+            PERFORM 0450-RODAPE-EMPREGADO.                              00002090
+            PERFORM 0300-FINALIZAR.                                     00002100
+      *---------------------------------------------------              00002110
+       0000-99-FIM.            EXIT.                                    00002120
+      *---------------------------------------------------              00002130
+                                                                        00002140
+       0100-INICIAR                       SECTION.                      00002150
+            MOVE 'FR05CB11' TO WRK-CAB-PROGRAMA.                        00002160
+            PERFORM 0101-CABECALHO-PADRAO.                              00002170
+            PERFORM 0102-INTERPRETAR-PARM.                              00002180
+            ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.                 00002190
+            OPEN INPUT CLIENTE-MASTER.                                  00002200
+            OPEN INPUT EMPREGADO-MASTER.                                00002210
+            PERFORM 0103-ABRIR-CHECKPOINT.                              00002220
+            PERFORM 0104-POSICIONAR-RESTART.                            00002230
+            PERFORM 0115-ABRIR-RELCADAS.                                00002240
+            PERFORM 0110-TESTAR-STATUS.                                 00002250
+            PERFORM 0120-MONTAR-CABECALHO.                              00002260
+            PERFORM 0116-PULAR-REGISTROS-PROCESSADOS.                   00002270
+            IF WRK-CKPT-QTD-A-PULAR EQUAL ZERO                          00002280
+                PERFORM 0125-IMPRIMIR-CABEC-CLI                         00002290
+            END-IF.                                                     00002300
+      *---------------------------------------------------              00002310
+       0100-99-FIM.            EXIT.                                    00002320
+      *---------------------------------------------------              00002330
+             COPY CPCAB02.                                              00002340
+       COPY CPCKP02.                                                    00002350
+           COPY CPERR02.                                                00002360
+      *---------------------------------------------------              00002370
+       0110-TESTAR-STATUS                 SECTION.                      00002380
+            IF WRK-FS-CLIENTE NOT EQUAL ZEROS                           00002390
+                MOVE ' ERRO OPEN CLIENTE-MASTER ' TO WRK-MSG            00002400
+                PERFORM 9000-TRATA-ERROS                                00002410
+            END-IF.                                                     00002420
+            IF WRK-FS-EMPREGADO NOT EQUAL ZEROS                         00002430
+                MOVE ' ERRO OPEN EMPREGADO-MASTER ' TO WRK-MSG          00002440
+                PERFORM 9000-TRATA-ERROS                                00002450
+            END-IF.                                                     00002460
+            IF WRK-FS-RELCADAS NOT EQUAL ZEROS                          00002470
+                MOVE ' ERRO OPEN RELATORIO ' TO WRK-MSG                 00002480
+                PERFORM 9000-TRATA-ERROS                                00002490
+            END-IF.                                                     00002500
+      *---------------------------------------------------              00002510
+      *---------------------------------------------------              00002520
+       0115-ABRIR-RELCADAS                SECTION.                      00002530
+      *    ABRE A SAIDA EM EXTEND QUANDO HOUVER RETOMADA DE UM          00002540
+      *    CHECKPOINT ANTERIOR, PARA NAO PERDER O QUE JA FOI            00002550
+      *    IMPRESSO                                                     00002560
+      *---------------------------------------------------              00002570
+            IF WRK-CKPT-QTD-A-PULAR > ZERO                              00002580
+                OPEN EXTEND RELCADAS                                    00002590
+            ELSE                                                        00002600
+                OPEN OUTPUT RELCADAS                                    00002610
+            END-IF.                                                     00002620
+      *---------------------------------------------------              00002630
+       0116-PULAR-REGISTROS-PROCESSADOS SECTION.                        00002640
+      *    DESPREZA CLIENTES E, SE NECESSARIO, EMPREGADOS JA            00002650
+      *    IMPRESSOS ANTES DO ULTIMO CHECKPOINT                         00002660
+      *---------------------------------------------------              00002670
+            IF WRK-CKPT-QTD-A-PULAR > ZERO                              00002680
+                PERFORM 0117-PULAR-UM-CLIENTE                           00002690
+                    UNTIL WRK-CONT-CLIENTES >= WRK-CKPT-QTD-A-PULAR     00002700
+                       OR WRK-FS-CLIENTE EQUAL '10'                     00002710
+                MOVE WRK-CONT-CLIENTES TO WRK-CONT-TOTAL                00002720
+                IF WRK-CKPT-QTD-A-PULAR > WRK-CONT-CLIENTES             00002730
+                    COMPUTE WRK-CKPT-QTD-A-PULAR-EMP =                  00002740
+                            WRK-CKPT-QTD-A-PULAR - WRK-CONT-CLIENTES    00002750
+                    PERFORM 0118-PULAR-UM-EMPREGADO                     00002760
+                        UNTIL WRK-CONT-EMPREGADOS >=                    00002770
+                              WRK-CKPT-QTD-A-PULAR-EMP                  00002780
+                           OR WRK-FS-EMPREGADO EQUAL '10'               00002790
+                    ADD WRK-CONT-EMPREGADOS TO WRK-CONT-TOTAL           00002800
+                END-IF                                                  00002810
+            END-IF.                                                     00002820
+      *---------------------------------------------------              00002830
+       0117-PULAR-UM-CLIENTE               SECTION.                     00002840
+      *---------------------------------------------------              00002850
+            READ CLIENTE-MASTER.                                        00002860
+            IF WRK-FS-CLIENTE EQUAL ZEROS                               00002870
+                ADD 1 TO WRK-CONT-CLIENTES                              00002880
+            END-IF.                                                     00002890
+      *---------------------------------------------------              00002900
+       0118-PULAR-UM-EMPREGADO             SECTION.                     00002910
+      *---------------------------------------------------              00002920
+            READ EMPREGADO-MASTER.                                      00002930
+            IF WRK-FS-EMPREGADO EQUAL ZEROS                             00002940
+                ADD 1 TO WRK-CONT-EMPREGADOS                            00002950
+            END-IF.                                                     00002960
+                                                                        00002970
+       0120-MONTAR-CABECALHO              SECTION.                      00002980
+      *    MONTA A DATA DO SISTEMA PARA OS CABECALHOS DAS DUAS          00002990
+      *    SECOES DO RELATORIO, FIXA PARA TODA A EXECUCAO               00003000
+      *---------------------------------------------------              00003010
+            MOVE WRK-DT-DIA TO WRK-CAB-DIA.                             00003020
+            MOVE WRK-DT-MES TO WRK-CAB-MES.                             00003030
+            MOVE WRK-DT-ANO TO WRK-CAB-ANO.                             00003040
+            MOVE WRK-DT-DIA TO WRK-CAB-DIA-EMP.                         00003050
+            MOVE WRK-DT-MES TO WRK-CAB-MES-EMP.                         00003060
+            MOVE WRK-DT-ANO TO WRK-CAB-ANO-EMP.                         00003070
+      *---------------------------------------------------              00003080
+       0125-IMPRIMIR-CABEC-CLI            SECTION.                      00003090
+      *    IMPRIME O CABECALHO DE UMA NOVA PAGINA DA SECAO DE           00003100
+      *    CLIENTES E ZERA O CONTADOR DE LINHAS DA PAGINA               00003110
+      *---------------------------------------------------              00003120
+            ADD 1 TO WRK-NUM-PAGINA.                                    00003130
+            MOVE WRK-NUM-PAGINA TO WRK-CAB-PAGINA.                      00003140
+            WRITE REL-LINHA FROM WRK-CABEC1-CLI.                        00003150
+            WRITE REL-LINHA FROM WRK-CABEC2-CLI.                        00003160
+            MOVE ZERO TO WRK-LINHAS-PAGINA.                             00003170
+      *---------------------------------------------------              00003180
+       0130-IMPRIMIR-CABEC-EMP            SECTION.                      00003190
+      *    IMPRIME O CABECALHO DE UMA NOVA PAGINA DA SECAO DE           00003200
+      *    EMPREGADOS E ZERA O CONTADOR DE LINHAS DA PAGINA; INICIA     00003210
+      *    A PAGINACAO DA SECAO SEMPRE EM UMA NOVA PAGINA               00003220
+      *---------------------------------------------------              00003230
+            ADD 1 TO WRK-NUM-PAGINA.                                    00003240
+            MOVE WRK-NUM-PAGINA TO WRK-CAB-PAGINA-EMP.                  00003250
+            WRITE REL-LINHA FROM WRK-CABEC1-EMP.                        00003260
+            WRITE REL-LINHA FROM WRK-CABEC2-EMP.                        00003270
+            MOVE ZERO TO WRK-LINHAS-PAGINA.                             00003280
+      *---------------------------------------------------              00003290
+       0200-PROCESSAR-CLIENTE             SECTION.                      00003300
+            READ CLIENTE-MASTER.                                        00003310
+            IF WRK-FS-CLIENTE EQUAL ZEROS                               00003320
+                ADD 1 TO WRK-CONT-CLIENTES                              00003330
+                ADD 1 TO WRK-CONT-TOTAL                                 00003340
+                MOVE WRK-CONT-TOTAL TO WRK-CKPT-CONT-LIDOS              00003350
+                PERFORM 0105-CHECAR-CHECKPOINT                          00003360
+                IF WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS                  00003370
+                    PERFORM 0125-IMPRIMIR-CABEC-CLI                     00003380
+                END-IF                                                  00003390
+                PERFORM 0210-MONTAR-DET-CLI                             00003400
+                WRITE REL-LINHA FROM WRK-DET-CLI                        00003410
+                ADD 1 TO WRK-LINHAS-PAGINA                              00003420
+            END-IF.                                                     00003430
+      *---------------------------------------------------              00003440
+       0210-MONTAR-DET-CLI                SECTION.                      00003450
+      *    MONTA A LINHA DE DETALHE A PARTIR DO REGISTRO DE             00003460
+      *    CLIENTE-MASTER                                               00003470
+      *---------------------------------------------------              00003480
+            MOVE CLI-ID              TO WRK-DET-CLI-ID.                 00003490
+            MOVE CLI-NOME            TO WRK-DET-CLI-NOME.               00003500
+            MOVE CLI-TELEFONE        TO WRK-DET-CLI-TEL.                00003510
+            MOVE CLI-GERENTE         TO WRK-DET-CLI-GER.                00003520
+      *---------------------------------------------------              00003530
+       0250-RODAPE-CLIENTE                SECTION.                      00003540
+            MOVE WRK-CONT-CLIENTES TO WRK-ROD-CLI-TOTAL.                00003550
+            WRITE REL-LINHA FROM WRK-RODAPE-CLI.                        00003560
+      *---------------------------------------------------              00003570
+       0400-PROCESSAR-EMPREGADO           SECTION.                      00003580
+            READ EMPREGADO-MASTER.                                      00003590
+            IF WRK-FS-EMPREGADO EQUAL ZEROS                             00003600
+                ADD 1 TO WRK-CONT-EMPREGADOS                            00003610
+                ADD 1 TO WRK-CONT-TOTAL                                 00003620
+                MOVE WRK-CONT-TOTAL TO WRK-CKPT-CONT-LIDOS              00003630
+                PERFORM 0105-CHECAR-CHECKPOINT                          00003640
+                IF WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS                  00003650
+                    PERFORM 0130-IMPRIMIR-CABEC-EMP                     00003660
+                END-IF                                                  00003670
+                PERFORM 0410-MONTAR-DET-EMP                             00003680
+                WRITE REL-LINHA FROM WRK-DET-EMP                        00003690
+                ADD 1 TO WRK-LINHAS-PAGINA                              00003700
+            END-IF.                                                     00003710
+      *---------------------------------------------------              00003720
+       0410-MONTAR-DET-EMP                SECTION.                      00003730
+      *    MONTA A LINHA DE DETALHE A PARTIR DO REGISTRO DE             00003740
+      *    EMPREGADO-MASTER                                             00003750
+      *---------------------------------------------------              00003760
+            MOVE EMP-ID              TO WRK-DET-EMP-ID.                 00003770
+            MOVE EMP-NOME            TO WRK-DET-EMP-NOME.               00003780
+            MOVE EMP-TELEFONE        TO WRK-DET-EMP-TEL.                00003790
+            MOVE EMP-GERENTE         TO WRK-DET-EMP-GER.                00003800
+            MOVE EMP-STATUS          TO WRK-DET-EMP-STATUS.             00003810
+      *---------------------------------------------------              00003820
+       0450-RODAPE-EMPREGADO              SECTION.                      00003830
+            MOVE WRK-CONT-EMPREGADOS TO WRK-ROD-EMP-TOTAL.              00003840
+            WRITE REL-LINHA FROM WRK-RODAPE-EMP.                        00003850
+      *---------------------------------------------------              00003860
+       0300-FINALIZAR                     SECTION.                      00003870
+            MOVE WRK-CONT-TOTAL TO WRK-CKPT-CONT-LIDOS.                 00003880
+            PERFORM 0106-FINALIZAR-CHECKPOINT.                          00003890
+            CLOSE CLIENTE-MASTER.                                       00003900
+            CLOSE EMPREGADO-MASTER.                                     00003910
+            CLOSE RELCADAS.                                             00003920
+            MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                        00003930
+            PERFORM 9000-TRATA-ERROS.                                   00003940
+      *---------------------------------------------------              00003950
+       9000-TRATA-ERROS                   SECTION.                      00003960
+      *---------------------------------------------------              00003970
+            PERFORM 9050-GRAVAR-ERRLOG.                                 00003980
+            DISPLAY '  MENSAGEM        '  WRK-MSG.                      00003990
+            STOP RUN.                                                   00004000
+      *--------------------------------------------------------------   00004010
+       9000-99-FIM.            EXIT.                                    00004020
+      *--------------------------------------------------------------   00004030
+                                                                        00004040
