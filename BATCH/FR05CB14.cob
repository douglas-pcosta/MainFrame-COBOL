@@ -0,0 +1,295 @@
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+                                                                        00000040
+       PROGRAM-ID.  FR05CB14.                                           00000050
+                                                                        00000060
+      *=======================================================*         00000070
+      *     AUTOR   : IVAN SANCHES                                      00000080
+      *     EMPRESA : FOURSYS                                           00000090
+      *-------------------------------------------------------*         00000100
+      *     DATA    : 09/08/2026                                        00000110
+      *     OBJETIVO: RELATORIO CONSOLIDADO DE FIM DE DIA, REUNINDO     00000120
+      *               O REGISTRO DE TOTAIS DE CONTROLE (CPCTRL01)       00000130
+      *               GRAVADO POR CADA PROGRAMA DE CARGA/EXTRACAO DA    00000140
+      *               SUITE (FR05CB04, FR05CB05, FR05CB12 E FR01CBXX)   00000150
+      *               NUMA UNICA LINHA DE CONFERENCIA POR PROGRAMA,     00000160
+      *               MAIS O TOTAL GERAL DA NOITE                       00000170
+      *-------------------------------------------------------*         00000180
+      *     HISTORICO DE ALTERACOES                                     00000190
+      *     DATA        AUTOR   DESCRICAO                               00000200
+      *     ----------  ------  --------------------------------        00000210
+      *     09/08/2026  IVS     PROGRAMA INICIAL                        00000220
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000230
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000240
+      *     09/08/2026  IVS     INCLUI A COLUNA DE FILTRADOS (CTL-QTD-  00000250
+      *                         FILTRADOS) NO DETALHE E NO TOTAL GERAL  00000260
+      *=======================================================*         00000270
+                                                                        00000280
+      *=======================================================*         00000290
+       ENVIRONMENT                               DIVISION.              00000300
+      *=======================================================*         00000310
+       INPUT-OUTPUT                              SECTION.               00000320
+       FILE-CONTROL.                                                    00000330
+             SELECT CONTROLE ASSIGN TO ARQCTL                           00000340
+                FILE STATUS  IS WRK-FS-CONTROLE.                        00000350
+                                                                        00000360
+             SELECT RELCONS  ASSIGN TO ARQRPT                           00000370
+                FILE STATUS  IS WRK-FS-RELCONS.                         00000380
+                                                                        00000390
+             SELECT CHECKPT  ASSIGN TO ARQCKPT                          00000400
+                ORGANIZATION IS INDEXED                                 00000410
+                ACCESS MODE  IS DYNAMIC                                 00000420
+                RECORD KEY   IS CKP-PROGRAMA                            00000430
+                FILE STATUS  IS WRK-FS-CHECKPT.                         00000440
+                                                                        00000450
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000460
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000470
+      *=======================================================*         00000480
+       DATA                                      DIVISION.              00000490
+      *=======================================================*         00000500
+       FILE                                      SECTION.               00000510
+       FD CONTROLE                                                      00000520
+           RECORDING MODE IS F                                          00000530
+           BLOCK CONTAINS 0 RECORDS.                                    00000540
+           COPY CPCTRL01.                                               00000550
+                                                                        00000560
+       FD RELCONS                                                       00000570
+           RECORDING MODE IS F                                          00000580
+           BLOCK CONTAINS 0 RECORDS.                                    00000590
+       01 REL-LINHA                    PIC X(132).                      00000600
+                                                                        00000610
+       FD CHECKPT.                                                      00000620
+           COPY CPCKPT01.                                               00000630
+                                                                        00000640
+       FD ERRLOG.                                                       00000650
+           COPY CPERRL01.                                               00000660
+      *---------------------------------------------------              00000670
+       WORKING-STORAGE                           SECTION.               00000680
+      *---------------------------------------------------              00000690
+       77 WRK-FS-CONTROLE     PIC X(02) VALUE SPACES.                   00000700
+       77 WRK-FS-RELCONS      PIC X(02) VALUE SPACES.                   00000710
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00000720
+       77 WRK-CONT-LIDOS      PIC 9(09) COMP VALUE ZERO.                00000730
+      *---------------------------------------------------              00000740
+      *    ACUMULADORES DO TOTAL GERAL DA NOITE                         00000750
+      *---------------------------------------------------              00000760
+       77 WRK-TOTAL-LIDOS      PIC 9(09) VALUE ZERO.                    00000770
+       77 WRK-TOTAL-GRAVADOS   PIC 9(09) VALUE ZERO.                    00000780
+       77 WRK-TOTAL-REJEITADOS PIC 9(09) VALUE ZERO.                    00000790
+       77 WRK-TOTAL-DUPLICADOS PIC 9(09) VALUE ZERO.                    00000800
+       77 WRK-TOTAL-FILTRADOS  PIC 9(09) VALUE ZERO.                    00000810
+      *---------------------------------------------------              00000820
+      *    DATA DO SISTEMA PARA O CABECALHO DO RELATORIO                00000830
+      *---------------------------------------------------              00000840
+       01 WRK-DATA-SISTEMA.                                             00000850
+          05 WRK-DT-ANO          PIC 9(04).                             00000860
+          05 WRK-DT-MES          PIC 9(02).                             00000870
+          05 WRK-DT-DIA          PIC 9(02).                             00000880
+      *---------------------------------------------------              00000890
+      *    LINHAS DO RELATORIO                                          00000900
+      *---------------------------------------------------              00000910
+       01 WRK-CABEC1.                                                   00000920
+          05 FILLER               PIC X(30) VALUE                       00000930
+             'RELATORIO CONSOLIDADO DE FIM'.                            00000940
+          05 FILLER               PIC X(01) VALUE SPACES.               00000950
+          05 FILLER               PIC X(06) VALUE 'DE DIA'.             00000960
+          05 FILLER               PIC X(04) VALUE SPACES.               00000970
+          05 FILLER               PIC X(06) VALUE 'DATA: '.             00000980
+          05 WRK-CAB-DIA          PIC 9(02).                            00000990
+          05 FILLER               PIC X(01) VALUE '/'.                  00001000
+          05 WRK-CAB-MES          PIC 9(02).                            00001010
+          05 FILLER               PIC X(01) VALUE '/'.                  00001020
+          05 WRK-CAB-ANO          PIC 9(04).                            00001030
+                                                                        00001040
+       01 WRK-CABEC2.                                                   00001050
+          05 FILLER PIC X(10) VALUE 'PROGRAMA'.                         00001060
+          05 FILLER PIC X(02) VALUE SPACES.                             00001070
+          05 FILLER PIC X(10) VALUE 'LIDOS'.                            00001080
+          05 FILLER PIC X(02) VALUE SPACES.                             00001090
+          05 FILLER PIC X(10) VALUE 'GRAVADOS'.                         00001100
+          05 FILLER PIC X(02) VALUE SPACES.                             00001110
+          05 FILLER PIC X(10) VALUE 'REJEITADOS'.                       00001120
+          05 FILLER PIC X(02) VALUE SPACES.                             00001130
+          05 FILLER PIC X(10) VALUE 'DUPLICADOS'.                       00001140
+          05 FILLER PIC X(02) VALUE SPACES.                             00001150
+          05 FILLER PIC X(10) VALUE 'FILTRADOS'.                        00001160
+                                                                        00001170
+       01 WRK-DETALHE.                                                  00001180
+          05 WRK-DET-PROGRAMA     PIC X(10).                            00001190
+          05 FILLER               PIC X(02) VALUE SPACES.               00001200
+          05 WRK-DET-LIDOS        PIC Z(8)9.                            00001210
+          05 FILLER               PIC X(02) VALUE SPACES.               00001220
+          05 WRK-DET-GRAVADOS     PIC Z(8)9.                            00001230
+          05 FILLER               PIC X(02) VALUE SPACES.               00001240
+          05 WRK-DET-REJEITADOS   PIC Z(8)9.                            00001250
+          05 FILLER               PIC X(02) VALUE SPACES.               00001260
+          05 WRK-DET-DUPLICADOS   PIC Z(8)9.                            00001270
+          05 FILLER               PIC X(02) VALUE SPACES.               00001280
+          05 WRK-DET-FILTRADOS    PIC Z(8)9.                            00001290
+                                                                        00001300
+       01 WRK-RODAPE1.                                                  00001310
+          05 FILLER PIC X(40) VALUE ALL '-'.                            00001320
+                                                                        00001330
+       01 WRK-RODAPE2.                                                  00001340
+          05 WRK-ROD-PROGRAMA     PIC X(11) VALUE 'TOTAL GERAL'.        00001350
+          05 FILLER               PIC X(02) VALUE SPACES.               00001360
+          05 WRK-ROD-LIDOS        PIC Z(8)9.                            00001370
+          05 FILLER               PIC X(02) VALUE SPACES.               00001380
+          05 WRK-ROD-GRAVADOS     PIC Z(8)9.                            00001390
+          05 FILLER               PIC X(02) VALUE SPACES.               00001400
+          05 WRK-ROD-REJEITADOS   PIC Z(8)9.                            00001410
+          05 FILLER               PIC X(02) VALUE SPACES.               00001420
+          05 WRK-ROD-DUPLICADOS   PIC Z(8)9.                            00001430
+          05 FILLER               PIC X(02) VALUE SPACES.               00001440
+          05 WRK-ROD-FILTRADOS    PIC Z(8)9.                            00001450
+       COPY CPCAB01.                                                    00001460
+       COPY CPCKP01.                                                    00001470
+       COPY CPERR01.                                                    00001480
+      *=========================================*                       00001490
+      *---------------------------------------------------              00001500
+       LINKAGE                                    SECTION.              00001510
+      *---------------------------------------------------              00001520
+       01 WRK-PARM-RESTART.                                             00001530
+          05 WRK-PARM-TAM         PIC S9(04) COMP.                      00001540
+          05 WRK-PARM-DADOS       PIC X(66).                            00001550
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00001560
+      *=========================================*                       00001570
+                                                                        00001580
+      *---------------------------------------------------              00001590
+       0000-PRINCIPAL                     SECTION.                      00001600
+      *---------------------------------------------------              00001610
+             PERFORM 0100-INICIAR.                                      00001620
+             PERFORM 0200-PROCESSAR UNTIL WRK-FS-CONTROLE EQUAL '10'.   00001630
+             PERFORM 0300-FINALIZAR.                                    00001640
+      *---------------------------------------------------              00001650
+       0000-99-FIM.            EXIT.                                    00001660
+      *---------------------------------------------------              00001670
+                                                                        00001680
+       0100-INICIAR                       SECTION.                      00001690
+             MOVE 'FR05CB14' TO WRK-CAB-PROGRAMA.                       00001700
+             PERFORM 0101-CABECALHO-PADRAO.                             00001710
+             PERFORM 0102-INTERPRETAR-PARM.                             00001720
+             ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.                00001730
+             OPEN INPUT CONTROLE.                                       00001740
+             PERFORM 0103-ABRIR-CHECKPOINT.                             00001750
+             PERFORM 0104-POSICIONAR-RESTART.                           00001760
+             PERFORM 0115-ABRIR-RELATORIO.                              00001770
+             PERFORM 0110-TESTAR-STATUS.                                00001780
+             PERFORM 0116-PULAR-REGISTROS-PROCESSADOS.                  00001790
+             PERFORM 0120-MONTAR-CABECALHO.                             00001800
+             IF WRK-CKPT-QTD-A-PULAR EQUAL ZERO                         00001810
+                 PERFORM 0130-IMPRIMIR-CABECALHO                        00001820
+             END-IF.                                                    00001830
+      *---------------------------------------------------              00001840
+       0100-99-FIM.            EXIT.                                    00001850
+      *---------------------------------------------------              00001860
+           COPY CPCAB02.                                                00001870
+           COPY CPCKP02.                                                00001880
+           COPY CPERR02.                                                00001890
+      *---------------------------------------------------              00001900
+       0110-TESTAR-STATUS                 SECTION.                      00001910
+             IF WRK-FS-CONTROLE NOT EQUAL ZEROS                         00001920
+                 MOVE ' ERRO OPEN CONTROLE ' TO WRK-MSG                 00001930
+                 PERFORM 9000-TRATA-ERROS                               00001940
+             END-IF.                                                    00001950
+             IF WRK-FS-RELCONS NOT EQUAL ZEROS                          00001960
+                 MOVE ' ERRO OPEN RELATORIO ' TO WRK-MSG                00001970
+                 PERFORM 9000-TRATA-ERROS                               00001980
+             END-IF.                                                    00001990
+      *---------------------------------------------------              00002000
+       0115-ABRIR-RELATORIO                SECTION.                     00002010
+      *    ABRE A SAIDA EM EXTEND QUANDO HOUVER RETOMADA DE UM          00002020
+      *    CHECKPOINT ANTERIOR, PARA NAO PERDER O QUE JA FOI            00002030
+      *    IMPRESSO                                                     00002040
+      *---------------------------------------------------              00002050
+             IF WRK-CKPT-QTD-A-PULAR > ZERO                             00002060
+                 OPEN EXTEND RELCONS                                    00002070
+             ELSE                                                       00002080
+                 OPEN OUTPUT RELCONS                                    00002090
+             END-IF.                                                    00002100
+      *---------------------------------------------------              00002110
+       0116-PULAR-REGISTROS-PROCESSADOS SECTION.                        00002120
+      *    DESPREZA OS REGISTROS DE CONTROLE JA SOMADOS/IMPRESSOS       00002130
+      *    ANTES DO ULTIMO CHECKPOINT                                   00002140
+      *---------------------------------------------------              00002150
+             PERFORM 0117-PULAR-UM-REGISTRO                             00002160
+                 UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR           00002170
+                    OR WRK-FS-CONTROLE EQUAL '10'.                      00002180
+      *---------------------------------------------------              00002190
+       0117-PULAR-UM-REGISTRO             SECTION.                      00002200
+             READ CONTROLE.                                             00002210
+             IF WRK-FS-CONTROLE EQUAL ZEROS                             00002220
+                 ADD 1 TO WRK-CONT-LIDOS                                00002230
+                 PERFORM 0240-ACUMULAR-TOTAL-GERAL                      00002240
+             END-IF.                                                    00002250
+      *---------------------------------------------------              00002260
+       0120-MONTAR-CABECALHO              SECTION.                      00002270
+      *    MONTA A LINHA DE CABECALHO COM A DATA DO SISTEMA             00002280
+      *---------------------------------------------------              00002290
+             MOVE WRK-DT-DIA TO WRK-CAB-DIA.                            00002300
+             MOVE WRK-DT-MES TO WRK-CAB-MES.                            00002310
+             MOVE WRK-DT-ANO TO WRK-CAB-ANO.                            00002320
+      *---------------------------------------------------              00002330
+       0130-IMPRIMIR-CABECALHO            SECTION.                      00002340
+             WRITE REL-LINHA FROM WRK-CABEC1.                           00002350
+             WRITE REL-LINHA FROM WRK-CABEC2.                           00002360
+      *---------------------------------------------------              00002370
+       0200-PROCESSAR                     SECTION.                      00002380
+             READ CONTROLE.                                             00002390
+             IF WRK-FS-CONTROLE EQUAL ZEROS                             00002400
+                 ADD 1 TO WRK-CONT-LIDOS                                00002410
+                 MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS             00002420
+                 PERFORM 0105-CHECAR-CHECKPOINT                         00002430
+                 PERFORM 0210-MONTAR-DETALHE                            00002440
+                 WRITE REL-LINHA FROM WRK-DETALHE                       00002450
+                 PERFORM 0240-ACUMULAR-TOTAL-GERAL                      00002460
+             ELSE                                                       00002470
+                 MOVE ' FIM DE ARQUIVO ' TO WRK-MSG                     00002480
+             END-IF.                                                    00002490
+      *---------------------------------------------------              00002500
+       0210-MONTAR-DETALHE                SECTION.                      00002510
+      *    MONTA A LINHA DE DETALHE A PARTIR DO REGISTRO DE CONTROLE    00002520
+      *---------------------------------------------------              00002530
+             MOVE CTL-PROGRAMA       TO WRK-DET-PROGRAMA.               00002540
+             MOVE CTL-QTD-LIDOS      TO WRK-DET-LIDOS.                  00002550
+             MOVE CTL-QTD-GRAVADOS   TO WRK-DET-GRAVADOS.               00002560
+             MOVE CTL-QTD-REJEITADOS TO WRK-DET-REJEITADOS.             00002570
+             MOVE CTL-QTD-DUPLICADOS TO WRK-DET-DUPLICADOS.             00002580
+             MOVE CTL-QTD-FILTRADOS  TO WRK-DET-FILTRADOS.              00002590
+      *---------------------------------------------------              00002600
+       0240-ACUMULAR-TOTAL-GERAL          SECTION.                      00002610
+      *    SOMA O REGISTRO DE CONTROLE ATUAL AO TOTAL GERAL DA NOITE    00002620
+      *---------------------------------------------------              00002630
+             ADD CTL-QTD-LIDOS      TO WRK-TOTAL-LIDOS.                 00002640
+             ADD CTL-QTD-GRAVADOS   TO WRK-TOTAL-GRAVADOS.              00002650
+             ADD CTL-QTD-REJEITADOS TO WRK-TOTAL-REJEITADOS.            00002660
+             ADD CTL-QTD-DUPLICADOS TO WRK-TOTAL-DUPLICADOS.            00002670
+             ADD CTL-QTD-FILTRADOS  TO WRK-TOTAL-FILTRADOS.             00002680
+      *---------------------------------------------------              00002690
+       0300-FINALIZAR                     SECTION.                      00002700
+             MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS.                00002710
+             PERFORM 0106-FINALIZAR-CHECKPOINT.                         00002720
+             PERFORM 0310-IMPRIMIR-RODAPE.                              00002730
+             CLOSE CONTROLE.                                            00002740
+             CLOSE RELCONS.                                             00002750
+             MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                       00002760
+             PERFORM 9000-TRATA-ERROS.                                  00002770
+      *---------------------------------------------------              00002780
+       0310-IMPRIMIR-RODAPE                SECTION.                     00002790
+             MOVE WRK-TOTAL-LIDOS      TO WRK-ROD-LIDOS.                00002800
+             MOVE WRK-TOTAL-GRAVADOS   TO WRK-ROD-GRAVADOS.             00002810
+             MOVE WRK-TOTAL-REJEITADOS TO WRK-ROD-REJEITADOS.           00002820
+             MOVE WRK-TOTAL-DUPLICADOS TO WRK-ROD-DUPLICADOS.           00002830
+             MOVE WRK-TOTAL-FILTRADOS  TO WRK-ROD-FILTRADOS.            00002840
+             WRITE REL-LINHA FROM WRK-RODAPE1.                          00002850
+             WRITE REL-LINHA FROM WRK-RODAPE2.                          00002860
+      *---------------------------------------------------              00002870
+       9000-TRATA-ERROS                   SECTION.                      00002880
+      *---------------------------------------------------              00002890
+             PERFORM 9050-GRAVAR-ERRLOG.                                00002900
+             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00002910
+             STOP RUN.                                                  00002920
+      *--------------------------------------------------------------   00002930
+       9000-99-FIM.            EXIT.                                    00002940
+      *--------------------------------------------------------------   00002950
