@@ -1,22 +1,416 @@
-       IDENTIFICATION                            DIVISION.              00010000
-       PROGRAM-ID. FR05CB05.                                            00020000
-      *==========================================                       00030000
-      *     AUTOR   : DOUGLAS PEREIRA DA COSTA                          00040000
-      *     EMPRESA : FOURSYS                                           00050000
-      *     DATA    : ZZ/ZZ/ZZZZ                                        00060000
-      *     OBJETIVO: EXERCICIO                                         00070000
-      *ENVIRONMENT                               DIVISION.              00080001
-       DATA                                      DIVISION.              00081001
-       WORKING-STORAGE                           SECTION.               00082001
-       01 WRK-REGISTRO.                                                 00083001
-          05 WRK-ID                PIC  9(05) VALUE ZEROS.              00084001
-          05 WRK-CLIENTE           PIC  X(30) VALUE SPACES.             00085001
-          05 WRK-TELEFONE          PIC  9(10) VALUE ZEROS.              00086001
-          05 WRK-GERENTE           PIC  X(15) VALUE SPACES.             00087001
-       PROCEDURE                                 DIVISION.              00090000
-           ACCEPT WRK-REGISTRO FROM SYSIN.                              00091002
-           DISPLAY ' ID: ' WRK-ID.                                      00100001
-           DISPLAY ' CLIENTE: ' WRK-CLIENTE.                            00101001
-           DISPLAY ' TELEFONE: ' WRK-TELEFONE.                          00102001
-           DISPLAY ' GERENTE: ' WRK-GERENTE.                            00103001
-           STOP RUN.                                                    00110000
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+                                                                        00000040
+       PROGRAM-ID.  FR05CB05.                                           00000050
+                                                                        00000060
+      *=======================================================*         00000070
+      *     AUTOR   : DOUGLAS PEREIRA DA COSTA                          00000080
+      *     EMPRESA : FOURSYS                                           00000090
+      *-------------------------------------------------------*         00000100
+      *     DATA    : ZZ/ZZ/ZZZZ                                        00000110
+      *     OBJETIVO: EXERCICIO                                         00000120
+      *-------------------------------------------------------*         00000130
+      *     HISTORICO DE ALTERACOES                                     00000140
+      *     DATA        AUTOR   DESCRICAO                               00000150
+      *     ----------  ------  -------------------------------------   00000160
+      *     08/08/2026  IVS     INTAKE PASSA A GRAVAR O CADASTRO EM     00000170
+      *                         CLIENTE-MASTER (ARQUIVO INDEXADO) EM    00000180
+      *                         VEZ DE APENAS EXIBIR OS CAMPOS          00000190
+      *     08/08/2026  IVS     EDITS DE CLASSE/CONTEUDO NO REGISTRO    00000200
+      *                         DE ENTRADA; REGISTROS REJEITADOS VAO    00000210
+      *                         PARA UMA LISTAGEM DE ERROS EM VEZ DE    00000220
+      *                         SEREM GRAVADOS SEM CRITICA              00000230
+      *     08/08/2026  IVS     GERENTE PASSA A SER CRUZADO CONTRA      00000240
+      *                         EMPREGADO-MASTER; SO E ACEITO SE O      00000250
+      *                         NOME CORRESPONDER A UM FUNCIONARIO      00000260
+      *                         REAL E ATIVO                            00000270
+      *     08/08/2026  IVS     TODA TRANSACAO (ACEITA OU REJEITADA)    00000280
+      *                         PASSA A SER GRAVADA NA TRILHA DE        00000290
+      *                         AUDITORIA COMPARTILHADA (ARQAUD)        00000300
+      *     08/08/2026  IVS     PASSA A LER A SYSIN EM LACO ATE FIM DE  00000310
+      *                         ARQUIVO, PROCESSANDO UM LOTE INTEIRO DE 00000320
+      *                         CARTOES POR EXECUCAO, EM VEZ DE UM      00000330
+      *                         UNICO REGISTRO                          00000340
+      *     08/08/2026  IVS     REGISTRO DE ENTRADA GANHA O CODIGO DE   00000350
+      *                         TRANSACAO (A/M/E) PARA PERMITIR         00000360
+      *                         INCLUSAO, ALTERACAO E EXCLUSAO EM       00000370
+      *                         CLIENTE-MASTER PELA MESMA SYSIN         00000380
+      *     08/08/2026  IVS     PASSA A EXIBIR O CABECALHO PADRAO DE    00000390
+      *                         JOB (CPCAB01/CPCAB02) NO INICIO DA      00000400
+      *                         EXECUCAO                                00000410
+      *     08/08/2026  IVS     PASSA A SUPORTAR CHECKPOINT/RESTART     00000420
+      *                         PADRAO DA SUITE (CPCKP01/CPCKP02) -     00000430
+      *                         RESTART='S' NO PARM DESPREZA OS         00000440
+      *                         CARTOES DA SYSIN JA APLICADOS           00000450
+      *     09/08/2026  IVS     PASSA A GRAVAR O REGISTRO DE TOTAIS     00000460
+      *                         DE CONTROLE (CPCTRL01) AO FINAL DA      00000470
+      *                         EXECUCAO, PARA O RELATORIO CONSOLIDADO  00000480
+      *                         DE FIM DE DIA (FR05CB14)                00000490
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000500
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000510
+      *=======================================================*         00000520
+                                                                        00000530
+      *=======================================================*         00000540
+       ENVIRONMENT                               DIVISION.              00000550
+      *=======================================================*         00000560
+       INPUT-OUTPUT                              SECTION.               00000570
+       FILE-CONTROL.                                                    00000580
+             SELECT CLIENTE-MASTER ASSIGN TO ARQCLI                     00000590
+                ORGANIZATION IS INDEXED                                 00000600
+                ACCESS MODE  IS DYNAMIC                                 00000610
+                RECORD KEY   IS CLI-ID                                  00000620
+                FILE STATUS  IS WRK-FS-CLIENTE.                         00000630
+                                                                        00000640
+             SELECT EMPREGADO-MASTER ASSIGN TO ARQEMP                   00000650
+                ORGANIZATION IS INDEXED                                 00000660
+                ACCESS MODE  IS DYNAMIC                                 00000670
+                RECORD KEY   IS EMP-ID                                  00000680
+                ALTERNATE RECORD KEY IS EMP-NOME-CURTO                  00000690
+                    WITH DUPLICATES                                     00000700
+                FILE STATUS  IS WRK-FS-EMPREGADO.                       00000710
+                                                                        00000720
+             SELECT REJEITO-INTAKE ASSIGN TO ARQREJI                    00000730
+                FILE STATUS  IS WRK-FS-REJEITO.                         00000740
+                                                                        00000750
+             SELECT AUDITORIA ASSIGN TO ARQAUD                          00000760
+                FILE STATUS  IS WRK-FS-AUDITORIA.                       00000770
+                                                                        00000780
+             SELECT ENTRADA-SYSIN ASSIGN TO SYSIN                       00000790
+                FILE STATUS  IS WRK-FS-SYSIN.                           00000800
+                                                                        00000810
+             SELECT CHECKPT  ASSIGN TO ARQCKPT                          00000820
+                ORGANIZATION IS INDEXED                                 00000830
+                ACCESS MODE  IS DYNAMIC                                 00000840
+                RECORD KEY   IS CKP-PROGRAMA                            00000850
+                FILE STATUS  IS WRK-FS-CHECKPT.                         00000860
+                                                                        00000870
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000880
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000890
+                                                                        00000900
+             SELECT CONTROLE ASSIGN TO ARQCTL                           00000910
+                FILE STATUS  IS WRK-FS-CONTROLE.                        00000920
+      *=======================================================*         00000930
+       DATA                                      DIVISION.              00000940
+      *=======================================================*         00000950
+       FILE                                      SECTION.               00000960
+       FD ENTRADA-SYSIN                                                 00000970
+           RECORDING MODE IS F                                          00000980
+           BLOCK CONTAINS 0 RECORDS.                                    00000990
+       01 SYSIN-REGISTRO             PIC X(061).                        00001000
+                                                                        00001010
+       FD CLIENTE-MASTER.                                               00001020
+           COPY CPCLIE01.                                               00001030
+                                                                        00001040
+       FD EMPREGADO-MASTER.                                             00001050
+           COPY CPEMPR01.                                               00001060
+                                                                        00001070
+       FD REJEITO-INTAKE                                                00001080
+           RECORDING MODE IS F                                          00001090
+           BLOCK CONTAINS 0 RECORDS.                                    00001100
+           COPY CPREJ02.                                                00001110
+                                                                        00001120
+       FD AUDITORIA                                                     00001130
+           RECORDING MODE IS F                                          00001140
+           BLOCK CONTAINS 0 RECORDS.                                    00001150
+           COPY CPAUD01.                                                00001160
+                                                                        00001170
+       FD CHECKPT.                                                      00001180
+           COPY CPCKPT01.                                               00001190
+                                                                        00001200
+       FD ERRLOG.                                                       00001210
+           COPY CPERRL01.                                               00001220
+                                                                        00001230
+       FD CONTROLE                                                      00001240
+           RECORDING MODE IS F                                          00001250
+           BLOCK CONTAINS 0 RECORDS.                                    00001260
+           COPY CPCTRL01.                                               00001270
+                                                                        00001280
+       WORKING-STORAGE                           SECTION.               00001290
+       01 WRK-REGISTRO.                                                 00001300
+          05 WRK-TIPO-TRANS        PIC  X(01) VALUE 'A'.                00001310
+             88 WRK-TRANS-INCLUSAO            VALUE 'A'.                00001320
+             88 WRK-TRANS-ALTERACAO           VALUE 'M'.                00001330
+             88 WRK-TRANS-EXCLUSAO            VALUE 'E'.                00001340
+          05 WRK-ID                PIC  9(05) VALUE ZEROS.              00001350
+          05 WRK-CLIENTE           PIC  X(30) VALUE SPACES.             00001360
+          05 WRK-TELEFONE          PIC  9(10) VALUE ZEROS.              00001370
+          05 WRK-GERENTE           PIC  X(15) VALUE SPACES.             00001380
+                                                                        00001390
+       77 WRK-FS-CLIENTE           PIC X(02) VALUE SPACES.              00001400
+       77 WRK-FS-EMPREGADO         PIC X(02) VALUE SPACES.              00001410
+       77 WRK-FS-REJEITO           PIC X(02) VALUE SPACES.              00001420
+       77 WRK-FS-AUDITORIA         PIC X(02) VALUE SPACES.              00001430
+       77 WRK-FS-SYSIN             PIC X(02) VALUE SPACES.              00001440
+       77 WRK-FS-CONTROLE          PIC X(02) VALUE SPACES.              00001450
+       77 WRK-DATA-ATUAL           PIC 9(08) VALUE ZERO.                00001460
+       77 WRK-HORA-ATUAL           PIC 9(08) VALUE ZERO.                00001470
+       77 WRK-MSG                  PIC X(50) VALUE SPACES.              00001480
+       77 WRK-CONT-LIDOS            PIC 9(07) COMP VALUE ZERO.          00001490
+       77 WRK-CONT-ACEITOS          PIC 9(07) COMP VALUE ZERO.          00001500
+       77 WRK-CONT-REJEITADOS       PIC 9(07) COMP VALUE ZERO.          00001510
+       01 WRK-SW-VALIDO.                                                00001520
+          05 WRK-SW-VALIDO-IND       PIC X(01) VALUE 'S'.               00001530
+             88 WRK-REGISTRO-VALIDO        VALUE 'S'.                   00001540
+             88 WRK-REGISTRO-INVALIDO      VALUE 'N'.                   00001550
+       COPY CPCAB01.                                                    00001560
+       COPY CPCKP01.                                                    00001570
+       COPY CPERR01.                                                    00001580
+      *=========================================*                       00001590
+      *---------------------------------------------------              00001600
+       LINKAGE                                    SECTION.              00001610
+      *---------------------------------------------------              00001620
+       01 WRK-PARM-RESTART.                                             00001630
+          05 WRK-PARM-TAM         PIC S9(04) COMP.                      00001640
+          05 WRK-PARM-DADOS       PIC X(66).                            00001650
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00001660
+      *=========================================*                       00001670
+                                                                        00001680
+      *---------------------------------------------------              00001690
+       0000-PRINCIPAL                     SECTION.                      00001700
+      *---------------------------------------------------              00001710
+             PERFORM 0100-INICIAR.                                      00001720
+             PERFORM 0200-PROCESSAR                                     00001730
+                 UNTIL WRK-FS-SYSIN EQUAL '10'.                         00001740
+             PERFORM 0300-FINALIZAR.                                    00001750
+      *---------------------------------------------------              00001760
+       0000-99-FIM.            EXIT.                                    00001770
+      *---------------------------------------------------              00001780
+                                                                        00001790
+       0100-INICIAR                       SECTION.                      00001800
+             MOVE 'FR05CB05' TO WRK-CAB-PROGRAMA.                       00001810
+             PERFORM 0101-CABECALHO-PADRAO.                             00001820
+             PERFORM 0102-INTERPRETAR-PARM.                             00001830
+             OPEN I-O CLIENTE-MASTER.                                   00001840
+             OPEN INPUT EMPREGADO-MASTER.                               00001850
+             OPEN OUTPUT REJEITO-INTAKE.                                00001860
+             OPEN OUTPUT CONTROLE.                                      00001870
+             OPEN INPUT ENTRADA-SYSIN.                                  00001880
+             PERFORM 0105-ABRIR-AUDITORIA.                              00001890
+             PERFORM 0103-ABRIR-CHECKPOINT.                             00001900
+             PERFORM 0104-POSICIONAR-RESTART.                           00001910
+             PERFORM 0110-TESTAR-STATUS.                                00001920
+             PERFORM 0107-PULAR-CARTOES-PROCESSADOS.                    00001930
+      *---------------------------------------------------              00001940
+           COPY CPCAB02.                                                00001950
+           COPY CPCKP02.                                                00001960
+           COPY CPERR02.                                                00001970
+      *---------------------------------------------------              00001980
+       0105-ABRIR-AUDITORIA               SECTION.                      00001990
+      *    ABRE A TRILHA DE AUDITORIA EM EXTEND, CRIANDO-A NA           00002000
+      *    PRIMEIRA EXECUCAO CASO AINDA NAO EXISTA (FILE STATUS 35)     00002010
+      *---------------------------------------------------              00002020
+             OPEN EXTEND AUDITORIA.                                     00002030
+             IF WRK-FS-AUDITORIA EQUAL '35'                             00002040
+                 OPEN OUTPUT AUDITORIA                                  00002050
+                 CLOSE AUDITORIA                                        00002060
+                 OPEN EXTEND AUDITORIA                                  00002070
+             END-IF.                                                    00002080
+      *---------------------------------------------------              00002090
+      *---------------------------------------------------              00002100
+       0107-PULAR-CARTOES-PROCESSADOS      SECTION.                     00002110
+      *    QUANDO HOUVER RETOMADA, DESPREZA OS CARTOES DA SYSIN         00002120
+      *    JA PROCESSADOS ANTES DO ULTIMO CHECKPOINT                    00002130
+      *---------------------------------------------------              00002140
+             PERFORM 0108-PULAR-UM-CARTAO                               00002150
+                 UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR           00002160
+                    OR WRK-FS-SYSIN EQUAL '10'.                         00002170
+      *---------------------------------------------------              00002180
+       0108-PULAR-UM-CARTAO                 SECTION.                    00002190
+             READ ENTRADA-SYSIN INTO WRK-REGISTRO.                      00002200
+             IF WRK-FS-SYSIN EQUAL ZEROS                                00002210
+                 ADD 1 TO WRK-CONT-LIDOS                                00002220
+             END-IF.                                                    00002230
+      *---------------------------------------------------              00002240
+       0110-TESTAR-STATUS                 SECTION.                      00002250
+             IF WRK-FS-CLIENTE NOT EQUAL ZEROS                          00002260
+                 MOVE ' ERRO OPEN CLIENTE-MASTER ' TO WRK-MSG           00002270
+                 PERFORM 9000-TRATA-ERROS                               00002280
+             END-IF.                                                    00002290
+             IF WRK-FS-EMPREGADO NOT EQUAL ZEROS                        00002300
+                 MOVE ' ERRO OPEN EMPREGADO-MASTER ' TO WRK-MSG         00002310
+                 PERFORM 9000-TRATA-ERROS                               00002320
+             END-IF.                                                    00002330
+             IF WRK-FS-REJEITO NOT EQUAL ZEROS                          00002340
+                 MOVE ' ERRO OPEN REJEITO-INTAKE ' TO WRK-MSG           00002350
+                 PERFORM 9000-TRATA-ERROS                               00002360
+             END-IF.                                                    00002370
+             IF WRK-FS-AUDITORIA NOT EQUAL ZEROS                        00002380
+                 MOVE ' ERRO OPEN AUDITORIA ' TO WRK-MSG                00002390
+                 PERFORM 9000-TRATA-ERROS                               00002400
+             END-IF.                                                    00002410
+             IF WRK-FS-SYSIN NOT EQUAL ZEROS                            00002420
+                 MOVE ' ERRO OPEN ENTRADA-SYSIN ' TO WRK-MSG            00002430
+                 PERFORM 9000-TRATA-ERROS                               00002440
+             END-IF.                                                    00002450
+             IF WRK-FS-CONTROLE NOT EQUAL ZEROS                         00002460
+                 MOVE ' ERRO OPEN CONTROLE ' TO WRK-MSG                 00002470
+                 PERFORM 9000-TRATA-ERROS                               00002480
+             END-IF.                                                    00002490
+      *---------------------------------------------------              00002500
+       0200-PROCESSAR                     SECTION.                      00002510
+             READ ENTRADA-SYSIN INTO WRK-REGISTRO.                      00002520
+             IF WRK-FS-SYSIN EQUAL ZEROS                                00002530
+                 ADD 1 TO WRK-CONT-LIDOS                                00002540
+                 DISPLAY ' ID: ' WRK-ID                                 00002570
+                 DISPLAY ' CLIENTE: ' WRK-CLIENTE                       00002580
+                 DISPLAY ' TELEFONE: ' WRK-TELEFONE                     00002590
+                 DISPLAY ' GERENTE: ' WRK-GERENTE                       00002600
+                 PERFORM 0210-VALIDAR-REGISTRO                          00002610
+                 IF WRK-REGISTRO-VALIDO                                 00002620
+                     PERFORM 0212-GRAVA-CLIENTE                         00002630
+                 END-IF                                                 00002631
+                 IF WRK-REGISTRO-VALIDO                                 00002632
+                     ADD 1 TO WRK-CONT-ACEITOS                          00002640
+                     SET AUD-ACEITO TO TRUE                             00002650
+                 ELSE                                                   00002670
+                     ADD 1 TO WRK-CONT-REJEITADOS                       00002680
+                     PERFORM 0220-GRAVA-REJEITO                         00002690
+                     SET AUD-REJEITADO TO TRUE                          00002700
+                 END-IF                                                 00002710
+                 PERFORM 0900-GRAVAR-AUDITORIA                          00002715
+                 MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS             00002725
+                 PERFORM 0105-CHECAR-CHECKPOINT                         00002728
+             END-IF.                                                    00002730
+      *---------------------------------------------------              00002740
+       0210-VALIDAR-REGISTRO              SECTION.                      00002750
+             SET WRK-REGISTRO-VALIDO TO TRUE.                           00002760
+             IF WRK-TIPO-TRANS NOT EQUAL 'A' AND                        00002770
+                WRK-TIPO-TRANS NOT EQUAL 'M' AND                        00002780
+                WRK-TIPO-TRANS NOT EQUAL 'E'                            00002790
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00002800
+                 MOVE 05 TO REJ2-CODIGO-MOTIVO                          00002810
+                 MOVE 'CODIGO DE TRANSACAO INVALIDO' TO                 00002820
+                     REJ2-DESCRICAO-MOTIVO                              00002830
+             ELSE IF WRK-ID NOT NUMERIC                                 00002840
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00002850
+                 MOVE 01 TO REJ2-CODIGO-MOTIVO                          00002860
+                 MOVE 'ID NAO NUMERICO' TO REJ2-DESCRICAO-MOTIVO        00002870
+             ELSE IF WRK-TRANS-EXCLUSAO                                 00002880
+                 CONTINUE                                               00002890
+             ELSE IF WRK-TELEFONE NOT NUMERIC                           00002900
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00002910
+                 MOVE 02 TO REJ2-CODIGO-MOTIVO                          00002920
+                 MOVE 'TELEFONE NAO NUMERICO' TO REJ2-DESCRICAO-MOTIVO  00002930
+             ELSE IF WRK-CLIENTE EQUAL SPACES                           00002940
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00002950
+                 MOVE 03 TO REJ2-CODIGO-MOTIVO                          00002960
+                 MOVE 'NOME EM BRANCO' TO REJ2-DESCRICAO-MOTIVO         00002970
+             END-IF END-IF END-IF END-IF END-IF.                        00002980
+             IF WRK-REGISTRO-VALIDO AND NOT WRK-TRANS-EXCLUSAO          00002990
+                 PERFORM 0215-VALIDAR-GERENTE                           00003000
+             END-IF.                                                    00003010
+      *---------------------------------------------------              00003020
+       0215-VALIDAR-GERENTE               SECTION.                      00003030
+             MOVE WRK-GERENTE TO EMP-NOME-CURTO.                        00003040
+             READ EMPREGADO-MASTER KEY IS EMP-NOME-CURTO                00003050
+                 INVALID KEY                                            00003060
+                     SET WRK-REGISTRO-INVALIDO TO TRUE                  00003070
+                     MOVE 04 TO REJ2-CODIGO-MOTIVO                      00003080
+                     MOVE 'GERENTE NAO CADASTRADO' TO                   00003090
+                         REJ2-DESCRICAO-MOTIVO                          00003100
+                 NOT INVALID KEY                                        00003110
+                     IF EMP-INATIVO                                     00003120
+                         SET WRK-REGISTRO-INVALIDO TO TRUE              00003130
+                         MOVE 04 TO REJ2-CODIGO-MOTIVO                  00003140
+                         MOVE 'GERENTE INATIVO' TO                      00003150
+                             REJ2-DESCRICAO-MOTIVO                      00003160
+                     END-IF                                             00003170
+             END-READ.                                                  00003180
+      *---------------------------------------------------              00003190
+       0212-GRAVA-CLIENTE                  SECTION.                     00003200
+             MOVE WRK-ID          TO CLI-ID.                            00003210
+             EVALUATE TRUE                                              00003220
+                 WHEN WRK-TRANS-INCLUSAO                                00003230
+                     MOVE WRK-CLIENTE     TO CLI-NOME                   00003240
+                     MOVE WRK-TELEFONE    TO CLI-TELEFONE               00003250
+                     MOVE WRK-GERENTE     TO CLI-GERENTE                00003260
+                     WRITE CPCLIE01-REGISTRO                            00003270
+                         INVALID KEY                                    00003280
+                             MOVE ' CLIENTE JA CADASTRADO ' TO WRK-MSG  00003290
+                             DISPLAY WRK-MSG                            00003300
+                             SET WRK-REGISTRO-INVALIDO TO TRUE          00003301
+                             MOVE 06 TO REJ2-CODIGO-MOTIVO              00003302
+                             MOVE WRK-MSG TO REJ2-DESCRICAO-MOTIVO      00003303
+                     END-WRITE                                          00003310
+                 WHEN WRK-TRANS-ALTERACAO                               00003320
+                     READ CLIENTE-MASTER                                00003330
+                         INVALID KEY                                    00003340
+                             MOVE ' CLIENTE INEXISTENTE ' TO WRK-MSG    00003350
+                             DISPLAY WRK-MSG                            00003360
+                             SET WRK-REGISTRO-INVALIDO TO TRUE          00003361
+                             MOVE 06 TO REJ2-CODIGO-MOTIVO              00003362
+                             MOVE WRK-MSG TO REJ2-DESCRICAO-MOTIVO      00003363
+                         NOT INVALID KEY                                00003370
+                             MOVE WRK-CLIENTE     TO CLI-NOME           00003380
+                             MOVE WRK-TELEFONE    TO CLI-TELEFONE       00003390
+                             MOVE WRK-GERENTE     TO CLI-GERENTE        00003400
+                             REWRITE CPCLIE01-REGISTRO                  00003410
+                     END-READ                                           00003420
+                 WHEN WRK-TRANS-EXCLUSAO                                00003430
+                     DELETE CLIENTE-MASTER                              00003440
+                         INVALID KEY                                    00003450
+                             MOVE ' CLIENTE INEXISTENTE ' TO WRK-MSG    00003460
+                             DISPLAY WRK-MSG                            00003470
+                             SET WRK-REGISTRO-INVALIDO TO TRUE          00003471
+                             MOVE 06 TO REJ2-CODIGO-MOTIVO              00003472
+                             MOVE WRK-MSG TO REJ2-DESCRICAO-MOTIVO      00003473
+                     END-DELETE                                         00003480
+             END-EVALUATE.                                              00003490
+      *---------------------------------------------------              00003500
+       0220-GRAVA-REJEITO                 SECTION.                      00003510
+             MOVE 'FR05CB05' TO REJ2-PROGRAMA.                          00003520
+             MOVE WRK-REGISTRO TO REJ2-REGISTRO-ORIGINAL.               00003530
+             WRITE CPREJ02-REGISTRO.                                    00003540
+      *---------------------------------------------------              00003550
+       0900-GRAVAR-AUDITORIA              SECTION.                      00003560
+             MOVE 'FR05CB05' TO AUD-PROGRAMA.                           00003570
+             ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.                  00003580
+             ACCEPT WRK-HORA-ATUAL FROM TIME.                           00003590
+             MOVE WRK-DATA-ATUAL      TO AUD-DATA.                      00003600
+             MOVE WRK-HORA-ATUAL (1:6) TO AUD-HORA.                     00003610
+             MOVE WRK-REGISTRO        TO AUD-REGISTRO-IMAGEM.           00003620
+             WRITE CPAUD01-REGISTRO.                                    00003630
+      *---------------------------------------------------              00003640
+       0300-FINALIZAR                     SECTION.                      00003650
+             MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS.                00003660
+             PERFORM 0106-FINALIZAR-CHECKPOINT.                         00003670
+             PERFORM 0310-GRAVA-CONTROLE.                               00003680
+             CLOSE CLIENTE-MASTER.                                      00003690
+             CLOSE EMPREGADO-MASTER.                                    00003700
+             CLOSE REJEITO-INTAKE.                                      00003710
+             CLOSE AUDITORIA.                                           00003720
+             CLOSE ENTRADA-SYSIN.                                       00003730
+             CLOSE CONTROLE.                                            00003740
+             DISPLAY '==============================='.                 00003750
+             DISPLAY ' TOTAL LIDOS......: ' WRK-CONT-LIDOS.             00003760
+             DISPLAY ' TOTAL ACEITOS....: ' WRK-CONT-ACEITOS.           00003770
+             DISPLAY ' TOTAL REJEITADOS.: ' WRK-CONT-REJEITADOS.        00003780
+             DISPLAY '==============================='.                 00003790
+             MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                       00003800
+             PERFORM 9000-TRATA-ERROS.                                  00003810
+      *---------------------------------------------------              00003820
+       0310-GRAVA-CONTROLE                SECTION.                      00003830
+      *    GRAVA O REGISTRO DE TOTAIS DE CONTROLE DESTA EXECUCAO        00003840
+      *    PARA O RELATORIO CONSOLIDADO DE FIM DE DIA (FR05CB14)        00003850
+      *---------------------------------------------------              00003860
+             MOVE WRK-CAB-PROGRAMA    TO CTL-PROGRAMA.                  00003870
+             MOVE SPACES              TO CTL-DATA-HORA.                 00003880
+             MOVE WRK-CONT-LIDOS      TO CTL-QTD-LIDOS.                 00003890
+             MOVE WRK-CONT-ACEITOS    TO CTL-QTD-GRAVADOS.              00003900
+             MOVE WRK-CONT-REJEITADOS TO CTL-QTD-REJEITADOS.            00003910
+             MOVE ZEROS               TO CTL-QTD-DUPLICADOS.            00003920
+            MOVE ZEROS               TO CTL-QTD-FILTRADOS.              00003930
+             MOVE ZEROS               TO CTL-HASH-TOTAL.                00003940
+             MOVE ZERO                TO CTL-QTD-FONTES.                00003950
+             WRITE CPCTRL01-REGISTRO.                                   00003960
+      *---------------------------------------------------              00003970
+       9000-TRATA-ERROS                   SECTION.                      00003980
+      *---------------------------------------------------              00003990
+             PERFORM 9050-GRAVAR-ERRLOG.                                00004000
+             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00004010
+             STOP RUN.                                                  00004020
+      *--------------------------------------------------------------   00004030
+       9000-99-FIM.            EXIT.                                    00004040
+      *--------------------------------------------------------------   00004050
+                                                                        00004060
