@@ -0,0 +1,191 @@
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+                                                                        00000040
+       PROGRAM-ID.  FR05CB10.                                           00000050
+                                                                        00000060
+      *=======================================================*         00000070
+      *     AUTOR   : IVAN SANCHES                                      00000080
+      *     EMPRESA : FOURSYS                                           00000090
+      *-------------------------------------------------------*         00000100
+      *     DATA    : 08/08/2026                                        00000110
+      *     OBJETIVO: GERA UMA GERACAO DE ARQUIVO SEQUENCIAL COM O      00000120
+      *               CONTEUDO ATUAL DE RESUMO PARA ARQUIVAMENTO.       00000130
+      *               RESUMO CONTINUA COMO ARQUIVO INDEXADO ATIVO       00000140
+      *               PARA CONSULTA AVULSA; ESTE PROGRAMA APENAS        00000150
+      *               FOTOGRAFA SEU CONTEUDO EM UMA GDG DE ARQUIVO      00000160
+      *               MORTO, CUJA RETENCAO E CONTROLADA PELO LIMIT      00000170
+      *               DA PROPRIA GDG (VEJA A JCL)                       00000180
+      *-------------------------------------------------------*         00000190
+      *     HISTORICO DE ALTERACOES                                     00000200
+      *     DATA        AUTOR   DESCRICAO                               00000210
+      *     ----------  ------  --------------------------------        00000220
+      *     08/08/2026  IVS     PASSA A EXIBIR O CABECALHO PADRAO DE    00000230
+      *                         JOB (CPCAB01/CPCAB02) NO INICIO DA      00000240
+      *                         EXECUCAO                                00000250
+      *     08/08/2026  IVS     PASSA A SUPORTAR CHECKPOINT/RESTART     00000260
+      *                         PADRAO DA SUITE (CPCKP01/CPCKP02) -     00000270
+      *                         RESTART='S' NO PARM RETOMA A PARTIR DO  00000280
+      *                         ULTIMO REGISTRO DE RESUMO ARQUIVADO     00000290
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000300
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000310
+      *=======================================================*         00000320
+                                                                        00000330
+      *=======================================================*         00000340
+       ENVIRONMENT                               DIVISION.              00000350
+      *=======================================================*         00000360
+       INPUT-OUTPUT                              SECTION.               00000370
+       FILE-CONTROL.                                                    00000380
+             SELECT RESUMO      ASSIGN TO ARQRES                        00000390
+                ORGANIZATION IS INDEXED                                 00000400
+                ACCESS MODE  IS SEQUENTIAL                              00000410
+                RECORD KEY   IS RES-CODIGO                              00000420
+                FILE STATUS  IS WRK-FS-RESUMO.                          00000430
+                                                                        00000440
+             SELECT ARQUIVO-ARC ASSIGN TO ARQARC                        00000450
+                FILE STATUS  IS WRK-FS-ARQARC.                          00000460
+
+             SELECT CHECKPT  ASSIGN TO ARQCKPT                          00000470
+                ORGANIZATION IS INDEXED                                 00000480
+                ACCESS MODE  IS DYNAMIC                                 00000490
+                RECORD KEY   IS CKP-PROGRAMA                            00000500
+                FILE STATUS  IS WRK-FS-CHECKPT.                         00000510
+
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000520
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000530
+      *=======================================================*         00000540
+       DATA                                      DIVISION.              00000550
+      *=======================================================*         00000560
+       FILE                                      SECTION.               00000570
+       FD RESUMO.                                                       00000580
+           COPY CPRESU01.                                               00000590
+                                                                        00000600
+       FD ARQUIVO-ARC                                                   00000610
+           RECORDING MODE IS F                                          00000620
+           BLOCK CONTAINS 0 RECORDS.                                    00000630
+       01 ARC-REGISTRO                 PIC X(65).                       00000640
+
+       FD CHECKPT.                                                      00000650
+           COPY CPCKPT01.                                               00000660
+
+       FD ERRLOG.                                                       00000670
+           COPY CPERRL01.                                               00000680
+      *---------------------------------------------------              00000690
+       WORKING-STORAGE                           SECTION.               00000700
+      *---------------------------------------------------              00000710
+       77 WRK-FS-RESUMO       PIC X(02) VALUE SPACES.                   00000720
+       77 WRK-FS-ARQARC       PIC X(02) VALUE SPACES.                   00000730
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00000740
+       77 WRK-CONT-LIDOS      PIC 9(09) COMP VALUE ZERO.                00000750
+       77 WRK-CONT-GRAVADOS   PIC 9(09) COMP VALUE ZERO.                00000760
+       COPY CPCAB01.                                                    00000770
+       COPY CPCKP01.                                                    00000780
+       COPY CPERR01.                                                    00000790
+      *---------------------------------------------------              00000800
+       LINKAGE                                    SECTION.              00000810
+      *---------------------------------------------------              00000820
+       01 WRK-PARM-RESTART.                                             00000830
+          05 WRK-PARM-TAM             PIC S9(04) COMP.                  00000840
+          05 WRK-PARM-DADOS           PIC X(66).                        00000850
+      *=========================================*                       00000860
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00000870
+      *=========================================*                       00000880
+                                                                        00000890
+      *---------------------------------------------------              00000900
+       0000-PRINCIPAL                     SECTION.                      00000910
+      *---------------------------------------------------              00000920
+            PERFORM 0100-INICIAR.                                       00000930
+            PERFORM 0200-PROCESSAR UNTIL WRK-FS-RESUMO EQUAL '10'.      00000940
+            PERFORM 0300-FINALIZAR.                                     00000950
+      *---------------------------------------------------              00000960
+       0000-99-FIM.            EXIT.                                    00000970
+      *---------------------------------------------------              00000980
+                                                                        00000990
+       0100-INICIAR                       SECTION.                      00001000
+            MOVE 'FR05CB10' TO WRK-CAB-PROGRAMA.                        00001010
+            PERFORM 0101-CABECALHO-PADRAO.                              00001020
+            PERFORM 0102-INTERPRETAR-PARM.                              00001030
+            OPEN INPUT RESUMO.                                          00001040
+            PERFORM 0103-ABRIR-CHECKPOINT.                              00001050
+            PERFORM 0104-POSICIONAR-RESTART.                            00001060
+            PERFORM 0115-ABRIR-ARQUIVO-ARC.                             00001070
+            PERFORM 0110-TESTAR-STATUS.                                 00001080
+            PERFORM 0116-PULAR-REGISTROS-PROCESSADOS.                   00001090
+      *---------------------------------------------------              00001100
+       0100-99-FIM.            EXIT.                                    00001110
+      *---------------------------------------------------              00001120
+             COPY CPCAB02.                                              00001130
+       COPY CPCKP02.                                                    00001140
+           COPY CPERR02.                                                00001150
+      *---------------------------------------------------              00001160
+      *---------------------------------------------------              00001170
+       0115-ABRIR-ARQUIVO-ARC             SECTION.                      00001180
+      *    ABRE A SAIDA EM EXTEND QUANDO HOUVER RETOMADA DE UM          00001190
+      *    CHECKPOINT ANTERIOR, PARA NAO PERDER O QUE JA FOI            00001200
+      *    ARQUIVADO                                                    00001210
+      *---------------------------------------------------              00001220
+            IF WRK-CKPT-QTD-A-PULAR > ZERO                              00001230
+                OPEN EXTEND ARQUIVO-ARC                                 00001240
+            ELSE                                                        00001250
+                OPEN OUTPUT ARQUIVO-ARC                                 00001260
+            END-IF.                                                     00001270
+      *---------------------------------------------------              00001280
+       0116-PULAR-REGISTROS-PROCESSADOS SECTION.                        00001290
+      *    DESPREZA OS REGISTROS DE RESUMO JA ARQUIVADOS ANTES          00001300
+      *    DO ULTIMO CHECKPOINT                                         00001310
+      *---------------------------------------------------              00001320
+            PERFORM 0117-PULAR-UM-REGISTRO                              00001330
+                UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR            00001340
+                   OR WRK-FS-RESUMO EQUAL '10'.                         00001350
+      *---------------------------------------------------              00001360
+       0117-PULAR-UM-REGISTRO           SECTION.                        00001370
+      *---------------------------------------------------              00001380
+            READ RESUMO.                                                00001390
+            IF WRK-FS-RESUMO EQUAL ZEROS                                00001400
+                ADD 1 TO WRK-CONT-LIDOS                                 00001410
+                MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS              00001420
+                PERFORM 0105-CHECAR-CHECKPOINT                          00001430
+            END-IF.                                                     00001440
+
+       0110-TESTAR-STATUS                 SECTION.                      00001450
+            IF WRK-FS-RESUMO NOT EQUAL ZEROS                            00001460
+                MOVE ' ERRO OPEN RESUMO ' TO WRK-MSG                    00001470
+                PERFORM 9000-TRATA-ERROS                                00001480
+            END-IF.                                                     00001490
+            IF WRK-FS-ARQARC NOT EQUAL ZEROS                            00001500
+                MOVE ' ERRO OPEN ARQUIVO-ARC ' TO WRK-MSG               00001510
+                PERFORM 9000-TRATA-ERROS                                00001520
+            END-IF.                                                     00001530
+      *---------------------------------------------------              00001540
+       0200-PROCESSAR                     SECTION.                      00001550
+            READ RESUMO.                                                00001560
+            IF WRK-FS-RESUMO EQUAL ZEROS                                00001570
+                ADD 1 TO WRK-CONT-LIDOS                                 00001580
+                MOVE CPRESU01-REGISTRO TO ARC-REGISTRO                  00001590
+                WRITE ARC-REGISTRO                                      00001600
+                ADD 1 TO WRK-CONT-GRAVADOS                              00001610
+                MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS              00001611
+                PERFORM 0105-CHECAR-CHECKPOINT                          00001612
+            ELSE                                                        00001620
+                MOVE ' FIM DE ARQUIVO ' TO WRK-MSG                      00001630
+            END-IF.                                                     00001640
+      *---------------------------------------------------              00001650
+       0300-FINALIZAR                     SECTION.                      00001660
+            MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS.                 00001670
+            PERFORM 0106-FINALIZAR-CHECKPOINT.                          00001680
+            CLOSE RESUMO.                                               00001690
+            CLOSE ARQUIVO-ARC.                                          00001700
+            DISPLAY '------------------'.                               00001710
+            DISPLAY '  REGISTROS ARQUIVADOS: ' WRK-CONT-GRAVADOS.       00001720
+            MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                        00001730
+            PERFORM 9000-TRATA-ERROS.                                   00001740
+      *---------------------------------------------------              00001750
+       9000-TRATA-ERROS                   SECTION.                      00001760
+      *---------------------------------------------------              00001770
+            PERFORM 9050-GRAVAR-ERRLOG.                                 00001780
+            DISPLAY '  MENSAGEM        '  WRK-MSG.                      00001790
+            STOP RUN.                                                   00001800
+      *--------------------------------------------------------------   00001810
+       9000-99-FIM.            EXIT.                                    00001820
+      *--------------------------------------------------------------   00001830
+                                                                        00001840
