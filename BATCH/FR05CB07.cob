@@ -1,42 +1,299 @@
-       IDENTIFICATION                            DIVISION.              00010000
-       PROGRAM-ID. FR05CB07.                                            00020000
-      *===================================================              00030000
-      *     AUTOR   : DOUGLAS PEREIRA DA COSTA                          00040000
-      *     EMPRESA : FOURSYS                                           00050000
-      *     DATA    : 20/04/2022                                        00060000
-      *     OBJETIVO: EXERCICIO DE REDEFINES                            00070000
-      *===================================================              00071000
-      *ENVIRONMENT                               DIVISION.              00072000
-      *===================================================              00073000
-       DATA                                      DIVISION.              00074000
-      *===================================================              00075000
-       WORKING-STORAGE                            SECTION.              00076000
-      *===================================================              00077000
-       01 REGISTRO.                                                     00078000
-          05 WRK-NOME         PIC X(15)      VALUE SPACES.              00079000
-          05 WRK-RUA          PIC X(15)      VALUE SPACES.              00079100
-          05 WRK-NUMERO       PIC 9(05)       VALUE ZEROS.              00079200
-          05 WRK-BAIRRO       PIC X(10)      VALUE SPACES.              00079300
-                                                                        00079400
-       01 WRK-NOME-S          REDEFINES       REGISTRO.                 00079500
-          05 WRK-NOME         PIC X(15).                                00079600
-          05 FILLER           PIC X(30)      VALUE SPACES.              00079700
-                                                                        00079800
-       01 WRK-END-S           REDEFINES       REGISTRO.                 00079900
-          05 FILLLER          PIC X(15).                                00080000
-          05 WRK-ENDERECO                                               00080100
-             10 WRK-RUA       PIC X(15).                                00080200
-             10 WRK-NUMERO    PIC ZZZZZ.                                00080300
-             10 WRK-BAIRRO    PIC X(10).                                00080400
-      *===================================================              00081000
-       PROCEDURE                                 DIVISION.              00090000
-      *===================================================              00090100
-           ACCEPT REGISTRO FROM SYSIN.                                  00090200
-           DISPLAY '==============================='                    00090500
-           DISPLAY 'REGISTRO COMPLETO:' REGISTRO                        00090600
-           DISPLAY '==============================='                    00090700
-           DISPLAY 'NOME.............:' WRK-NOME OF WRK-NOME-S          00090800
-           DISPLAY '==============================='                    00090900
-           DISPLAY 'ENDERECO.........:' WRK-ENDERECO OF WRK-END-S       00091000
-           DISPLAY '==============================='.                   00091100
-           STOP RUN.                                                    00092000
+       IDENTIFICATION                            DIVISION.              00000010
+       PROGRAM-ID. FR05CB07.                                            00000020
+      *===================================================              00000030
+      *     AUTOR   : DOUGLAS PEREIRA DA COSTA                          00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *     DATA    : 20/04/2022                                        00000060
+      *     OBJETIVO: EXERCICIO DE REDEFINES                            00000070
+      *-------------------------------------------------------*         00000080
+      *     HISTORICO DE ALTERACOES                                     00000090
+      *     DATA        AUTOR   DESCRICAO                               00000100
+      *     ----------  ------  -------------------------------------   00000110
+      *     08/08/2026  IVS     GRAVACAO DE TRILHA DE AUDITORIA PARA    00000120
+      *                         CADA TRANSACAO ACEITA VIA SYSIN         00000130
+      *     08/08/2026  IVS     PASSA A LER A SYSIN EM LACO ATE FIM DE  00000140
+      *                         ARQUIVO, PROCESSANDO UM LOTE INTEIRO DE 00000150
+      *                         CARTOES POR EXECUCAO, EM VEZ DE UM      00000160
+      *                         UNICO REGISTRO                          00000170
+      *     08/08/2026  IVS     WRK-ENDERECO GANHA CEP, CIDADE E UF -   00000180
+      *                         CEP TEM O FORMATO VALIDADO (NUMERICO)   00000190
+      *                         ANTES DE SER ACEITO                     00000200
+      *     08/08/2026  IVS     WRK-BAIRRO PASSA A SER CONFERIDO CONTRA 00000210
+      *                         TABELA DE BAIRROS VALIDOS DA AREA DE    00000220
+      *                         ATENDIMENTO - SEM MATCH, FICA MARCADO   00000230
+      *                         PARA REVISAO MANUAL                     00000240
+      *     08/08/2026  IVS     PASSA A EXIBIR O CABECALHO PADRAO DE    00000250
+      *                         JOB (CPCAB01/CPCAB02) NO INICIO DA      00000260
+      *                         EXECUCAO                                00000270
+      *     08/08/2026  IVS     PASSA A SUPORTAR CHECKPOINT/RESTART     00000280
+      *                         PADRAO DA SUITE (CPCKP01/CPCKP02) -     00000290
+      *                         RESTART='S' NO PARM DESPREZA OS         00000300
+      *                         CARTOES DA SYSIN JA APLICADOS           00000310
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000320
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000330
+      *===================================================              00000340
+       ENVIRONMENT                                DIVISION.             00000350
+      *===================================================              00000360
+       INPUT-OUTPUT                               SECTION.              00000370
+       FILE-CONTROL.                                                    00000380
+           SELECT AUDITORIA ASSIGN TO ARQAUD                            00000390
+               ORGANIZATION IS SEQUENTIAL                               00000400
+               FILE STATUS IS WRK-FS-AUDITORIA.                         00000410
+           SELECT ENTRADA-SYSIN ASSIGN TO SYSIN                         00000420
+               FILE STATUS IS WRK-FS-SYSIN.                             00000430
+           SELECT CHECKPT ASSIGN TO ARQCKPT                             00000440
+               ORGANIZATION IS INDEXED                                  00000450
+               ACCESS MODE IS DYNAMIC                                   00000460
+               RECORD KEY IS CKP-PROGRAMA                               00000470
+               FILE STATUS IS WRK-FS-CHECKPT.                           00000480
+           SELECT ERRLOG ASSIGN TO ARQERR                               00000490
+               FILE STATUS IS WRK-FS-ERRLOG.                            00000500
+      *===================================================              00000510
+       DATA                                      DIVISION.              00000520
+      *===================================================              00000530
+       FILE SECTION.                                                    00000540
+       FD  ENTRADA-SYSIN                                                00000550
+           RECORDING MODE IS F                                          00000560
+           BLOCK CONTAINS 0 RECORDS.                                    00000570
+       01  SYSIN-REGISTRO             PIC X(70).                        00000580
+       FD  AUDITORIA                                                    00000590
+           RECORDING MODE IS F                                          00000600
+           BLOCK CONTAINS 0 RECORDS.                                    00000610
+           COPY CPAUD01.                                                00000620
+       FD  CHECKPT.                                                     00000630
+           COPY CPCKPT01.                                               00000640
+
+       FD  ERRLOG.                                                      00000650
+           COPY CPERRL01.                                               00000660
+      *===================================================              00000670
+       WORKING-STORAGE                            SECTION.              00000680
+      *===================================================              00000690
+       01 REGISTRO.                                                     00000700
+          05 WRK-NOME         PIC X(15)      VALUE SPACES.              00000710
+          05 WRK-RUA          PIC X(15)      VALUE SPACES.              00000720
+          05 WRK-NUMERO       PIC 9(05)       VALUE ZEROS.              00000730
+          05 WRK-BAIRRO       PIC X(10)      VALUE SPACES.              00000740
+          05 WRK-CEP          PIC 9(08)      VALUE ZEROS.               00000750
+          05 WRK-CIDADE       PIC X(15)      VALUE SPACES.              00000760
+          05 WRK-UF           PIC X(02)      VALUE SPACES.              00000770
+
+       01 WRK-NOME-S          REDEFINES       REGISTRO.                 00000780
+          05 WRK-NOME         PIC X(15).                                00000790
+          05 FILLER           PIC X(55)      VALUE SPACES.              00000800
+
+       01 WRK-END-S           REDEFINES       REGISTRO.                 00000810
+          05 FILLLER          PIC X(15).                                00000820
+          05 WRK-ENDERECO.                                              00000830
+             10 WRK-RUA       PIC X(15).                                00000840
+             10 WRK-NUMERO    PIC ZZZZZ.                                00000850
+             10 WRK-BAIRRO    PIC X(10).                                00000860
+             10 WRK-CEP       PIC 9(08).                                00000870
+             10 WRK-CIDADE    PIC X(15).                                00000880
+             10 WRK-UF        PIC X(02).                                00000890
+       77  WRK-FS-AUDITORIA       PIC X(02).                            00000900
+       77  WRK-FS-SYSIN           PIC X(02).                            00000910
+       77  WRK-DATA-ATUAL         PIC 9(08).                            00000920
+       77  WRK-HORA-ATUAL         PIC 9(08).                            00000930
+       77  WRK-MSG                PIC X(50).                            00000940
+       77  WRK-CONT-LIDOS         PIC 9(07) COMP VALUE ZERO.            00000950
+       77  WRK-CONT-CEP-INVALIDO  PIC 9(07) COMP VALUE ZERO.            00000960
+       01 WRK-SW-CEP-VALIDO.                                            00000970
+          05 WRK-SW-CEP-VALIDO-IND    PIC X(01) VALUE 'S'.              00000980
+             88 WRK-CEP-VALIDO             VALUE 'S'.                   00000990
+             88 WRK-CEP-INVALIDO           VALUE 'N'.                   00001000
+      *---------------------------------------------------              00001010
+      *    TABELA DE BAIRROS VALIDOS DA AREA DE ATENDIMENTO             00001020
+      *---------------------------------------------------              00001030
+       01 WRK-TAB-BAIRROS-DADOS.                                        00001040
+          05 FILLER              PIC X(10) VALUE 'CENTRO    '.          00001050
+          05 FILLER              PIC X(10) VALUE 'JARDINS   '.          00001060
+          05 FILLER              PIC X(10) VALUE 'BELA VISTA'.          00001070
+          05 FILLER              PIC X(10) VALUE 'VILA NOVA '.          00001080
+          05 FILLER              PIC X(10) VALUE 'COPACABANA'.          00001090
+          05 FILLER              PIC X(10) VALUE 'IPANEMA   '.          00001100
+          05 FILLER              PIC X(10) VALUE 'MOEMA     '.          00001110
+          05 FILLER              PIC X(10) VALUE 'TATUAPE   '.          00001120
+          05 FILLER              PIC X(10) VALUE 'PINHEIROS '.          00001130
+          05 FILLER              PIC X(10) VALUE 'SANTANA   '.          00001140
+       01 WRK-TAB-BAIRROS        REDEFINES  WRK-TAB-BAIRROS-DADOS.      00001150
+          05 WRK-BAIRRO-VALIDO   PIC X(10) OCCURS 10 TIMES              00001160
+                                  INDEXED BY WRK-IDX-BAIRRO.            00001170
+       77  WRK-CONT-BAIRRO-INVALIDO PIC 9(07) COMP VALUE ZERO.          00001180
+       01 WRK-SW-BAIRRO-VALIDO.                                         00001190
+          05 WRK-SW-BAIRRO-VALIDO-IND PIC X(01) VALUE 'S'.              00001200
+             88 WRK-BAIRRO-VALIDO-OK      VALUE 'S'.                    00001210
+             88 WRK-BAIRRO-INVALIDO       VALUE 'N'.                    00001220
+       COPY CPCAB01.                                                    00001230
+       COPY CPCKP01.                                                    00001240
+       COPY CPERR01.                                                    00001250
+      *===================================================              00001260
+      *===================================================              00001270
+       LINKAGE                                    SECTION.              00001280
+      *===================================================              00001290
+       01 WRK-PARM-RESTART.                                             00001300
+          05 WRK-PARM-TAM         PIC S9(04) COMP.                      00001310
+          05 WRK-PARM-DADOS       PIC X(66).                            00001320
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00001330
+      *===================================================              00001340
+       0000-PRINCIPAL SECTION.                                          00001350
+           PERFORM 0100-INICIAR                                         00001360
+           PERFORM 0200-PROCESSAR                                       00001370
+               UNTIL WRK-FS-SYSIN EQUAL '10'                            00001380
+           PERFORM 0300-FINALIZAR                                       00001390
+           GO TO 0000-99-FIM.                                           00001400
+       0000-99-FIM.                                                     00001410
+           EXIT.                                                        00001420
+      *===================================================              00001430
+       0100-INICIAR SECTION.                                            00001440
+           MOVE 'FR05CB07' TO WRK-CAB-PROGRAMA                          00001450
+           PERFORM 0101-CABECALHO-PADRAO                                00001460
+           PERFORM 0102-INTERPRETAR-PARM                                00001470
+           OPEN INPUT ENTRADA-SYSIN                                     00001480
+           PERFORM 0105-ABRIR-AUDITORIA                                 00001490
+           PERFORM 0103-ABRIR-CHECKPOINT                                00001500
+           PERFORM 0104-POSICIONAR-RESTART                              00001510
+           PERFORM 0110-TESTAR-STATUS                                   00001520
+           PERFORM 0107-PULAR-CARTOES-PROCESSADOS.                      00001530
+       0100-99-FIM.                                                     00001540
+           EXIT.                                                        00001550
+      *===================================================              00001560
+           COPY CPCAB02.                                                00001570
+           COPY CPCKP02.                                                00001580
+           COPY CPERR02.                                                00001590
+      *===================================================              00001600
+       0105-ABRIR-AUDITORIA SECTION.                                    00001610
+           OPEN EXTEND AUDITORIA                                        00001620
+           IF WRK-FS-AUDITORIA EQUAL '35'                               00001630
+               OPEN OUTPUT AUDITORIA                                    00001640
+               CLOSE AUDITORIA                                          00001650
+               OPEN EXTEND AUDITORIA                                    00001660
+           END-IF.                                                      00001670
+       0105-99-FIM.                                                     00001680
+           EXIT.                                                        00001690
+      *===================================================              00001700
+      *===================================================              00001710
+       0107-PULAR-CARTOES-PROCESSADOS SECTION.                          00001720
+      *    QUANDO HOUVER RETOMADA, DESPREZA OS CARTOES DA SYSIN         00001730
+      *    JA PROCESSADOS ANTES DO ULTIMO CHECKPOINT                    00001740
+      *---------------------------------------------------              00001750
+           PERFORM 0108-PULAR-UM-CARTAO                                 00001760
+               UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR             00001770
+                  OR WRK-FS-SYSIN EQUAL '10'.                           00001780
+       0107-99-FIM.                                                     00001790
+           EXIT.                                                        00001800
+      *===================================================              00001810
+       0108-PULAR-UM-CARTAO SECTION.                                    00001820
+           READ ENTRADA-SYSIN INTO REGISTRO.                            00001830
+           IF WRK-FS-SYSIN EQUAL ZEROS                                  00001840
+               ADD 1 TO WRK-CONT-LIDOS                                  00001850
+           END-IF.                                                      00001860
+       0108-99-FIM.                                                     00001870
+           EXIT.                                                        00001880
+      *===================================================              00001890
+       0110-TESTAR-STATUS SECTION.                                      00001900
+           IF WRK-FS-AUDITORIA NOT EQUAL '00'                           00001910
+               MOVE 'ERRO ABERTURA ARQUIVO AUDITORIA' TO WRK-MSG        00001920
+               PERFORM 9000-TRATA-ERROS                                 00001930
+           END-IF.                                                      00001940
+           IF WRK-FS-SYSIN NOT EQUAL ZEROS                              00001950
+               MOVE 'ERRO ABERTURA ARQUIVO ENTRADA-SYSIN' TO WRK-MSG    00001960
+               PERFORM 9000-TRATA-ERROS                                 00001970
+           END-IF.                                                      00001980
+       0110-99-FIM.                                                     00001990
+           EXIT.                                                        00002000
+      *===================================================              00002010
+       0200-PROCESSAR SECTION.                                          00002020
+           READ ENTRADA-SYSIN INTO REGISTRO.                            00002030
+           IF WRK-FS-SYSIN EQUAL ZEROS                                  00002040
+               ADD 1 TO WRK-CONT-LIDOS                                  00002050
+               PERFORM 0205-VALIDAR-CEP                                 00002080
+               PERFORM 0206-VALIDAR-BAIRRO                              00002090
+               DISPLAY '==============================='                00002100
+               DISPLAY 'REGISTRO COMPLETO:' REGISTRO                    00002110
+               DISPLAY '==============================='                00002120
+               DISPLAY 'NOME.............:' WRK-NOME OF WRK-NOME-S      00002130
+               DISPLAY '==============================='                00002140
+               DISPLAY 'ENDERECO.........:' WRK-ENDERECO OF WRK-END-S   00002150
+               DISPLAY '==============================='                00002160
+               IF WRK-CEP-INVALIDO                                      00002170
+                   DISPLAY 'CEP INVALIDO.....:' WRK-CEP OF WRK-END-S    00002180
+                   DISPLAY '==============================='            00002190
+               END-IF                                                   00002200
+               IF WRK-BAIRRO-INVALIDO                                   00002210
+                   DISPLAY 'BAIRRO P/ REVISAO:' WRK-BAIRRO OF WRK-END-S 00002220
+                   DISPLAY '==============================='            00002230
+               END-IF                                                   00002240
+               PERFORM 0900-GRAVAR-AUDITORIA                            00002250
+               MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS               00002255
+               PERFORM 0105-CHECAR-CHECKPOINT                           00002258
+           END-IF.                                                      00002260
+       0200-99-FIM.                                                     00002270
+           EXIT.                                                        00002280
+      *===================================================              00002290
+       0205-VALIDAR-CEP SECTION.                                        00002300
+      *    VALIDA O FORMATO DO CEP - PRECISA SER NUMERICO NA SUA        00002310
+      *    POSICAO INTEIRA DE 8 DIGITOS PARA SER ACEITO COMO VALIDO     00002320
+      *---------------------------------------------------              00002330
+           SET WRK-CEP-VALIDO TO TRUE                                   00002340
+           IF WRK-CEP OF WRK-END-S NOT NUMERIC                          00002350
+               SET WRK-CEP-INVALIDO TO TRUE                             00002360
+               ADD 1 TO WRK-CONT-CEP-INVALIDO                           00002370
+           END-IF.                                                      00002380
+       0205-99-FIM.                                                     00002390
+           EXIT.                                                        00002400
+      *===================================================              00002410
+       0206-VALIDAR-BAIRRO SECTION.                                     00002420
+      *    PROCURA O BAIRRO INFORMADO NA TABELA DE BAIRROS VALIDOS DA   00002430
+      *    AREA DE ATENDIMENTO - QUANDO NAO ENCONTRADO, O REGISTRO E    00002440
+      *    ACEITO MAS FICA MARCADO PARA REVISAO MANUAL                  00002450
+      *---------------------------------------------------              00002460
+           SET WRK-BAIRRO-VALIDO-OK TO TRUE                             00002470
+           SET WRK-IDX-BAIRRO TO 1                                      00002480
+           SEARCH WRK-BAIRRO-VALIDO                                     00002490
+               AT END                                                   00002500
+                   SET WRK-BAIRRO-INVALIDO TO TRUE                      00002510
+                   ADD 1 TO WRK-CONT-BAIRRO-INVALIDO                    00002520
+               WHEN WRK-BAIRRO-VALIDO (WRK-IDX-BAIRRO)                  00002530
+                       EQUAL WRK-BAIRRO OF WRK-END-S                    00002540
+                   CONTINUE                                             00002550
+           END-SEARCH.                                                  00002560
+       0206-99-FIM.                                                     00002570
+           EXIT.                                                        00002580
+      *===================================================              00002590
+       0900-GRAVAR-AUDITORIA SECTION.                                   00002600
+           MOVE 'FR05CB07' TO AUD-PROGRAMA                              00002610
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD                     00002620
+           ACCEPT WRK-HORA-ATUAL FROM TIME                              00002630
+           MOVE WRK-DATA-ATUAL TO AUD-DATA                              00002640
+           MOVE WRK-HORA-ATUAL (1:6) TO AUD-HORA                        00002650
+           SET AUD-ACEITO TO TRUE                                       00002660
+           MOVE SPACES TO AUD-REGISTRO-IMAGEM                           00002670
+           MOVE REGISTRO TO AUD-REGISTRO-IMAGEM                         00002680
+           WRITE CPAUD01-REGISTRO.                                      00002690
+       0900-99-FIM.                                                     00002700
+           EXIT.                                                        00002710
+      *===================================================              00002720
+       0300-FINALIZAR SECTION.                                          00002730
+           MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS                   00002740
+           PERFORM 0106-FINALIZAR-CHECKPOINT                            00002750
+           CLOSE AUDITORIA                                              00002760
+           CLOSE ENTRADA-SYSIN.                                         00002770
+           DISPLAY '==============================='.                   00002780
+           DISPLAY ' TOTAL LIDOS......: ' WRK-CONT-LIDOS.               00002790
+           DISPLAY ' TOTAL CEP INVALIDO: ' WRK-CONT-CEP-INVALIDO.       00002800
+           DISPLAY ' TOTAL BAIRRO P/REV: ' WRK-CONT-BAIRRO-INVALIDO.    00002810
+           DISPLAY '==============================='.                   00002820
+           MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                         00002824
+           PERFORM 9000-TRATA-ERROS.                                    00002827
+       0300-99-FIM.                                                     00002830
+           EXIT.                                                        00002840
+      *===================================================              00002850
+       9000-TRATA-ERROS SECTION.                                        00002860
+           PERFORM 9050-GRAVAR-ERRLOG.                                  00002870
+           DISPLAY '==============================='                    00002880
+           DISPLAY WRK-MSG                                              00002890
+           DISPLAY '==============================='                    00002900
+           STOP RUN.                                                    00002910
+       9000-99-FIM.                                                     00002920
+           EXIT.                                                        00002930
+
