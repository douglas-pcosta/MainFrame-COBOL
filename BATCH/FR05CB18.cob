@@ -0,0 +1,152 @@
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+                                                                        00000040
+       PROGRAM-ID.  FR05CB18.                                           00000050
+                                                                        00000060
+      *=======================================================*         00000070
+      *     AUTOR   : IVAN SANCHES                                      00000080
+      *     EMPRESA : FOURSYS                                           00000090
+      *-------------------------------------------------------*         00000100
+      *     DATA    : 09/08/2026                                        00000110
+      *     OBJETIVO: CONSULTA AVULSA (SOMENTE LEITURA) AO ARQUIVO      00000120
+      *               CLIENTE-MASTER A PARTIR DE CARTOES DE             00000130
+      *               IDENTIFICADOR DE CLIENTE NA SYSIN, PARA APOIO     00000140
+      *               A AREA DE ATENDIMENTO - NAO ALTERA O ARQUIVO,     00000150
+      *               APENAS EXIBE OS DADOS DO CLIENTE OU A             00000160
+      *               MENSAGEM DE NAO ENCONTRADO                        00000170
+      *-------------------------------------------------------*         00000180
+      *     HISTORICO DE ALTERACOES                                     00000190
+      *     DATA        AUTOR   DESCRICAO                               00000200
+      *     ----------  ------  --------------------------------        00000210
+      *     09/08/2026  IVS     PROGRAMA INICIAL                        00000220
+      *=======================================================*         00000230
+                                                                        00000240
+      *=======================================================*         00000250
+       ENVIRONMENT                               DIVISION.              00000260
+      *=======================================================*         00000270
+       INPUT-OUTPUT                              SECTION.               00000280
+       FILE-CONTROL.                                                    00000290
+             SELECT CLIENTE-MASTER ASSIGN TO ARQCLI                     00000300
+                ORGANIZATION IS INDEXED                                 00000310
+                ACCESS MODE  IS DYNAMIC                                 00000320
+                RECORD KEY   IS CLI-ID                                  00000330
+                FILE STATUS  IS WRK-FS-CLIENTE.                         00000340
+                                                                        00000350
+             SELECT ENTRADA-SYSIN ASSIGN TO SYSIN                       00000360
+                FILE STATUS  IS WRK-FS-SYSIN.                           00000370
+                                                                        00000380
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000390
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000400
+      *=======================================================*         00000410
+       DATA                                      DIVISION.              00000420
+      *=======================================================*         00000430
+       FILE                                      SECTION.               00000440
+       FD CLIENTE-MASTER.                                               00000450
+           COPY CPCLIE01.                                               00000460
+                                                                        00000470
+       FD ENTRADA-SYSIN                                                 00000480
+           RECORDING MODE IS F                                          00000490
+           BLOCK CONTAINS 0 RECORDS.                                    00000500
+       01 SYSIN-REGISTRO             PIC X(010).                        00000510
+                                                                        00000520
+       FD ERRLOG.                                                       00000530
+           COPY CPERRL01.                                               00000540
+      *---------------------------------------------------              00000550
+       WORKING-STORAGE                           SECTION.               00000560
+      *---------------------------------------------------              00000570
+       77 WRK-FS-CLIENTE      PIC X(02) VALUE SPACES.                   00000580
+       77 WRK-FS-SYSIN        PIC X(02) VALUE SPACES.                   00000590
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00000600
+       77 WRK-CONT-CONSULTAS  PIC 9(07) COMP VALUE ZERO.                00000610
+       77 WRK-CONT-ENCONTRADOS PIC 9(07) COMP VALUE ZERO.               00000620
+       77 WRK-CONT-NAO-ACHADOS PIC 9(07) COMP VALUE ZERO.               00000630
+       01 WRK-CARTAO-CONSULTA.                                          00000640
+          05 WRK-ID-CONSULTA        PIC 9(05).                          00000650
+       COPY CPCAB01.                                                    00000660
+       COPY CPERR01.                                                    00000670
+      *=========================================*                       00000680
+       PROCEDURE DIVISION.                                              00000690
+      *=========================================*                       00000700
+                                                                        00000710
+      *---------------------------------------------------              00000720
+       0000-PRINCIPAL                     SECTION.                      00000730
+      *---------------------------------------------------              00000740
+             PERFORM 0100-INICIAR.                                      00000750
+             PERFORM 0200-PROCESSAR                                     00000760
+                 UNTIL WRK-FS-SYSIN EQUAL '10'.                         00000770
+             PERFORM 0300-FINALIZAR.                                    00000780
+      *---------------------------------------------------              00000790
+       0000-99-FIM.            EXIT.                                    00000800
+      *---------------------------------------------------              00000810
+                                                                        00000820
+       0100-INICIAR                       SECTION.                      00000830
+             MOVE 'FR05CB18' TO WRK-CAB-PROGRAMA.                       00000840
+             PERFORM 0101-CABECALHO-PADRAO.                             00000850
+             OPEN INPUT CLIENTE-MASTER.                                 00000860
+             OPEN INPUT ENTRADA-SYSIN.                                  00000870
+             PERFORM 0110-TESTAR-STATUS.                                00000880
+      *---------------------------------------------------              00000890
+       0100-99-FIM.            EXIT.                                    00000900
+      *---------------------------------------------------              00000910
+           COPY CPCAB02.                                                00000920
+           COPY CPERR02.                                                00000930
+      *---------------------------------------------------              00000940
+       0110-TESTAR-STATUS                 SECTION.                      00000950
+             IF WRK-FS-CLIENTE NOT EQUAL ZEROS                          00000960
+                 MOVE ' ERRO OPEN CLIENTE-MASTER ' TO WRK-MSG           00000970
+                 PERFORM 9000-TRATA-ERROS                               00000980
+             END-IF.                                                    00000990
+             IF WRK-FS-SYSIN NOT EQUAL ZEROS                            00001000
+                 MOVE ' ERRO OPEN ENTRADA-SYSIN ' TO WRK-MSG            00001010
+                 PERFORM 9000-TRATA-ERROS                               00001020
+             END-IF.                                                    00001030
+      *---------------------------------------------------              00001040
+       0200-PROCESSAR                     SECTION.                      00001050
+             READ ENTRADA-SYSIN INTO WRK-CARTAO-CONSULTA.               00001060
+             IF WRK-FS-SYSIN EQUAL ZEROS                                00001070
+                 ADD 1 TO WRK-CONT-CONSULTAS                            00001080
+                 PERFORM 0210-CONSULTAR-CLIENTE                         00001090
+             END-IF.                                                    00001100
+      *---------------------------------------------------              00001110
+       0210-CONSULTAR-CLIENTE             SECTION.                      00001120
+      *    BUSCA DIRETA POR CHAVE NO ARQUIVO DE CLIENTE - NAO HA        00001130
+      *    ATUALIZACAO, SOMENTE EXIBICAO DO RESULTADO                   00001140
+      *---------------------------------------------------              00001150
+             MOVE WRK-ID-CONSULTA TO CLI-ID.                            00001160
+             READ CLIENTE-MASTER                                        00001170
+                 INVALID KEY                                            00001180
+                     ADD 1 TO WRK-CONT-NAO-ACHADOS                      00001190
+                     DISPLAY '  CLIENTE NAO ENCONTRADO: ' CLI-ID        00001200
+                 NOT INVALID KEY                                        00001210
+                     ADD 1 TO WRK-CONT-ENCONTRADOS                      00001220
+                     PERFORM 0220-EXIBIR-CLIENTE                        00001230
+             END-READ.                                                  00001240
+      *---------------------------------------------------              00001250
+       0220-EXIBIR-CLIENTE                SECTION.                      00001260
+      *---------------------------------------------------              00001270
+             DISPLAY '  CLIENTE ENCONTRADO: '.                          00001280
+             DISPLAY '    ID       : ' CLI-ID.                          00001290
+             DISPLAY '    NOME     : ' CLI-NOME.                        00001300
+             DISPLAY '    TELEFONE : ' CLI-TELEFONE.                    00001310
+             DISPLAY '    GERENTE  : ' CLI-GERENTE.                     00001320
+      *---------------------------------------------------              00001330
+       0300-FINALIZAR                     SECTION.                      00001340
+             CLOSE CLIENTE-MASTER.                                      00001350
+             CLOSE ENTRADA-SYSIN.                                       00001360
+             DISPLAY '------------------'.                              00001370
+             DISPLAY '  CONSULTAS REALIZADAS : ' WRK-CONT-CONSULTAS.    00001380
+             DISPLAY '  CLIENTES ENCONTRADOS : ' WRK-CONT-ENCONTRADOS.  00001390
+             DISPLAY '  CLIENTES NAO ACHADOS : ' WRK-CONT-NAO-ACHADOS.  00001400
+             MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                       00001410
+             PERFORM 9000-TRATA-ERROS.                                  00001420
+      *---------------------------------------------------              00001430
+       9000-TRATA-ERROS                   SECTION.                      00001440
+      *---------------------------------------------------              00001450
+             PERFORM 9050-GRAVAR-ERRLOG.                                00001460
+             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00001470
+             STOP RUN.                                                  00001480
+      *--------------------------------------------------------------   00001490
+       9000-99-FIM.            EXIT.                                    00001500
+      *--------------------------------------------------------------   00001510
+                                                                        00001520
