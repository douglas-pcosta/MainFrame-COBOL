@@ -0,0 +1,389 @@
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+                                                                        00000040
+       PROGRAM-ID.  FR05CB12.                                           00000050
+                                                                        00000060
+      *=======================================================*         00000070
+      *     AUTOR   : IVAN SANCHES                                      00000080
+      *     EMPRESA : FOURSYS                                           00000090
+      *-------------------------------------------------------*         00000100
+      *     DATA    : 08/08/2026                                        00000110
+      *     OBJETIVO: MANUTENCAO DE PRODUTO-MASTER (ARQUIVO INDEXADO)   00000120
+      *               VIA CARTOES DE TRANSACAO NA SYSIN (INCLUSAO/      00000130
+      *               ALTERACAO/EXCLUSAO), NOS MOLDES DO INTAKE JA      00000140
+      *               EXISTENTE PARA CLIENTE (FR05CB05) E EMPREGADO     00000150
+      *               (FR05CB04). SUBSTITUI A MANUTENCAO MANUAL DO      00000160
+      *               ARQUIVO PRODUTO FORA DO SISTEMA                   00000170
+      *-------------------------------------------------------*         00000180
+      *     HISTORICO DE ALTERACOES                                     00000190
+      *     DATA        AUTOR   DESCRICAO                               00000200
+      *     ----------  ------  --------------------------------        00000210
+      *     08/08/2026  IVS     PROGRAMA INICIAL                        00000220
+      *     08/08/2026  IVS     PASSA A SUPORTAR CHECKPOINT/RESTART     00000230
+      *                         PADRAO DA SUITE (CPCKP01/CPCKP02) -     00000240
+      *                         RESTART='S' NO PARM DESPREZA OS         00000250
+      *                         CARTOES DA SYSIN JA APLICADOS           00000260
+      *     09/08/2026  IVS     PASSA A GRAVAR O REGISTRO DE TOTAIS     00000270
+      *                         DE CONTROLE (CPCTRL01) AO FINAL DA      00000280
+      *                         EXECUCAO, PARA O RELATORIO CONSOLIDADO  00000290
+      *                         DE FIM DE DIA (FR05CB14)                00000300
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000310
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000320
+      *     09/08/2026  IVS     PERFORM 0105-CHECAR-CHECKPOINT PASSA A  00000321
+      *                         SER CHAMADO APOS GRAVAR/REJEITAR O      00000322
+      *                         REGISTRO EM 0200-PROCESSAR, E O OPEN DE 00000323
+      *                         REJEITO-INTAKE/CONTROLE PASSA A SER     00000324
+      *                         CONDICIONAL AO RESTART (EXTEND QUANDO   00000325
+      *                         HOUVER CHECKPOINT PENDENTE)             00000326
+      *=======================================================*         00000330
+                                                                        00000340
+      *=======================================================*         00000350
+       ENVIRONMENT                               DIVISION.              00000360
+      *=======================================================*         00000370
+       INPUT-OUTPUT                              SECTION.               00000380
+       FILE-CONTROL.                                                    00000390
+             SELECT PRODUTO-MASTER ASSIGN TO ARQPRDM                    00000400
+                ORGANIZATION IS INDEXED                                 00000410
+                ACCESS MODE  IS DYNAMIC                                 00000420
+                RECORD KEY   IS PRDM-CODIGO                             00000430
+                FILE STATUS  IS WRK-FS-PRDM.                            00000440
+                                                                        00000450
+             SELECT REJEITO-INTAKE ASSIGN TO ARQREJI                    00000460
+                FILE STATUS  IS WRK-FS-REJEITO.                         00000470
+                                                                        00000480
+             SELECT AUDITORIA ASSIGN TO ARQAUD                          00000490
+                FILE STATUS  IS WRK-FS-AUDITORIA.                       00000500
+                                                                        00000510
+             SELECT ENTRADA-SYSIN ASSIGN TO SYSIN                       00000520
+                FILE STATUS  IS WRK-FS-SYSIN.                           00000530
+                                                                        00000540
+             SELECT CHECKPT  ASSIGN TO ARQCKPT                          00000550
+                ORGANIZATION IS INDEXED                                 00000560
+                ACCESS MODE  IS DYNAMIC                                 00000570
+                RECORD KEY   IS CKP-PROGRAMA                            00000580
+                FILE STATUS  IS WRK-FS-CHECKPT.                         00000590
+                                                                        00000600
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000610
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000620
+                                                                        00000630
+             SELECT CONTROLE ASSIGN TO ARQCTL                           00000640
+                FILE STATUS  IS WRK-FS-CONTROLE.                        00000650
+      *=======================================================*         00000660
+       DATA                                      DIVISION.              00000670
+      *=======================================================*         00000680
+       FILE                                      SECTION.               00000690
+       FD ENTRADA-SYSIN                                                 00000700
+           RECORDING MODE IS F                                          00000710
+           BLOCK CONTAINS 0 RECORDS.                                    00000720
+       01 SYSIN-REGISTRO             PIC X(063).                        00000730
+                                                                        00000740
+       FD PRODUTO-MASTER.                                               00000750
+           COPY CPPRDM01.                                               00000760
+                                                                        00000770
+       FD REJEITO-INTAKE                                                00000780
+           RECORDING MODE IS F                                          00000790
+           BLOCK CONTAINS 0 RECORDS.                                    00000800
+           COPY CPREJ03.                                                00000810
+                                                                        00000820
+       FD AUDITORIA                                                     00000830
+           RECORDING MODE IS F                                          00000840
+           BLOCK CONTAINS 0 RECORDS.                                    00000850
+           COPY CPAUD01.                                                00000860
+                                                                        00000870
+       FD CHECKPT.                                                      00000880
+           COPY CPCKPT01.                                               00000890
+                                                                        00000900
+       FD ERRLOG.                                                       00000910
+           COPY CPERRL01.                                               00000920
+                                                                        00000930
+       FD CONTROLE                                                      00000940
+           RECORDING MODE IS F                                          00000950
+           BLOCK CONTAINS 0 RECORDS.                                    00000960
+           COPY CPCTRL01.                                               00000970
+                                                                        00000980
+       WORKING-STORAGE                           SECTION.               00000990
+       01 WRK-REGISTRO.                                                 00001000
+          05 WRK-TIPO-TRANS PIC X(001)        VALUE 'A'.                00001010
+             88 WRK-TRANS-INCLUSAO            VALUE 'A'.                00001020
+             88 WRK-TRANS-ALTERACAO           VALUE 'M'.                00001030
+             88 WRK-TRANS-EXCLUSAO            VALUE 'E'.                00001040
+          05 WRK-CODIGO      PIC 9(008)       VALUE ZEROS.              00001050
+          05 WRK-DESCRICAO   PIC X(025)       VALUE SPACES.             00001060
+          05 WRK-CATEGORIA   PIC X(005)       VALUE SPACES.             00001070
+          05 WRK-QUANTIDADE  PIC 9(007)       VALUE ZEROS.              00001080
+          05 WRK-PRECO-UNIT  PIC 9(007)V99    VALUE ZEROS.              00001090
+          05 WRK-DATA-EFETIVA PIC 9(008)      VALUE ZEROS.              00001100
+                                                                        00001110
+       77 WRK-FS-PRDM              PIC X(02) VALUE SPACES.              00001120
+       77 WRK-FS-REJEITO           PIC X(02) VALUE SPACES.              00001130
+       77 WRK-FS-AUDITORIA         PIC X(02) VALUE SPACES.              00001140
+       77 WRK-FS-SYSIN             PIC X(02) VALUE SPACES.              00001150
+       77 WRK-FS-CONTROLE          PIC X(02) VALUE SPACES.              00001160
+       77 WRK-DATA-ATUAL           PIC 9(08) VALUE ZERO.                00001170
+       77 WRK-HORA-ATUAL           PIC 9(08) VALUE ZERO.                00001180
+       77 WRK-MSG                  PIC X(50) VALUE SPACES.              00001190
+       77 WRK-CONT-LIDOS           PIC 9(07) COMP VALUE ZERO.           00001200
+       77 WRK-CONT-ACEITOS         PIC 9(07) COMP VALUE ZERO.           00001210
+       77 WRK-CONT-REJEITADOS      PIC 9(07) COMP VALUE ZERO.           00001220
+       01 WRK-SW-VALIDO.                                                00001230
+          05 WRK-SW-VALIDO-IND       PIC X(01) VALUE 'S'.               00001240
+             88 WRK-REGISTRO-VALIDO        VALUE 'S'.                   00001250
+             88 WRK-REGISTRO-INVALIDO      VALUE 'N'.                   00001260
+       COPY CPCAB01.                                                    00001270
+       COPY CPCKP01.                                                    00001280
+       COPY CPERR01.                                                    00001290
+      *---------------------------------------------------              00001300
+       LINKAGE                                    SECTION.              00001310
+      *---------------------------------------------------              00001320
+       01 WRK-PARM-RESTART.                                             00001330
+          05 WRK-PARM-TAM             PIC S9(04) COMP.                  00001340
+          05 WRK-PARM-DADOS           PIC X(66).                        00001350
+      *=========================================*                       00001360
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00001370
+      *=========================================*                       00001380
+                                                                        00001390
+      *---------------------------------------------------              00001400
+       0000-PRINCIPAL                     SECTION.                      00001410
+      *---------------------------------------------------              00001420
+             PERFORM 0100-INICIAR.                                      00001430
+             PERFORM 0200-PROCESSAR                                     00001440
+                 UNTIL WRK-FS-SYSIN EQUAL '10'.                         00001450
+             PERFORM 0300-FINALIZAR.                                    00001460
+      *---------------------------------------------------              00001470
+       0000-99-FIM.            EXIT.                                    00001480
+      *---------------------------------------------------              00001490
+                                                                        00001500
+       0100-INICIAR                       SECTION.                      00001510
+             MOVE 'FR05CB12' TO WRK-CAB-PROGRAMA.                       00001520
+             PERFORM 0101-CABECALHO-PADRAO.                             00001530
+             PERFORM 0102-INTERPRETAR-PARM.                             00001540
+             OPEN I-O PRODUTO-MASTER.                                   00001550
+             IF WRK-FS-PRDM EQUAL '35'                                  00001560
+                 OPEN OUTPUT PRODUTO-MASTER                             00001570
+                 CLOSE PRODUTO-MASTER                                   00001580
+                 OPEN I-O PRODUTO-MASTER                                00001590
+             END-IF.                                                    00001600
+             OPEN INPUT ENTRADA-SYSIN.                                  00001630
+             PERFORM 0105-ABRIR-AUDITORIA.                              00001640
+             PERFORM 0103-ABRIR-CHECKPOINT.                             00001650
+             PERFORM 0104-POSICIONAR-RESTART.                           00001660
+             IF WRK-CKPT-QTD-A-PULAR > ZERO                             00001661
+                 OPEN EXTEND REJEITO-INTAKE                             00001662
+                 OPEN EXTEND CONTROLE                                   00001663
+             ELSE                                                       00001664
+                 OPEN OUTPUT REJEITO-INTAKE                             00001665
+                 OPEN OUTPUT CONTROLE                                   00001666
+             END-IF.                                                    00001667
+             PERFORM 0110-TESTAR-STATUS.                                00001670
+             PERFORM 0107-PULAR-CARTOES-PROCESSADOS.                    00001680
+      *---------------------------------------------------              00001690
+       0100-99-FIM.            EXIT.                                    00001700
+      *---------------------------------------------------              00001710
+           COPY CPCAB02.                                                00001720
+       COPY CPCKP02.                                                    00001730
+           COPY CPERR02.                                                00001740
+      *---------------------------------------------------              00001750
+       0105-ABRIR-AUDITORIA               SECTION.                      00001760
+      *    ABRE A TRILHA DE AUDITORIA EM EXTEND, CRIANDO-A NA           00001770
+      *    PRIMEIRA EXECUCAO CASO AINDA NAO EXISTA (FILE STATUS 35)     00001780
+      *---------------------------------------------------              00001790
+             OPEN EXTEND AUDITORIA.                                     00001800
+             IF WRK-FS-AUDITORIA EQUAL '35'                             00001810
+                 OPEN OUTPUT AUDITORIA                                  00001820
+                 CLOSE AUDITORIA                                        00001830
+                 OPEN EXTEND AUDITORIA                                  00001840
+             END-IF.                                                    00001850
+      *---------------------------------------------------              00001860
+      *---------------------------------------------------              00001870
+       0107-PULAR-CARTOES-PROCESSADOS SECTION.                          00001880
+      *    DESPREZA OS CARTOES DA SYSIN JA APLICADOS ANTES DO           00001890
+      *    ULTIMO CHECKPOINT                                            00001900
+      *---------------------------------------------------              00001910
+             PERFORM 0108-PULAR-UM-CARTAO                               00001920
+                 UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR           00001930
+                    OR WRK-FS-SYSIN EQUAL '10'.                         00001940
+      *---------------------------------------------------              00001950
+       0108-PULAR-UM-CARTAO           SECTION.                          00001960
+      *---------------------------------------------------              00001970
+             READ ENTRADA-SYSIN INTO WRK-REGISTRO.                      00001980
+             IF WRK-FS-SYSIN EQUAL ZEROS                                00001990
+                 ADD 1 TO WRK-CONT-LIDOS                                00002000
+                 MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS             00002010
+                 PERFORM 0105-CHECAR-CHECKPOINT                         00002020
+             END-IF.                                                    00002030
+                                                                        00002040
+       0110-TESTAR-STATUS                 SECTION.                      00002050
+             IF WRK-FS-PRDM NOT EQUAL ZEROS                             00002060
+                 MOVE ' ERRO OPEN PRODUTO-MASTER ' TO WRK-MSG           00002070
+                 PERFORM 9000-TRATA-ERROS                               00002080
+             END-IF.                                                    00002090
+             IF WRK-FS-REJEITO NOT EQUAL ZEROS                          00002100
+                 MOVE ' ERRO OPEN REJEITO-INTAKE ' TO WRK-MSG           00002110
+                 PERFORM 9000-TRATA-ERROS                               00002120
+             END-IF.                                                    00002130
+             IF WRK-FS-AUDITORIA NOT EQUAL ZEROS                        00002140
+                 MOVE ' ERRO OPEN AUDITORIA ' TO WRK-MSG                00002150
+                 PERFORM 9000-TRATA-ERROS                               00002160
+             END-IF.                                                    00002170
+             IF WRK-FS-SYSIN NOT EQUAL ZEROS                            00002180
+                 MOVE ' ERRO OPEN ENTRADA-SYSIN ' TO WRK-MSG            00002190
+                 PERFORM 9000-TRATA-ERROS                               00002200
+             END-IF.                                                    00002210
+             IF WRK-FS-CONTROLE NOT EQUAL ZEROS                         00002220
+                 MOVE ' ERRO OPEN CONTROLE ' TO WRK-MSG                 00002230
+                 PERFORM 9000-TRATA-ERROS                               00002240
+             END-IF.                                                    00002250
+      *---------------------------------------------------              00002260
+       0200-PROCESSAR                     SECTION.                      00002270
+             READ ENTRADA-SYSIN INTO WRK-REGISTRO.                      00002280
+             IF WRK-FS-SYSIN EQUAL ZEROS                                00002290
+                 ADD 1 TO WRK-CONT-LIDOS                                00002300
+                 PERFORM 0210-VALIDAR-REGISTRO                          00002310
+                 IF WRK-REGISTRO-VALIDO                                 00002320
+                     PERFORM 0212-GRAVA-PRODUTO                         00002340
+                 END-IF                                                 00002341
+                 IF WRK-REGISTRO-VALIDO                                 00002342
+                     ADD 1 TO WRK-CONT-ACEITOS                          00002330
+                     SET AUD-ACEITO TO TRUE                             00002350
+                 ELSE                                                   00002370
+                     ADD 1 TO WRK-CONT-REJEITADOS                       00002380
+                     PERFORM 0220-GRAVA-REJEITO                         00002390
+                     SET AUD-REJEITADO TO TRUE                          00002400
+                 END-IF                                                 00002410
+                 PERFORM 0900-GRAVAR-AUDITORIA                          00002415
+                 MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS             00002421
+                 PERFORM 0105-CHECAR-CHECKPOINT                         00002422
+             END-IF.                                                    00002430
+      *---------------------------------------------------              00002440
+       0212-GRAVA-PRODUTO                 SECTION.                      00002450
+             MOVE WRK-CODIGO      TO PRDM-CODIGO.                       00002460
+             EVALUATE TRUE                                              00002470
+                 WHEN WRK-TRANS-INCLUSAO                                00002480
+                     MOVE WRK-DESCRICAO    TO PRDM-DESCRICAO            00002490
+                     MOVE WRK-CATEGORIA    TO PRDM-CATEGORIA            00002500
+                     MOVE WRK-QUANTIDADE   TO PRDM-QUANTIDADE           00002510
+                     MOVE WRK-PRECO-UNIT   TO PRDM-PRECO-UNIT           00002520
+                     MOVE WRK-DATA-EFETIVA TO PRDM-DATA-EFETIVA         00002530
+                     SET PRDM-ATIVO        TO TRUE                      00002540
+                     WRITE CPPRDM01-REGISTRO                            00002550
+                         INVALID KEY                                    00002560
+                             MOVE ' PRODUTO JA CADASTRADO ' TO WRK-MSG  00002570
+                             DISPLAY WRK-MSG                            00002580
+                             SET WRK-REGISTRO-INVALIDO TO TRUE          00002581
+                             MOVE 06 TO REJ3-CODIGO-MOTIVO              00002582
+                             MOVE WRK-MSG TO REJ3-DESCRICAO-MOTIVO      00002583
+                     END-WRITE                                          00002590
+                 WHEN WRK-TRANS-ALTERACAO                               00002600
+                     READ PRODUTO-MASTER                                00002610
+                         INVALID KEY                                    00002620
+                             MOVE ' PRODUTO INEXISTENTE ' TO WRK-MSG    00002630
+                             DISPLAY WRK-MSG                            00002640
+                             SET WRK-REGISTRO-INVALIDO TO TRUE          00002641
+                             MOVE 06 TO REJ3-CODIGO-MOTIVO              00002642
+                             MOVE WRK-MSG TO REJ3-DESCRICAO-MOTIVO      00002643
+                         NOT INVALID KEY                                00002650
+                             MOVE WRK-DESCRICAO    TO PRDM-DESCRICAO    00002660
+                             MOVE WRK-CATEGORIA    TO PRDM-CATEGORIA    00002670
+                             MOVE WRK-QUANTIDADE   TO PRDM-QUANTIDADE   00002680
+                             MOVE WRK-PRECO-UNIT   TO PRDM-PRECO-UNIT   00002690
+                             MOVE WRK-DATA-EFETIVA TO PRDM-DATA-EFETIVA 00002700
+                             REWRITE CPPRDM01-REGISTRO                  00002710
+                     END-READ                                           00002720
+                 WHEN WRK-TRANS-EXCLUSAO                                00002730
+                     READ PRODUTO-MASTER                                00002740
+                         INVALID KEY                                    00002750
+                             MOVE ' PRODUTO INEXISTENTE ' TO WRK-MSG    00002760
+                             DISPLAY WRK-MSG                            00002770
+                             SET WRK-REGISTRO-INVALIDO TO TRUE          00002771
+                             MOVE 06 TO REJ3-CODIGO-MOTIVO              00002772
+                             MOVE WRK-MSG TO REJ3-DESCRICAO-MOTIVO      00002773
+                         NOT INVALID KEY                                00002780
+                             SET PRDM-INATIVO TO TRUE                   00002790
+                             REWRITE CPPRDM01-REGISTRO                  00002800
+                     END-READ                                           00002810
+             END-EVALUATE.                                              00002820
+      *---------------------------------------------------              00002830
+       0210-VALIDAR-REGISTRO              SECTION.                      00002840
+             SET WRK-REGISTRO-VALIDO TO TRUE.                           00002850
+             IF WRK-TIPO-TRANS NOT EQUAL 'A' AND                        00002860
+                WRK-TIPO-TRANS NOT EQUAL 'M' AND                        00002870
+                WRK-TIPO-TRANS NOT EQUAL 'E'                            00002880
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00002890
+                 MOVE 01 TO REJ3-CODIGO-MOTIVO                          00002900
+                 MOVE 'CODIGO DE TRANSACAO INVALIDO' TO                 00002910
+                     REJ3-DESCRICAO-MOTIVO                              00002920
+             ELSE IF WRK-CODIGO NOT NUMERIC                             00002930
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00002940
+                 MOVE 02 TO REJ3-CODIGO-MOTIVO                          00002950
+                 MOVE 'CODIGO NAO NUMERICO' TO REJ3-DESCRICAO-MOTIVO    00002960
+             ELSE IF WRK-TRANS-EXCLUSAO                                 00002970
+                 CONTINUE                                               00002980
+             ELSE IF WRK-QUANTIDADE NOT NUMERIC                         00002990
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00003000
+                 MOVE 03 TO REJ3-CODIGO-MOTIVO                          00003010
+                 MOVE 'QUANTIDADE NAO NUMERICA' TO REJ3-DESCRICAO-MOTIVO00003020
+             ELSE IF WRK-PRECO-UNIT NOT NUMERIC                         00003030
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00003040
+                 MOVE 04 TO REJ3-CODIGO-MOTIVO                          00003050
+                 MOVE 'PRECO UNITARIO NAO NUMERICO' TO                  00003060
+                     REJ3-DESCRICAO-MOTIVO                              00003070
+             ELSE IF WRK-DESCRICAO EQUAL SPACES                         00003080
+                 SET WRK-REGISTRO-INVALIDO TO TRUE                      00003090
+                 MOVE 05 TO REJ3-CODIGO-MOTIVO                          00003100
+                 MOVE 'DESCRICAO EM BRANCO' TO REJ3-DESCRICAO-MOTIVO    00003110
+             END-IF END-IF END-IF END-IF END-IF.                        00003120
+      *---------------------------------------------------              00003130
+       0220-GRAVA-REJEITO                 SECTION.                      00003140
+             MOVE 'FR05CB12' TO REJ3-PROGRAMA.                          00003150
+             MOVE WRK-REGISTRO TO REJ3-REGISTRO-ORIGINAL.               00003160
+             WRITE CPREJ03-REGISTRO.                                    00003170
+      *---------------------------------------------------              00003180
+       0900-GRAVAR-AUDITORIA              SECTION.                      00003190
+             MOVE 'FR05CB12' TO AUD-PROGRAMA.                           00003200
+             ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.                  00003210
+             ACCEPT WRK-HORA-ATUAL FROM TIME.                           00003220
+             MOVE WRK-DATA-ATUAL      TO AUD-DATA.                      00003230
+             MOVE WRK-HORA-ATUAL (1:6) TO AUD-HORA.                     00003240
+             MOVE WRK-REGISTRO        TO AUD-REGISTRO-IMAGEM.           00003250
+             WRITE CPAUD01-REGISTRO.                                    00003260
+      *---------------------------------------------------              00003270
+       0300-FINALIZAR                     SECTION.                      00003280
+             MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS.                00003290
+             PERFORM 0106-FINALIZAR-CHECKPOINT.                         00003300
+             PERFORM 0310-GRAVA-CONTROLE.                               00003310
+             CLOSE PRODUTO-MASTER.                                      00003320
+             CLOSE REJEITO-INTAKE.                                      00003330
+             CLOSE AUDITORIA.                                           00003340
+             CLOSE ENTRADA-SYSIN.                                       00003350
+             CLOSE CONTROLE.                                            00003360
+             DISPLAY '==========================='.                     00003370
+             DISPLAY 'TOTAL LIDOS......: ' WRK-CONT-LIDOS.              00003380
+             DISPLAY 'TOTAL ACEITOS....: ' WRK-CONT-ACEITOS.            00003390
+             DISPLAY 'TOTAL REJEITADOS.: ' WRK-CONT-REJEITADOS.         00003400
+             DISPLAY '==========================='.                     00003410
+             STOP RUN.                                                  00003420
+      *---------------------------------------------------              00003430
+       0310-GRAVA-CONTROLE                SECTION.                      00003440
+      *    GRAVA O REGISTRO DE TOTAIS DE CONTROLE DESTA EXECUCAO        00003450
+      *    PARA O RELATORIO CONSOLIDADO DE FIM DE DIA (FR05CB14)        00003460
+      *---------------------------------------------------              00003470
+             MOVE WRK-CAB-PROGRAMA    TO CTL-PROGRAMA.                  00003480
+             MOVE SPACES              TO CTL-DATA-HORA.                 00003490
+             MOVE WRK-CONT-LIDOS      TO CTL-QTD-LIDOS.                 00003500
+             MOVE WRK-CONT-ACEITOS    TO CTL-QTD-GRAVADOS.              00003510
+             MOVE WRK-CONT-REJEITADOS TO CTL-QTD-REJEITADOS.            00003520
+             MOVE ZEROS               TO CTL-QTD-DUPLICADOS.            00003530
+            MOVE ZEROS               TO CTL-QTD-FILTRADOS.              00003540
+             MOVE ZEROS               TO CTL-HASH-TOTAL.                00003550
+             MOVE ZERO                TO CTL-QTD-FONTES.                00003560
+             WRITE CPCTRL01-REGISTRO.                                   00003570
+      *---------------------------------------------------              00003580
+       9000-TRATA-ERROS                   SECTION.                      00003590
+      *---------------------------------------------------              00003600
+             PERFORM 9050-GRAVAR-ERRLOG.                                00003610
+             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00003620
+             STOP RUN.                                                  00003630
+      *--------------------------------------------------------------   00003640
+       9000-99-FIM.            EXIT.                                    00003650
+      *--------------------------------------------------------------   00003660
