@@ -1,16 +1,42 @@
-       IDENTIFICATION                            DIVISION.              00010000
-       PROGRAM-ID. FR05CB02.                                            00020002
-      *==========================================                       00030000
-      *     AUTOR   : DOUGLAS PEREIRA DA COSTA                          00040000
-      *     EMPRESA : FOURSYS                                           00050000
-      *     DATA    : ZZ/ZZ/ZZZZ                                        00060000
-      *     OBJETIVO: TESTE DE COMPILACAO                               00070000
-      *==========================================                       00080000
-       DATA                                      DIVISION.              00081000
-       WORKING-STORAGE                           SECTION.               00082000
-       77 WRK-NOME       PICTURE X(15).                                 00083000
-       PROCEDURE                                 DIVISION.              00090000
-           MOVE 'DOUGLAS PEREIRA DA COSTA' TO WRK-NOME.                 00091001
-           DISPLAY 'MEU PRIMEIRO PROGRAMA COBOL - FR05CB02'.            00100003
-           DISPLAY 'FEITO POR ...........- ' WRK-NOME.                  00101005
-           STOP RUN.                                                    00110000
+       IDENTIFICATION                            DIVISION.              00000010
+       PROGRAM-ID. FR05CB02.                                            00000020
+      *==========================================                       00000030
+      *     AUTOR   : DOUGLAS PEREIRA DA COSTA                          00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *     DATA    : ZZ/ZZ/ZZZZ                                        00000060
+      *     OBJETIVO: TESTE DE COMPILACAO                               00000070
+      *-------------------------------------------------------*         00000080
+      *     HISTORICO DE ALTERACOES                                     00000090
+      *     DATA        AUTOR   DESCRICAO                               00000100
+      *     ----------  ------  --------------------------------        00000110
+      *     08/08/2026  IVS     BANNER FIXO COM O NOME DO AUTOR         00000120
+      *                         SUBSTITUIDO PELA ROTINA PADRAO DE       00000130
+      *                         CABECALHO DE JOB (CPCAB01/CPCAB02),     00000140
+      *                         COMPARTILHADA POR TODOS OS PROGRAMAS    00000150
+      *                         DA SUITE                                00000160
+      *==========================================                       00000170
+       DATA                                      DIVISION.              00000180
+       WORKING-STORAGE                           SECTION.               00000190
+       COPY CPCAB01.                                                    00000200
+       PROCEDURE                                 DIVISION.              00000210
+      *---------------------------------------------------              00000220
+       0000-PRINCIPAL                     SECTION.                      00000230
+      *---------------------------------------------------              00000240
+             PERFORM 0100-INICIAR.                                      00000250
+             PERFORM 0200-PROCESSAR.                                    00000260
+      *---------------------------------------------------              00000270
+       0000-99-FIM.            EXIT.                                    00000280
+      *---------------------------------------------------              00000290
+       0100-INICIAR                       SECTION.                      00000300
+             MOVE 'FR05CB02' TO WRK-CAB-PROGRAMA.                       00000310
+             PERFORM 0101-CABECALHO-PADRAO.                             00000320
+      *---------------------------------------------------              00000330
+       0100-99-FIM.            EXIT.                                    00000340
+      *---------------------------------------------------              00000350
+           COPY CPCAB02.                                                00000360
+      *---------------------------------------------------              00000370
+       0200-PROCESSAR                     SECTION.                      00000380
+             DISPLAY 'MEU PRIMEIRO PROGRAMA COBOL - FR05CB02'.          00000390
+             STOP RUN.                                                  00000400
+      *---------------------------------------------------              00000410
+       0200-99-FIM.            EXIT.                                    00000420
