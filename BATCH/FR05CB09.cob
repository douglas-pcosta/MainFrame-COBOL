@@ -0,0 +1,276 @@
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+                                                                        00000040
+       PROGRAM-ID.  FR05CB09.                                           00000050
+                                                                        00000060
+      *=======================================================*         00000070
+      *     AUTOR   : IVAN SANCHES                                      00000080
+      *     EMPRESA : FOURSYS                                           00000090
+      *-------------------------------------------------------*         00000100
+      *     DATA    : 08/08/2026                                        00000110
+      *     OBJETIVO: EXPORTACAO DE RESUMO EM FORMATO CSV PARA A        00000120
+      *               EQUIPE FINANCEIRA, COM LINHA DE CABECALHO         00000130
+      *-------------------------------------------------------*         00000140
+      *     HISTORICO DE ALTERACOES                                     00000150
+      *     DATA        AUTOR   DESCRICAO                               00000160
+      *     ----------  ------  --------------------------------        00000170
+      *     08/08/2026  IVS     PASSA A EXIBIR O CABECALHO PADRAO DE    00000180
+      *                         JOB (CPCAB01/CPCAB02) NO INICIO DA      00000190
+      *                         EXECUCAO                                00000200
+      *     08/08/2026  IVS     PASSA A SUPORTAR CHECKPOINT/RESTART     00000210
+      *                         PADRAO DA SUITE (CPCKP01/CPCKP02) -     00000220
+      *                         RESTART='S' NO PARM RETOMA A PARTIR DO  00000230
+      *                         ULTIMO REGISTRO DE RESUMO EXPORTADO     00000240
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000250
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000260
+      *=======================================================*         00000270
+                                                                        00000280
+      *=======================================================*         00000290
+       ENVIRONMENT                               DIVISION.              00000300
+      *=======================================================*         00000310
+       INPUT-OUTPUT                              SECTION.               00000320
+       FILE-CONTROL.                                                    00000330
+             SELECT RESUMO   ASSIGN TO ARQRES                           00000340
+                ORGANIZATION IS INDEXED                                 00000350
+                ACCESS MODE  IS SEQUENTIAL                              00000360
+                RECORD KEY   IS RES-CODIGO                              00000370
+                FILE STATUS  IS WRK-FS-RESUMO.                          00000380
+                                                                        00000390
+             SELECT CSVOUT   ASSIGN TO ARQCSV                           00000400
+                FILE STATUS  IS WRK-FS-CSVOUT.                          00000410
+                                                                        00000420
+             SELECT CONTROLE ASSIGN TO ARQCTL                           00000430
+                FILE STATUS  IS WRK-FS-CONTROLE.                        00000440
+
+             SELECT CHECKPT  ASSIGN TO ARQCKPT                          00000450
+                ORGANIZATION IS INDEXED                                 00000460
+                ACCESS MODE  IS DYNAMIC                                 00000470
+                RECORD KEY   IS CKP-PROGRAMA                            00000480
+                FILE STATUS  IS WRK-FS-CHECKPT.                         00000490
+
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000500
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000510
+      *=======================================================*         00000520
+       DATA                                      DIVISION.              00000530
+      *=======================================================*         00000540
+       FILE                                      SECTION.               00000550
+       FD RESUMO.                                                       00000560
+           COPY CPRESU01.                                               00000570
+                                                                        00000580
+       FD CSVOUT                                                        00000590
+           RECORDING MODE IS F                                          00000600
+           BLOCK CONTAINS 0 RECORDS.                                    00000610
+       01 CSV-LINHA                    PIC X(150).                      00000620
+                                                                        00000630
+       FD CONTROLE                                                      00000640
+           RECORDING MODE IS F                                          00000650
+           BLOCK CONTAINS 0 RECORDS.                                    00000660
+           COPY CPCTRL01.                                               00000670
+
+       FD CHECKPT.                                                      00000680
+           COPY CPCKPT01.                                               00000690
+
+       FD ERRLOG.                                                       00000700
+           COPY CPERRL01.                                               00000710
+      *---------------------------------------------------              00000720
+       WORKING-STORAGE                           SECTION.               00000730
+      *---------------------------------------------------              00000740
+       77 WRK-FS-RESUMO       PIC X(02) VALUE SPACES.                   00000750
+       77 WRK-FS-CSVOUT       PIC X(02) VALUE SPACES.                   00000760
+       77 WRK-FS-CONTROLE     PIC X(02) VALUE SPACES.                   00000770
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00000780
+       77 WRK-CONT-LIDOS      PIC 9(09) COMP VALUE ZERO.                00000790
+       77 WRK-CONT-GRAVADOS-CTL PIC 9(09) VALUE ZERO.                   00000800
+       01 WRK-SW-ENCONTROU.                                             00000810
+          05 WRK-SW-ENCONTROU-IND    PIC X(01) VALUE 'N'.               00000820
+             88 WRK-CTL-ENCONTRADO         VALUE 'S'.                   00000830
+             88 WRK-CTL-NAO-ENCONTRADO     VALUE 'N'.                   00000840
+      *---------------------------------------------------              00000850
+      *    CAMPOS NUMERICOS EDITADOS PARA A LINHA CSV                   00000860
+      *---------------------------------------------------              00000870
+       01 WRK-CSV-CAMPOS.                                               00000880
+          05 WRK-CSV-CODIGO          PIC 9(08).                         00000890
+          05 WRK-CSV-QUANTIDADE      PIC 9(07).                         00000900
+          05 WRK-CSV-PRECO-UNIT      PIC 9(07).99.                      00000910
+          05 WRK-CSV-PRECO-TOTAL     PIC 9(09).99.                      00000920
+          05 WRK-CSV-DATA            PIC 9(08).                         00000930
+       COPY CPCAB01.                                                    00000940
+       COPY CPCKP01.                                                    00000950
+       COPY CPERR01.                                                    00000960
+      *---------------------------------------------------              00000970
+       LINKAGE                                    SECTION.              00000980
+      *---------------------------------------------------              00000990
+       01 WRK-PARM-RESTART.                                             00001000
+          05 WRK-PARM-TAM             PIC S9(04) COMP.                  00001010
+          05 WRK-PARM-DADOS           PIC X(66).                        00001020
+      *=========================================*                       00001030
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00001040
+      *=========================================*                       00001050
+                                                                        00001060
+      *---------------------------------------------------              00001070
+       0000-PRINCIPAL                     SECTION.                      00001080
+      *---------------------------------------------------              00001090
+            PERFORM 0100-INICIAR.                                       00001100
+            PERFORM 0200-PROCESSAR UNTIL WRK-FS-RESUMO EQUAL '10'.      00001110
+            PERFORM 0300-FINALIZAR.                                     00001120
+      *---------------------------------------------------              00001130
+       0000-99-FIM.            EXIT.                                    00001140
+      *---------------------------------------------------              00001150
+                                                                        00001160
+       0100-INICIAR                       SECTION.                      00001170
+            MOVE 'FR05CB09' TO WRK-CAB-PROGRAMA.                        00001180
+            PERFORM 0101-CABECALHO-PADRAO.                              00001190
+            PERFORM 0102-INTERPRETAR-PARM.                              00001200
+            OPEN INPUT RESUMO.                                          00001210
+            PERFORM 0103-ABRIR-CHECKPOINT.                              00001220
+            PERFORM 0104-POSICIONAR-RESTART.                            00001230
+            PERFORM 0115-ABRIR-CSVOUT.                                  00001240
+            PERFORM 0110-TESTAR-STATUS.                                 00001250
+            PERFORM 0116-PULAR-REGISTROS-PROCESSADOS.                   00001260
+            IF WRK-CKPT-QTD-A-PULAR EQUAL ZERO                          00001270
+                PERFORM 0120-GRAVAR-CABECALHO                           00001280
+            END-IF.                                                     00001290
+      *---------------------------------------------------              00001300
+           COPY CPCAB02.                                                00001310
+       COPY CPCKP02.                                                    00001320
+           COPY CPERR02.                                                00001330
+      *---------------------------------------------------              00001340
+       0110-TESTAR-STATUS                 SECTION.                      00001350
+            IF WRK-FS-RESUMO NOT EQUAL ZEROS                            00001360
+                MOVE ' ERRO OPEN RESUMO ' TO WRK-MSG                    00001370
+                PERFORM 9000-TRATA-ERROS                                00001380
+            END-IF.                                                     00001390
+            IF WRK-FS-CSVOUT NOT EQUAL ZEROS                            00001400
+                MOVE ' ERRO OPEN ARQUIVO CSV ' TO WRK-MSG               00001410
+                PERFORM 9000-TRATA-ERROS                                00001420
+            END-IF.                                                     00001430
+      *---------------------------------------------------              00001440
+      *---------------------------------------------------              00001450
+       0115-ABRIR-CSVOUT                   SECTION.                     00001460
+      *    ABRE A SAIDA EM EXTEND QUANDO HOUVER RETOMADA DE UM          00001470
+      *    CHECKPOINT ANTERIOR, PARA NAO PERDER O QUE JA FOI            00001480
+      *    EXPORTADO                                                    00001490
+      *---------------------------------------------------              00001500
+            IF WRK-CKPT-QTD-A-PULAR > ZERO                              00001510
+                OPEN EXTEND CSVOUT                                      00001520
+            ELSE                                                        00001530
+                OPEN OUTPUT CSVOUT                                      00001540
+            END-IF.                                                     00001550
+      *---------------------------------------------------              00001560
+       0116-PULAR-REGISTROS-PROCESSADOS SECTION.                        00001570
+      *    DESPREZA OS REGISTROS DE RESUMO JA EXPORTADOS ANTES          00001580
+      *    DO ULTIMO CHECKPOINT                                         00001590
+      *---------------------------------------------------              00001600
+            PERFORM 0117-PULAR-UM-REGISTRO                              00001610
+                UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR            00001620
+                   OR WRK-FS-RESUMO EQUAL '10'.                         00001630
+      *---------------------------------------------------              00001640
+       0117-PULAR-UM-REGISTRO           SECTION.                        00001650
+      *---------------------------------------------------              00001660
+            READ RESUMO.                                                00001670
+            IF WRK-FS-RESUMO EQUAL ZEROS                                00001680
+                ADD 1 TO WRK-CONT-LIDOS                                 00001690
+                MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS              00001700
+                PERFORM 0105-CHECAR-CHECKPOINT                          00001710
+            END-IF.                                                     00001720
+
+       0120-GRAVAR-CABECALHO              SECTION.                      00001730
+      *    GRAVA A LINHA DE CABECALHO COM O NOME DAS COLUNAS DO CSV     00001740
+      *---------------------------------------------------              00001750
+            MOVE SPACES TO CSV-LINHA.                                   00001760
+            STRING 'CODIGO'              DELIMITED BY SIZE              00001770
+                   ',DESCRICAO'          DELIMITED BY SIZE              00001780
+                   ',CATEGORIA'          DELIMITED BY SIZE              00001790
+                   ',QUANTIDADE'         DELIMITED BY SIZE              00001800
+                   ',PRECO_UNITARIO'     DELIMITED BY SIZE              00001810
+                   ',PRECO_TOTAL'        DELIMITED BY SIZE              00001820
+                   ',DATA_EFETIVA'       DELIMITED BY SIZE              00001830
+                   ',STATUS'             DELIMITED BY SIZE              00001840
+                INTO CSV-LINHA.                                         00001850
+            WRITE CSV-LINHA.                                            00001860
+      *---------------------------------------------------              00001870
+       0200-PROCESSAR                     SECTION.                      00001880
+            READ RESUMO.                                                00001890
+            IF WRK-FS-RESUMO EQUAL ZEROS                                00001900
+                ADD 1 TO WRK-CONT-LIDOS                                 00001910
+                PERFORM 0210-MONTAR-LINHA-CSV                           00001920
+                WRITE CSV-LINHA                                         00001930
+                MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS              00001931
+                PERFORM 0105-CHECAR-CHECKPOINT                          00001932
+            ELSE                                                        00001940
+                MOVE ' FIM DE ARQUIVO ' TO WRK-MSG                      00001950
+            END-IF.                                                     00001960
+      *---------------------------------------------------              00001970
+       0210-MONTAR-LINHA-CSV              SECTION.                      00001980
+      *    MONTA UMA LINHA CSV COM OS CAMPOS DE RESUMO. DESCRICAO       00001990
+      *    E CATEGORIA VAO ENTRE ASPAS PARA PRESERVAR ESPACOS           00002000
+      *---------------------------------------------------              00002010
+            MOVE RES-CODIGO         TO WRK-CSV-CODIGO.                  00002020
+            MOVE RES-QUANTIDADE     TO WRK-CSV-QUANTIDADE.              00002030
+            MOVE RES-PRECO-UNIT     TO WRK-CSV-PRECO-UNIT.              00002040
+            MOVE RES-PRECO-TOTAL    TO WRK-CSV-PRECO-TOTAL.             00002050
+            MOVE RES-DATA-EFETIVA   TO WRK-CSV-DATA.                    00002060
+            MOVE SPACES TO CSV-LINHA.                                   00002070
+            STRING WRK-CSV-CODIGO       DELIMITED BY SIZE               00002080
+                   ','                  DELIMITED BY SIZE               00002090
+                   '"'                  DELIMITED BY SIZE               00002100
+                   RES-DESCRICAO        DELIMITED BY SIZE               00002110
+                   '"'                  DELIMITED BY SIZE               00002120
+                   ','                  DELIMITED BY SIZE               00002130
+                   '"'                  DELIMITED BY SIZE               00002131
+                   RES-CATEGORIA        DELIMITED BY SIZE               00002140
+                   '"'                  DELIMITED BY SIZE               00002141
+                   ','                  DELIMITED BY SIZE               00002150
+                   WRK-CSV-QUANTIDADE   DELIMITED BY SIZE               00002160
+                   ','                  DELIMITED BY SIZE               00002170
+                   WRK-CSV-PRECO-UNIT   DELIMITED BY SIZE               00002180
+                   ','                  DELIMITED BY SIZE               00002190
+                   WRK-CSV-PRECO-TOTAL  DELIMITED BY SIZE               00002200
+                   ','                  DELIMITED BY SIZE               00002210
+                   WRK-CSV-DATA         DELIMITED BY SIZE               00002220
+                   ','                  DELIMITED BY SIZE               00002230
+                   RES-STATUS           DELIMITED BY SIZE               00002240
+                INTO CSV-LINHA.                                         00002250
+      *---------------------------------------------------              00002260
+       0300-FINALIZAR                     SECTION.                      00002270
+            MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS.                 00002280
+            PERFORM 0106-FINALIZAR-CHECKPOINT.                          00002290
+            CLOSE RESUMO.                                               00002300
+            CLOSE CSVOUT.                                               00002310
+            PERFORM 0310-CONFERIR-CONTROLE.                             00002320
+            MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                        00002330
+            PERFORM 9000-TRATA-ERROS.                                   00002340
+      *---------------------------------------------------              00002350
+       0310-CONFERIR-CONTROLE             SECTION.                      00002360
+      *    CONFERE SE A QUANTIDADE DE LINHAS EXPORTADAS PARA O CSV      00002370
+      *    BATE COM O TOTAL DE GRAVADOS NO CONTROLE DA EXTRACAO         00002380
+      *---------------------------------------------------              00002390
+            OPEN INPUT CONTROLE.                                        00002400
+            PERFORM 0312-LOCALIZAR-CONTROLE                             00002410
+                UNTIL WRK-CTL-ENCONTRADO                                00002420
+                   OR WRK-FS-CONTROLE EQUAL '10'.                       00002430
+            CLOSE CONTROLE.                                             00002440
+            IF WRK-CTL-ENCONTRADO                                       00002450
+                AND WRK-CONT-LIDOS NOT EQUAL WRK-CONT-GRAVADOS-CTL      00002460
+                DISPLAY 'AVISO: QTD CSV DIFERE DO CONTROLE FR01CBXX'    00002470
+            END-IF.                                                     00002480
+      *---------------------------------------------------              00002490
+       0312-LOCALIZAR-CONTROLE            SECTION.                      00002500
+            READ CONTROLE.                                              00002510
+            IF WRK-FS-CONTROLE EQUAL ZEROS                              00002520
+                IF CTL-PROGRAMA EQUAL 'FR01CBXX'                        00002530
+                    SET WRK-CTL-ENCONTRADO TO TRUE                      00002540
+                    MOVE CTL-QTD-GRAVADOS TO WRK-CONT-GRAVADOS-CTL      00002550
+                END-IF                                                  00002560
+            END-IF.                                                     00002570
+      *---------------------------------------------------              00002580
+       9000-TRATA-ERROS                   SECTION.                      00002590
+      *---------------------------------------------------              00002600
+            PERFORM 9050-GRAVAR-ERRLOG.                                 00002610
+            DISPLAY '  MENSAGEM        '  WRK-MSG.                      00002620
+            STOP RUN.                                                   00002630
+      *--------------------------------------------------------------   00002640
+       9000-99-FIM.            EXIT.                                    00002650
+      *--------------------------------------------------------------   00002660
+                                                                        00002670
