@@ -1,26 +1,269 @@
-       IDENTIFICATION                            DIVISION.              00010000
-       PROGRAM-ID. FR05CB06.                                            00020001
-      *===================================================              00030003
-      *     AUTOR   : DOUGLAS PEREIRA DA COSTA                          00040000
-      *     EMPRESA : FOURSYS                                           00050000
-      *     DATA    : 19/04/2022                                        00060005
-      *     OBJETIVO: USO DE VARIAVEL BINARIA                           00070000
-      *===================================================              00071003
-      *ENVIRONMENT                               DIVISION.              00080000
-      *===================================================              00080103
-       DATA                                      DIVISION.              00081000
-      *===================================================              00081103
-       WORKING-STORAGE                            SECTION.              00082003
-      *===================================================              00082103
-       77-WRK-VALOR           PIC 9(05).                                00083002
-       77-WRK-VALOR-COMP      PIC 9(05) COMP.                           00084002
-      *===================================================              00085003
-       PROCEDURE                                 DIVISION.              00090000
-      *===================================================              00090103
-           ACCEPT WRK-VALOR FROM SYSIN.                                 00091006
-           MOVE WRK-VALOR TO WRK-VALOR-COMP.                            00092006
-           ADD 1 TO WRK-VALOR-COMP.                                     00093006
-           DISPLAY '==============================='.                   00094006
-           DISPLAY 'RESTADO.......:' WRK-VALOR-COMP.                    00100006
-           DISPLAY '==============================='.                   00101006
-           STOP RUN.                                                    00110000
+       IDENTIFICATION                            DIVISION.              00000010
+       PROGRAM-ID. FR05CB06.                                            00000020
+      *===================================================              00000030
+      *     AUTOR   : DOUGLAS PEREIRA DA COSTA                          00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *     DATA    : 19/04/2022                                        00000060
+      *     OBJETIVO: USO DE VARIAVEL BINARIA                           00000070
+      *-------------------------------------------------------*         00000080
+      *     HISTORICO DE ALTERACOES                                     00000090
+      *     DATA        AUTOR   DESCRICAO                               00000100
+      *     ----------  ------  -------------------------------------   00000110
+      *     08/08/2026  IVS     GRAVACAO DE TRILHA DE AUDITORIA PARA    00000120
+      *                         CADA TRANSACAO ACEITA VIA SYSIN         00000130
+      *     08/08/2026  IVS     PASSA A LER A SYSIN EM LACO ATE FIM DE  00000140
+      *                         ARQUIVO, PROCESSANDO UM LOTE INTEIRO DE 00000150
+      *                         CARTOES POR EXECUCAO, EM VEZ DE UM      00000160
+      *                         UNICO REGISTRO                          00000170
+      *     08/08/2026  IVS     CONTADOR PASSA A SER PERSISTIDO EM      00000180
+      *                         ARQCONT ENTRE EXECUCOES - CADA CARTAO   00000190
+      *                         DA SYSIN AGORA DISPARA A GERACAO DE UM  00000200
+      *                         PROXIMO NUMERO SEQUENCIAL EM VEZ DE     00000210
+      *                         INFORMAR O VALOR BASE                   00000220
+      *     08/08/2026  IVS     PASSA A EXIBIR O CABECALHO PADRAO DE    00000230
+      *                         JOB (CPCAB01/CPCAB02) NO INICIO DA      00000240
+      *                         EXECUCAO                                00000250
+      *     08/08/2026  IVS     PASSA A SUPORTAR CHECKPOINT/RESTART     00000260
+      *                         PADRAO DA SUITE (CPCKP01/CPCKP02) -     00000270
+      *                         RESTART='S' NO PARM DESPREZA OS         00000280
+      *                         CARTOES DA SYSIN JA APLICADOS           00000290
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000300
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000310
+      *===================================================              00000320
+       ENVIRONMENT                                DIVISION.             00000330
+      *===================================================              00000340
+       INPUT-OUTPUT                               SECTION.              00000350
+       FILE-CONTROL.                                                    00000360
+           SELECT AUDITORIA ASSIGN TO ARQAUD                            00000370
+               ORGANIZATION IS SEQUENTIAL                               00000380
+               FILE STATUS IS WRK-FS-AUDITORIA.                         00000390
+           SELECT ENTRADA-SYSIN ASSIGN TO SYSIN                         00000400
+               FILE STATUS IS WRK-FS-SYSIN.                             00000410
+           SELECT CONTADOR ASSIGN TO ARQCONT                            00000420
+               ORGANIZATION IS INDEXED                                  00000430
+               ACCESS MODE IS DYNAMIC                                   00000440
+               RECORD KEY IS CONT-PROGRAMA                              00000450
+               FILE STATUS IS WRK-FS-CONTADOR.                          00000460
+           SELECT CHECKPT ASSIGN TO ARQCKPT                             00000470
+               ORGANIZATION IS INDEXED                                  00000480
+               ACCESS MODE IS DYNAMIC                                   00000490
+               RECORD KEY IS CKP-PROGRAMA                               00000500
+               FILE STATUS IS WRK-FS-CHECKPT.                           00000510
+           SELECT ERRLOG ASSIGN TO ARQERR                               00000520
+               FILE STATUS IS WRK-FS-ERRLOG.                            00000530
+      *===================================================              00000540
+       DATA                                      DIVISION.              00000550
+      *===================================================              00000560
+       FILE SECTION.                                                    00000570
+       FD  ENTRADA-SYSIN                                                00000580
+           RECORDING MODE IS F                                          00000590
+           BLOCK CONTAINS 0 RECORDS.                                    00000600
+       01  SYSIN-REGISTRO             PIC X(05).                        00000610
+       FD  AUDITORIA                                                    00000620
+           RECORDING MODE IS F                                          00000630
+           BLOCK CONTAINS 0 RECORDS.                                    00000640
+           COPY CPAUD01.                                                00000650
+       FD  CONTADOR.                                                    00000660
+           COPY CPCONT01.                                               00000670
+       FD  CHECKPT.                                                     00000680
+           COPY CPCKPT01.                                               00000690
+
+       FD  ERRLOG.                                                      00000700
+           COPY CPERRL01.                                               00000710
+      *===================================================              00000720
+       WORKING-STORAGE                            SECTION.              00000730
+      *===================================================              00000740
+       77  WRK-VALOR-COMP         PIC 9(05) COMP.                       00000750
+       77  WRK-FS-AUDITORIA       PIC X(02).                            00000760
+       77  WRK-FS-SYSIN           PIC X(02).                            00000770
+       77  WRK-FS-CONTADOR        PIC X(02).                            00000780
+       77  WRK-DATA-ATUAL         PIC 9(08).                            00000790
+       77  WRK-HORA-ATUAL         PIC 9(08).                            00000800
+       77  WRK-MSG                PIC X(50).                            00000810
+       77  WRK-CONT-LIDOS         PIC 9(07) COMP VALUE ZERO.            00000820
+       COPY CPCAB01.                                                    00000830
+       COPY CPCKP01.                                                    00000840
+       COPY CPERR01.                                                    00000850
+      *===================================================              00000860
+       LINKAGE                                    SECTION.              00000870
+      *===================================================              00000880
+       01 WRK-PARM-RESTART.                                             00000890
+          05 WRK-PARM-TAM         PIC S9(04) COMP.                      00000900
+          05 WRK-PARM-DADOS       PIC X(66).                            00000910
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00000920
+      *===================================================              00000930
+       0000-PRINCIPAL SECTION.                                          00000940
+           PERFORM 0100-INICIAR                                         00000950
+           PERFORM 0200-PROCESSAR                                       00000960
+               UNTIL WRK-FS-SYSIN EQUAL '10'                            00000970
+           PERFORM 0300-FINALIZAR                                       00000980
+           GO TO 0000-99-FIM.                                           00000990
+       0000-99-FIM.                                                     00001000
+           EXIT.                                                        00001010
+      *===================================================              00001020
+       0100-INICIAR SECTION.                                            00001030
+           MOVE 'FR05CB06' TO WRK-CAB-PROGRAMA                          00001040
+           PERFORM 0101-CABECALHO-PADRAO                                00001050
+           PERFORM 0102-INTERPRETAR-PARM                                00001060
+           OPEN INPUT ENTRADA-SYSIN                                     00001070
+           PERFORM 0105-ABRIR-AUDITORIA                                 00001080
+           PERFORM 0107-ABRIR-CONTADOR                                  00001090
+           PERFORM 0103-ABRIR-CHECKPOINT                                00001100
+           PERFORM 0104-POSICIONAR-RESTART                              00001110
+           PERFORM 0110-TESTAR-STATUS                                   00001120
+           PERFORM 0108-PULAR-CARTOES-PROCESSADOS.                      00001130
+       0100-99-FIM.                                                     00001140
+           EXIT.                                                        00001150
+      *===================================================              00001160
+           COPY CPCAB02.                                                00001170
+           COPY CPCKP02.                                                00001180
+           COPY CPERR02.                                                00001190
+      *===================================================              00001200
+       0105-ABRIR-AUDITORIA SECTION.                                    00001210
+           OPEN EXTEND AUDITORIA                                        00001220
+           IF WRK-FS-AUDITORIA EQUAL '35'                               00001230
+               OPEN OUTPUT AUDITORIA                                    00001240
+               CLOSE AUDITORIA                                          00001250
+               OPEN EXTEND AUDITORIA                                    00001260
+           END-IF.                                                      00001270
+       0105-99-FIM.                                                     00001280
+           EXIT.                                                        00001290
+      *===================================================              00001300
+       0107-ABRIR-CONTADOR SECTION.                                     00001310
+      *    ABRE O ARQUIVO DE CONTADOR, CRIANDO-O NA PRIMEIRA            00001320
+      *    EXECUCAO CASO AINDA NAO EXISTA (FILE STATUS 35), E LE O      00001330
+      *    ULTIMO VALOR GERADO PARA RETOMAR A SEQUENCIA A PARTIR DELE   00001340
+      *---------------------------------------------------              00001350
+           OPEN I-O CONTADOR                                            00001360
+           IF WRK-FS-CONTADOR EQUAL '35'                                00001370
+               OPEN OUTPUT CONTADOR                                     00001380
+               CLOSE CONTADOR                                           00001390
+               OPEN I-O CONTADOR                                        00001400
+           END-IF.                                                      00001410
+           MOVE 'FR05CB06' TO CONT-PROGRAMA                             00001420
+           READ CONTADOR KEY IS CONT-PROGRAMA                           00001430
+               INVALID KEY                                              00001440
+                   MOVE 'FR05CB06' TO CONT-PROGRAMA                     00001450
+                   MOVE ZEROS     TO CONT-ULTIMO-VALOR                  00001460
+                   MOVE SPACES    TO CONT-DATA-HORA                     00001470
+                   WRITE CPCONT01-REGISTRO                              00001480
+           END-READ                                                     00001490
+           MOVE CONT-ULTIMO-VALOR TO WRK-VALOR-COMP.                    00001500
+       0107-99-FIM.                                                     00001510
+           EXIT.                                                        00001520
+      *===================================================              00001530
+      *===================================================              00001540
+       0108-PULAR-CARTOES-PROCESSADOS SECTION.                          00001550
+      *    QUANDO HOUVER RETOMADA, DESPREZA OS CARTOES DA SYSIN         00001560
+      *    JA PROCESSADOS ANTES DO ULTIMO CHECKPOINT                    00001570
+      *---------------------------------------------------              00001580
+           PERFORM 0109-PULAR-UM-CARTAO                                 00001590
+               UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR             00001600
+                  OR WRK-FS-SYSIN EQUAL '10'.                           00001610
+       0108-99-FIM.                                                     00001620
+           EXIT.                                                        00001630
+      *===================================================              00001640
+       0109-PULAR-UM-CARTAO SECTION.                                    00001650
+           READ ENTRADA-SYSIN.                                          00001660
+           IF WRK-FS-SYSIN EQUAL ZEROS                                  00001670
+               ADD 1 TO WRK-CONT-LIDOS                                  00001680
+           END-IF.                                                      00001690
+       0109-99-FIM.                                                     00001700
+           EXIT.                                                        00001710
+      *===================================================              00001720
+       0110-TESTAR-STATUS SECTION.                                      00001730
+           IF WRK-FS-AUDITORIA NOT EQUAL '00'                           00001740
+               MOVE 'ERRO ABERTURA ARQUIVO AUDITORIA' TO WRK-MSG        00001750
+               PERFORM 9000-TRATA-ERROS                                 00001760
+           END-IF.                                                      00001770
+           IF WRK-FS-SYSIN NOT EQUAL ZEROS                              00001780
+               MOVE 'ERRO ABERTURA ARQUIVO ENTRADA-SYSIN' TO WRK-MSG    00001790
+               PERFORM 9000-TRATA-ERROS                                 00001800
+           END-IF.                                                      00001810
+           IF WRK-FS-CONTADOR NOT EQUAL ZEROS                           00001820
+               MOVE 'ERRO ABERTURA ARQUIVO CONTADOR' TO WRK-MSG         00001830
+               PERFORM 9000-TRATA-ERROS                                 00001840
+           END-IF.                                                      00001850
+       0110-99-FIM.                                                     00001860
+           EXIT.                                                        00001870
+      *===================================================              00001880
+       0200-PROCESSAR SECTION.                                          00001890
+           READ ENTRADA-SYSIN.                                          00001900
+           IF WRK-FS-SYSIN EQUAL ZEROS                                  00001910
+               ADD 1 TO WRK-CONT-LIDOS                                  00001920
+               PERFORM 0210-INCREMENTAR-CONTADOR                        00001950
+               DISPLAY '==============================='                00001960
+               DISPLAY 'RESTADO.......:' WRK-VALOR-COMP                 00001970
+               DISPLAY '==============================='                00001980
+               PERFORM 0900-GRAVAR-AUDITORIA                            00001990
+               MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS               00001995
+               PERFORM 0105-CHECAR-CHECKPOINT                           00001998
+           END-IF.                                                      00002000
+       0200-99-FIM.                                                     00002010
+           EXIT.                                                        00002020
+      *===================================================              00002030
+       0210-INCREMENTAR-CONTADOR SECTION.                               00002040
+      *    BARRA O ESTOURO DO CONTADOR ANTES DE INCREMENTAR - SEM       00002050
+      *    ESTE TESTE, ADD 1 TO WRK-VALOR-COMP (PIC 9(05) COMP) TRUNCA  00002060
+      *    SILENCIOSAMENTE APOS 99999 E VOLTA A DISTRIBUIR CHAVES JA    00002070
+      *    USADAS EM CLIENTE-MASTER/EMPREGADO-MASTER                    00002080
+      *---------------------------------------------------              00002090
+           IF WRK-VALOR-COMP GREATER OR EQUAL 99999                     00002100
+               MOVE 'CONTADOR FR05CB06 ATINGIU O LIMITE MAXIMO'         00002110
+                   TO WRK-MSG                                           00002120
+               PERFORM 9000-TRATA-ERROS                                 00002130
+           END-IF                                                       00002140
+           ADD 1 TO WRK-VALOR-COMP.                                     00002150
+       0210-99-FIM.                                                     00002160
+           EXIT.                                                        00002170
+      *===================================================              00002180
+       0900-GRAVAR-AUDITORIA SECTION.                                   00002190
+           MOVE 'FR05CB06' TO AUD-PROGRAMA                              00002200
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD                     00002210
+           ACCEPT WRK-HORA-ATUAL FROM TIME                              00002220
+           MOVE WRK-DATA-ATUAL TO AUD-DATA                              00002230
+           MOVE WRK-HORA-ATUAL (1:6) TO AUD-HORA                        00002240
+           SET AUD-ACEITO TO TRUE                                       00002250
+           MOVE SPACES TO AUD-REGISTRO-IMAGEM                           00002260
+           MOVE WRK-VALOR-COMP TO AUD-REGISTRO-IMAGEM                   00002270
+           WRITE CPAUD01-REGISTRO.                                      00002280
+       0900-99-FIM.                                                     00002290
+           EXIT.                                                        00002300
+      *===================================================              00002310
+       0300-FINALIZAR SECTION.                                          00002320
+           MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS                   00002330
+           PERFORM 0106-FINALIZAR-CHECKPOINT                            00002340
+           PERFORM 0310-GRAVAR-CONTADOR                                 00002350
+           CLOSE AUDITORIA                                              00002360
+           CLOSE ENTRADA-SYSIN                                          00002370
+           CLOSE CONTADOR.                                              00002380
+           DISPLAY '==============================='.                   00002390
+           DISPLAY ' TOTAL LIDOS......: ' WRK-CONT-LIDOS.               00002400
+           DISPLAY '==============================='.                   00002410
+           MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                         00002414
+           PERFORM 9000-TRATA-ERROS.                                    00002417
+       0300-99-FIM.                                                     00002420
+           EXIT.                                                        00002430
+      *===================================================              00002440
+       0310-GRAVAR-CONTADOR SECTION.                                    00002450
+      *    GRAVA O ULTIMO VALOR GERADO DE VOLTA NO ARQUIVO DE           00002460
+      *    CONTADOR, PERSISTINDO A SEQUENCIA PARA A PROXIMA EXECUCAO    00002470
+      *---------------------------------------------------              00002480
+           MOVE WRK-VALOR-COMP    TO CONT-ULTIMO-VALOR                  00002490
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD                     00002500
+           ACCEPT WRK-HORA-ATUAL FROM TIME                              00002510
+           STRING WRK-DATA-ATUAL WRK-HORA-ATUAL (1:6)                   00002520
+               DELIMITED BY SIZE INTO CONT-DATA-HORA                    00002530
+           REWRITE CPCONT01-REGISTRO.                                   00002540
+       0310-99-FIM.                                                     00002550
+           EXIT.                                                        00002560
+       9000-TRATA-ERROS SECTION.                                        00002570
+           PERFORM 9050-GRAVAR-ERRLOG.                                  00002580
+           DISPLAY '==============================='                    00002590
+           DISPLAY WRK-MSG                                              00002600
+           DISPLAY '==============================='                    00002610
+           STOP RUN.                                                    00002620
+       9000-99-FIM.                                                     00002630
+           EXIT.                                                        00002640
+
+
