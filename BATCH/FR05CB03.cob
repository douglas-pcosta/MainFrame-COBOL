@@ -1,15 +1,42 @@
-       IDENTIFICATION                            DIVISION.              00010000
-       PROGRAM-ID. FR05CB03.                                            00020000
-      *==========================================                       00030000
-      *     AUTOR   : DOUGLAS PEREIRA DA COSTA                          00040000
-      *     EMPRESA : FOURSYS                                           00050000
-      *     DATA    : ZZ/ZZ/ZZZZ                                        00060000
-      *     OBJETIVO: RECEBER DADOS DA SYSIN                            00070002
-      *==========================================                       00080000
-       DATA                                      DIVISION.              00081000
-       WORKING-STORAGE                           SECTION.               00082002
-       77 WRK-NOME         PIC X(15) VALUE SPACES.                      00083000
-       PROCEDURE                                 DIVISION.              00090000
-           ACCEPT WRK-NOME FROM SYSIN.                                  00091000
-           DISPLAY 'NOME INFORMADO.......-' WRK-NOME.                   00100001
-           STOP RUN.                                                    00110000
+       IDENTIFICATION                            DIVISION.              00000010
+       PROGRAM-ID. FR05CB03.                                            00000020
+      *==========================================                       00000030
+      *     AUTOR   : DOUGLAS PEREIRA DA COSTA                          00000040
+      *     EMPRESA : FOURSYS                                           00000050
+      *     DATA    : ZZ/ZZ/ZZZZ                                        00000060
+      *     OBJETIVO: RECEBER DADOS DA SYSIN                            00000070
+      *-------------------------------------------------------*         00000080
+      *     HISTORICO DE ALTERACOES                                     00000090
+      *     DATA        AUTOR   DESCRICAO                               00000100
+      *     ----------  ------  --------------------------------        00000110
+      *     08/08/2026  IVS     PASSA A EXIBIR O CABECALHO PADRAO DE    00000120
+      *                         JOB (CPCAB01/CPCAB02) NO INICIO DA      00000130
+      *                         EXECUCAO                                00000140
+      *==========================================                       00000150
+       DATA                                      DIVISION.              00000160
+       WORKING-STORAGE                           SECTION.               00000170
+       77 WRK-NOME         PIC X(15) VALUE SPACES.                      00000180
+       COPY CPCAB01.                                                    00000190
+       PROCEDURE                                 DIVISION.              00000200
+      *---------------------------------------------------              00000210
+       0000-PRINCIPAL                     SECTION.                      00000220
+      *---------------------------------------------------              00000230
+           PERFORM 0100-INICIAR.                                        00000240
+           PERFORM 0200-PROCESSAR.                                      00000250
+      *---------------------------------------------------              00000260
+       0000-99-FIM.            EXIT.                                    00000270
+      *---------------------------------------------------              00000280
+       0100-INICIAR                       SECTION.                      00000290
+           MOVE 'FR05CB03' TO WRK-CAB-PROGRAMA.                         00000300
+           PERFORM 0101-CABECALHO-PADRAO.                               00000310
+      *---------------------------------------------------              00000320
+       0100-99-FIM.            EXIT.                                    00000330
+      *---------------------------------------------------              00000340
+           COPY CPCAB02.                                                00000350
+      *---------------------------------------------------              00000360
+       0200-PROCESSAR                     SECTION.                      00000370
+           ACCEPT WRK-NOME FROM SYSIN.                                  00000380
+           DISPLAY 'NOME INFORMADO.......-' WRK-NOME.                   00000390
+           STOP RUN.                                                    00000400
+      *---------------------------------------------------              00000410
+       0200-99-FIM.            EXIT.                                    00000420
