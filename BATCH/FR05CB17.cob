@@ -0,0 +1,298 @@
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+
+       PROGRAM-ID.  FR05CB17.                                           00000040
+
+      *=======================================================*         00000050
+      *     AUTOR   : IVAN SANCHES                                      00000060
+      *     EMPRESA : FOURSYS                                           00000070
+      *-------------------------------------------------------*         00000080
+      *     DATA    : 09/08/2026                                        00000090
+      *     OBJETIVO: ORGANOGRAMA DE EMPREGADO-MASTER, AGRUPANDO        00000100
+      *               POR GERENTE (EMP-GERENTE) E EXIBINDO O            00000110
+      *               QUANTITATIVO DE SUBORDINADOS DE CADA UM, MAIS     00000120
+      *               O TOTAL GERAL DE EMPREGADOS AO FINAL              00000130
+      *-------------------------------------------------------*         00000140
+      *     HISTORICO DE ALTERACOES                                     00000150
+      *     DATA        AUTOR   DESCRICAO                               00000160
+      *     ----------  ------  -------------------------------------   00000170
+      *     09/08/2026  IVS     PROGRAMA INICIAL                        00000180
+      *=======================================================*         00000190
+
+      *=======================================================*         00000200
+       ENVIRONMENT                               DIVISION.              00000210
+      *=======================================================*         00000220
+       INPUT-OUTPUT                              SECTION.               00000230
+       FILE-CONTROL.                                                    00000240
+             SELECT EMPREGADO-MASTER ASSIGN TO ARQEMP                   00000250
+                ORGANIZATION IS INDEXED                                 00000260
+                ACCESS MODE  IS SEQUENTIAL                              00000270
+                RECORD KEY   IS EMP-ID                                  00000280
+                FILE STATUS  IS WRK-FS-EMPREGADO.                       00000290
+
+             SELECT ORGANOGR  ASSIGN TO ARQRPT                          00000300
+                FILE STATUS  IS WRK-FS-ORGANOGR.                        00000310
+
+             SELECT ERRLOG    ASSIGN TO ARQERR                          00000320
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000330
+      *=======================================================*         00000340
+       DATA                                      DIVISION.              00000350
+      *=======================================================*         00000360
+       FILE                                      SECTION.               00000370
+       FD EMPREGADO-MASTER.                                             00000380
+           COPY CPEMPR01.                                               00000390
+
+       FD ORGANOGR                                                      00000400
+           RECORDING MODE IS F                                          00000410
+           BLOCK CONTAINS 0 RECORDS.                                    00000420
+       01 REL-LINHA                    PIC X(132).                      00000430
+
+       FD ERRLOG.                                                       00000440
+           COPY CPERRL01.                                               00000450
+      *---------------------------------------------------              00000460
+       WORKING-STORAGE                           SECTION.               00000470
+      *---------------------------------------------------              00000480
+       77 WRK-FS-EMPREGADO    PIC X(02) VALUE SPACES.                   00000490
+       77 WRK-FS-ORGANOGR     PIC X(02) VALUE SPACES.                   00000500
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00000510
+       77 WRK-CONT-EMPREGADOS PIC 9(09) COMP VALUE ZERO.                00000520
+       77 WRK-NUM-PAGINA      PIC 9(05) COMP VALUE ZERO.                00000530
+       77 WRK-LINHAS-PAGINA   PIC 9(03) COMP VALUE ZERO.                00000540
+       77 WRK-MAX-LINHAS      PIC 9(03) COMP VALUE 40.                  00000550
+      *---------------------------------------------------              00000560
+      *    TABELA EM MEMORIA COM UM ELEMENTO POR GERENTE                00000570
+      *    DISTINTO ENCONTRADO EM EMPREGADO-MASTER, MONTADA NO          00000580
+      *    LACO PRINCIPAL (0210-ACUMULAR-GERENTE) E ORDENADA            00000590
+      *    POR NOME ANTES DE SER IMPRESSA (0250-ORDENAR-TABELA) -       00000600
+      *    NAO HA VERBO SORT DISPONIVEL NESTE AMBIENTE, POR ISSO        00000610
+      *    A ORDENACAO E FEITA POR SELECAO DIRETA NA TABELA, QUE        00000620
+      *    E PEQUENA (UMA LINHA POR GERENTE, NAO POR EMPREGADO)         00000630
+      *---------------------------------------------------              00000640
+       01 WRK-TAB-GERENTES.                                             00000650
+          05 WRK-TAB-GER OCCURS 500 TIMES                               00000660
+                         INDEXED BY WRK-IDX-GER.                        00000670
+             10 WRK-TAB-GER-NOME      PIC X(15) VALUE SPACES.           00000680
+             10 WRK-TAB-GER-QTD       PIC 9(07) COMP VALUE ZERO.        00000690
+       77 WRK-TAB-QTD-GERENTES PIC 9(05) COMP VALUE ZERO.               00000700
+      *---------------------------------------------------              00000710
+      *    CONTADORES/AREA DE TROCA DA ORDENACAO POR SELECAO            00000720
+      *---------------------------------------------------              00000730
+       77 WRK-SORT-I           PIC 9(05) COMP VALUE ZERO.               00000740
+       77 WRK-SORT-J           PIC 9(05) COMP VALUE ZERO.               00000750
+       77 WRK-SORT-MENOR       PIC 9(05) COMP VALUE ZERO.               00000760
+       01 WRK-SORT-TEMP.                                                00000770
+          05 WRK-SORT-TEMP-NOME    PIC X(15).                           00000780
+          05 WRK-SORT-TEMP-QTD     PIC 9(07) COMP.                      00000790
+       77 WRK-PRT-I            PIC 9(05) COMP VALUE ZERO.               00000800
+      *---------------------------------------------------              00000810
+      *    DATA DO SISTEMA PARA O CABECALHO DO RELATORIO                00000820
+      *---------------------------------------------------              00000830
+       01 WRK-DATA-SISTEMA.                                             00000840
+          05 WRK-DT-ANO          PIC 9(04).                             00000850
+          05 WRK-DT-MES          PIC 9(02).                             00000860
+          05 WRK-DT-DIA          PIC 9(02).                             00000870
+      *---------------------------------------------------              00000880
+      *    LINHAS DO RELATORIO                                          00000890
+      *---------------------------------------------------              00000900
+       01 WRK-CABEC1.                                                   00000910
+          05 FILLER               PIC X(36) VALUE                       00000920
+             'ORGANOGRAMA - EMPREGADOS POR GERENTE'.                    00000930
+          05 FILLER               PIC X(01) VALUE SPACES.               00000940
+          05 FILLER               PIC X(06) VALUE 'DATA: '.             00000950
+          05 WRK-CAB-DIA          PIC 9(02).                            00000960
+          05 FILLER               PIC X(01) VALUE '/'.                  00000970
+          05 WRK-CAB-MES          PIC 9(02).                            00000980
+          05 FILLER               PIC X(01) VALUE '/'.                  00000990
+          05 WRK-CAB-ANO          PIC 9(04).                            00001000
+          05 FILLER               PIC X(06) VALUE SPACES.               00001010
+          05 FILLER               PIC X(08) VALUE 'PAGINA: '.           00001020
+          05 WRK-CAB-PAGINA       PIC ZZZ9.                             00001030
+
+       01 WRK-CABEC2.                                                   00001040
+          05 FILLER PIC X(15) VALUE 'GERENTE'.                          00001050
+          05 FILLER PIC X(03) VALUE SPACES.                             00001060
+          05 FILLER PIC X(15) VALUE 'QTD EMPREGADOS'.                   00001070
+
+       01 WRK-DETALHE.                                                  00001080
+          05 WRK-DET-GERENTE      PIC X(15).                            00001090
+          05 FILLER                PIC X(03) VALUE SPACES.              00001100
+          05 WRK-DET-QTD           PIC Z(6)9.                           00001110
+
+       01 WRK-RODAPE1.                                                  00001120
+          05 FILLER PIC X(18) VALUE ALL '-'.                            00001130
+
+       01 WRK-RODAPE2.                                                  00001140
+          05 FILLER PIC X(25) VALUE 'TOTAL GERAL DE EMPREGADOS'.        00001150
+          05 FILLER                PIC X(02) VALUE SPACES.              00001160
+          05 WRK-ROD-TOTAL         PIC Z(8)9.                           00001170
+       COPY CPCAB01.                                                    00001180
+       COPY CPERR01.                                                    00001190
+      *=========================================*                       00001200
+       PROCEDURE DIVISION.                                              00001210
+      *=========================================*                       00001220
+
+      *---------------------------------------------------              00001230
+       0000-PRINCIPAL                     SECTION.                      00001240
+      *---------------------------------------------------              00001250
+             PERFORM 0100-INICIAR.                                      00001260
+             PERFORM 0200-PROCESSAR                                     00001270
+                 UNTIL WRK-FS-EMPREGADO EQUAL '10'.                     00001280
+             PERFORM 0250-ORDENAR-TABELA.                               00001290
+             PERFORM 0300-FINALIZAR.                                    00001300
+      *---------------------------------------------------              00001310
+       0000-99-FIM.            EXIT.                                    00001320
+      *---------------------------------------------------              00001330
+
+       0100-INICIAR                       SECTION.                      00001340
+             MOVE 'FR05CB17' TO WRK-CAB-PROGRAMA.                       00001350
+             PERFORM 0101-CABECALHO-PADRAO.                             00001360
+             ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.                00001370
+             OPEN INPUT EMPREGADO-MASTER.                               00001380
+             OPEN OUTPUT ORGANOGR.                                      00001390
+             PERFORM 0110-TESTAR-STATUS.                                00001400
+             PERFORM 0120-MONTAR-CABECALHO.                             00001410
+             PERFORM 0125-IMPRIMIR-CABEC.                               00001420
+      *---------------------------------------------------              00001430
+       0100-99-FIM.            EXIT.                                    00001440
+      *---------------------------------------------------              00001450
+           COPY CPCAB02.                                                00001460
+           COPY CPERR02.                                                00001470
+      *---------------------------------------------------              00001480
+       0110-TESTAR-STATUS                 SECTION.                      00001490
+             IF WRK-FS-EMPREGADO NOT EQUAL ZEROS                        00001500
+                 MOVE ' ERRO OPEN EMPREGADO-MASTER ' TO WRK-MSG         00001510
+                 PERFORM 9000-TRATA-ERROS                               00001520
+             END-IF.                                                    00001530
+             IF WRK-FS-ORGANOGR NOT EQUAL ZEROS                         00001540
+                 MOVE ' ERRO OPEN RELATORIO ' TO WRK-MSG                00001550
+                 PERFORM 9000-TRATA-ERROS                               00001560
+             END-IF.                                                    00001570
+      *---------------------------------------------------              00001580
+       0120-MONTAR-CABECALHO              SECTION.                      00001590
+      *    MONTA A DATA DO SISTEMA PARA O CABECALHO DO RELATORIO,       00001600
+      *    FIXA PARA TODA A EXECUCAO                                    00001610
+      *---------------------------------------------------              00001620
+             MOVE WRK-DT-DIA TO WRK-CAB-DIA.                            00001630
+             MOVE WRK-DT-MES TO WRK-CAB-MES.                            00001640
+             MOVE WRK-DT-ANO TO WRK-CAB-ANO.                            00001650
+      *---------------------------------------------------              00001660
+       0125-IMPRIMIR-CABEC                SECTION.                      00001670
+      *    IMPRIME O CABECALHO DE UMA NOVA PAGINA E ZERA O              00001680
+      *    CONTADOR DE LINHAS DA PAGINA                                 00001690
+      *---------------------------------------------------              00001700
+             ADD 1 TO WRK-NUM-PAGINA.                                   00001710
+             MOVE WRK-NUM-PAGINA TO WRK-CAB-PAGINA.                     00001720
+             WRITE REL-LINHA FROM WRK-CABEC1.                           00001730
+             WRITE REL-LINHA FROM WRK-CABEC2.                           00001740
+             MOVE ZERO TO WRK-LINHAS-PAGINA.                            00001750
+      *---------------------------------------------------              00001760
+       0200-PROCESSAR                     SECTION.                      00001770
+             READ EMPREGADO-MASTER.                                     00001780
+             IF WRK-FS-EMPREGADO EQUAL ZEROS                            00001790
+                 ADD 1 TO WRK-CONT-EMPREGADOS                           00001800
+                 PERFORM 0210-ACUMULAR-GERENTE                          00001810
+             END-IF.                                                    00001820
+      *---------------------------------------------------              00001830
+       0210-ACUMULAR-GERENTE              SECTION.                      00001840
+      *    PROCURA EMP-GERENTE NA TABELA EM MEMORIA - QUANDO JA         00001850
+      *    EXISTE, SOMA MAIS UM SUBORDINADO; QUANDO NAO EXISTE,         00001860
+      *    CRIA UMA NOVA LINHA NA TABELA COM QTD IGUAL A 1              00001870
+      *---------------------------------------------------              00001880
+             SET WRK-IDX-GER TO 1.                                      00001890
+             SEARCH WRK-TAB-GER                                         00001900
+                 AT END                                                 00001910
+                     MOVE ' ERRO TABELA DE GERENTES CHEIA ' TO WRK-MSG  00001920
+                     PERFORM 9000-TRATA-ERROS                           00001930
+                 WHEN WRK-TAB-GER-NOME (WRK-IDX-GER)                    00001940
+                         EQUAL EMP-GERENTE                              00001950
+                     ADD 1 TO WRK-TAB-GER-QTD (WRK-IDX-GER)             00001960
+                 WHEN WRK-TAB-GER-NOME (WRK-IDX-GER)                    00001970
+                         EQUAL SPACES                                   00001980
+                     ADD 1 TO WRK-TAB-QTD-GERENTES                      00001990
+                     MOVE EMP-GERENTE TO WRK-TAB-GER-NOME (WRK-IDX-GER) 00002000
+                     MOVE 1 TO WRK-TAB-GER-QTD (WRK-IDX-GER)            00002010
+             END-SEARCH.                                                00002020
+      *---------------------------------------------------              00002030
+       0250-ORDENAR-TABELA                SECTION.                      00002040
+      *    ORDENA A TABELA DE GERENTES EM ORDEM ALFABETICA POR          00002050
+      *    SELECAO DIRETA - O NUMERO DE GERENTES DISTINTOS E            00002060
+      *    PEQUENO, NAO HA VERBO SORT DISPONIVEL NESTE AMBIENTE         00002070
+      *---------------------------------------------------              00002080
+             MOVE 1 TO WRK-SORT-I.                                      00002090
+             PERFORM 0251-ORDENAR-POSICAO                               00002100
+                 UNTIL WRK-SORT-I >= WRK-TAB-QTD-GERENTES.              00002110
+      *---------------------------------------------------              00002120
+       0250-99-FIM.            EXIT.                                    00002130
+      *---------------------------------------------------              00002140
+       0251-ORDENAR-POSICAO               SECTION.                      00002150
+      *    LOCALIZA O MENOR NOME A PARTIR DE WRK-SORT-I E O TROCA       00002160
+      *    PARA A POSICAO ATUAL, QUANDO NECESSARIO                      00002170
+      *---------------------------------------------------              00002180
+             MOVE WRK-SORT-I TO WRK-SORT-MENOR.                         00002190
+             COMPUTE WRK-SORT-J = WRK-SORT-I + 1.                       00002200
+             PERFORM 0252-ORDENAR-COMPARAR                              00002210
+                 UNTIL WRK-SORT-J > WRK-TAB-QTD-GERENTES.               00002220
+             IF WRK-SORT-MENOR NOT EQUAL WRK-SORT-I                     00002230
+                 PERFORM 0253-ORDENAR-TROCAR                            00002240
+             END-IF.                                                    00002250
+             ADD 1 TO WRK-SORT-I.                                       00002260
+      *---------------------------------------------------              00002270
+       0252-ORDENAR-COMPARAR              SECTION.                      00002280
+             IF WRK-TAB-GER-NOME (WRK-SORT-J)                           00002290
+                   LESS THAN WRK-TAB-GER-NOME (WRK-SORT-MENOR)          00002300
+                 MOVE WRK-SORT-J TO WRK-SORT-MENOR                      00002310
+             END-IF.                                                    00002320
+             ADD 1 TO WRK-SORT-J.                                       00002330
+      *---------------------------------------------------              00002340
+       0253-ORDENAR-TROCAR                 SECTION.                     00002350
+             MOVE WRK-TAB-GER-NOME (WRK-SORT-I) TO                      00002360
+                  WRK-SORT-TEMP-NOME.                                   00002370
+             MOVE WRK-TAB-GER-QTD  (WRK-SORT-I) TO                      00002380
+                  WRK-SORT-TEMP-QTD.                                    00002390
+             MOVE WRK-TAB-GER-NOME (WRK-SORT-MENOR) TO                  00002400
+                  WRK-TAB-GER-NOME (WRK-SORT-I).                        00002410
+             MOVE WRK-TAB-GER-QTD  (WRK-SORT-MENOR) TO                  00002420
+                  WRK-TAB-GER-QTD  (WRK-SORT-I).                        00002430
+             MOVE WRK-SORT-TEMP-NOME TO                                 00002440
+                  WRK-TAB-GER-NOME (WRK-SORT-MENOR).                    00002450
+             MOVE WRK-SORT-TEMP-QTD  TO                                 00002460
+                  WRK-TAB-GER-QTD  (WRK-SORT-MENOR).                    00002470
+      *---------------------------------------------------              00002480
+       0300-FINALIZAR                     SECTION.                      00002490
+             MOVE 1 TO WRK-PRT-I.                                       00002500
+             PERFORM 0310-IMPRIMIR-GERENTE                              00002510
+                 UNTIL WRK-PRT-I > WRK-TAB-QTD-GERENTES.                00002520
+             PERFORM 0320-IMPRIMIR-RODAPE.                              00002530
+             CLOSE EMPREGADO-MASTER.                                    00002540
+             CLOSE ORGANOGR.                                            00002550
+             MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                       00002560
+             PERFORM 9000-TRATA-ERROS.                                  00002570
+      *---------------------------------------------------              00002580
+       0310-IMPRIMIR-GERENTE              SECTION.                      00002590
+      *    IMPRIME UMA LINHA DE DETALHE POR GERENTE DA TABELA JA        00002600
+      *    ORDENADA, COM O SUBTOTAL DE SUBORDINADOS                     00002610
+      *---------------------------------------------------              00002620
+             IF WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS                     00002630
+                 PERFORM 0125-IMPRIMIR-CABEC                            00002640
+             END-IF.                                                    00002650
+             MOVE WRK-TAB-GER-NOME (WRK-PRT-I) TO WRK-DET-GERENTE.      00002660
+             MOVE WRK-TAB-GER-QTD  (WRK-PRT-I) TO WRK-DET-QTD.          00002670
+             WRITE REL-LINHA FROM WRK-DETALHE.                          00002680
+             ADD 1 TO WRK-LINHAS-PAGINA.                                00002690
+             ADD 1 TO WRK-PRT-I.                                        00002700
+      *---------------------------------------------------              00002710
+       0320-IMPRIMIR-RODAPE               SECTION.                      00002720
+             MOVE WRK-CONT-EMPREGADOS TO WRK-ROD-TOTAL.                 00002730
+             WRITE REL-LINHA FROM WRK-RODAPE1.                          00002740
+             WRITE REL-LINHA FROM WRK-RODAPE2.                          00002750
+      *---------------------------------------------------              00002760
+       9000-TRATA-ERROS                   SECTION.                      00002770
+      *---------------------------------------------------              00002780
+             PERFORM 9050-GRAVAR-ERRLOG.                                00002790
+             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00002800
+             STOP RUN.                                                  00002810
+      *--------------------------------------------------------------   00002820
+       9000-99-FIM.            EXIT.                                    00002830
+      *--------------------------------------------------------------   00002840
+
