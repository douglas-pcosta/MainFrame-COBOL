@@ -0,0 +1,224 @@
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+                                                                        00000040
+       PROGRAM-ID.  FR05CB16.                                           00000050
+                                                                        00000060
+      *=======================================================*         00000070
+      *     AUTOR   : IVAN SANCHES                                      00000080
+      *     EMPRESA : FOURSYS                                           00000090
+      *-------------------------------------------------------*         00000100
+      *     DATA    : 09/08/2026                                        00000110
+      *     OBJETIVO: EXTRACAO DE CLIENTE-MASTER EM LAYOUT              00000120
+      *               POSICIONAL DE LARGURA FIXA PARA O CRM, COM        00000130
+      *               REGISTRO DE HEADER (DATA DE GERACAO) E DE         00000140
+      *               TRAILER (QUANTIDADE DE CLIENTES EXPORTADOS).      00000150
+      *               DIFERENTE DA EXPORTACAO CSV DO FINANCEIRO         00000160
+      *               (FR05CB09), O CRM CONSOME UM LAYOUT POSICIONAL,   00000170
+      *               SEM DELIMITADOR, COM CONTROLE DE QUANTIDADE NO    00000180
+      *               PROPRIO ARQUIVO EM VEZ DE UM ARQUIVO DE CONTROLE  00000190
+      *               A PARTE                                          000000200
+      *-------------------------------------------------------*         00000210
+      *     HISTORICO DE ALTERACOES                                     00000220
+      *     DATA        AUTOR   DESCRICAO                               00000230
+      *     ----------  ------  --------------------------------        00000240
+      *     09/08/2026  IVS     PROGRAMA INICIAL                        00000250
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000260
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000270
+      *=======================================================*         00000280
+                                                                        00000290
+      *=======================================================*         00000300
+       ENVIRONMENT                               DIVISION.              00000310
+      *=======================================================*         00000320
+       INPUT-OUTPUT                              SECTION.               00000330
+       FILE-CONTROL.                                                    00000340
+             SELECT CLIENTE-MASTER ASSIGN TO ARQCLI                     00000350
+                ORGANIZATION IS INDEXED                                 00000360
+                ACCESS MODE  IS SEQUENTIAL                              00000370
+                RECORD KEY   IS CLI-ID                                  00000380
+                FILE STATUS  IS WRK-FS-CLIENTE.                         00000390
+                                                                        00000400
+             SELECT CRMOUT   ASSIGN TO ARQCRM                           00000410
+                FILE STATUS  IS WRK-FS-CRMOUT.                          00000420
+                                                                        00000430
+             SELECT CHECKPT  ASSIGN TO ARQCKPT                          00000440
+                ORGANIZATION IS INDEXED                                 00000450
+                ACCESS MODE  IS DYNAMIC                                 00000460
+                RECORD KEY   IS CKP-PROGRAMA                            00000470
+                FILE STATUS  IS WRK-FS-CHECKPT.                         00000480
+
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000490
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000500
+      *=======================================================*         00000510
+       DATA                                      DIVISION.              00000520
+      *=======================================================*         00000530
+       FILE                                      SECTION.               00000540
+       FD CLIENTE-MASTER.                                               00000550
+           COPY CPCLIE01.                                               00000560
+                                                                        00000570
+       FD CRMOUT                                                        00000580
+           RECORDING MODE IS F                                          00000590
+           BLOCK CONTAINS 0 RECORDS.                                    00000600
+           COPY CPCRM01.                                                00000610
+                                                                        00000620
+       FD CHECKPT.                                                      00000630
+           COPY CPCKPT01.                                               00000640
+
+       FD ERRLOG.                                                       00000650
+           COPY CPERRL01.                                               00000660
+      *---------------------------------------------------              00000670
+       WORKING-STORAGE                           SECTION.               00000680
+      *---------------------------------------------------              00000690
+       77 WRK-FS-CLIENTE      PIC X(02) VALUE SPACES.                   00000700
+       77 WRK-FS-CRMOUT       PIC X(02) VALUE SPACES.                   00000710
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00000720
+       77 WRK-CONT-LIDOS      PIC 9(09) COMP VALUE ZERO.                00000730
+      *---------------------------------------------------              00000740
+      *    DATA DO SISTEMA PARA O REGISTRO DE HEADER                    00000750
+      *---------------------------------------------------              00000760
+       01 WRK-DATA-SISTEMA.                                             00000770
+          05 WRK-DT-ANO          PIC 9(04).                             00000780
+          05 WRK-DT-MES          PIC 9(02).                             00000790
+          05 WRK-DT-DIA          PIC 9(02).                             00000800
+       COPY CPCAB01.                                                    00000810
+       COPY CPCKP01.                                                    00000820
+       COPY CPERR01.                                                    00000830
+      *---------------------------------------------------              00000840
+       LINKAGE                                    SECTION.              00000850
+      *---------------------------------------------------              00000860
+       01 WRK-PARM-RESTART.                                             00000870
+          05 WRK-PARM-TAM             PIC S9(04) COMP.                  00000880
+          05 WRK-PARM-DADOS           PIC X(66).                        00000890
+      *=========================================*                       00000900
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00000910
+      *=========================================*                       00000920
+                                                                        00000930
+      *---------------------------------------------------              00000940
+       0000-PRINCIPAL                     SECTION.                      00000950
+      *---------------------------------------------------              00000960
+            PERFORM 0100-INICIAR.                                       00000970
+            PERFORM 0200-PROCESSAR UNTIL WRK-FS-CLIENTE EQUAL '10'.     00000980
+            PERFORM 0300-FINALIZAR.                                     00000990
+      *---------------------------------------------------              00001000
+       0000-99-FIM.            EXIT.                                    00001010
+      *---------------------------------------------------              00001020
+                                                                        00001030
+       0100-INICIAR                       SECTION.                      00001040
+            MOVE 'FR05CB16' TO WRK-CAB-PROGRAMA.                        00001050
+            PERFORM 0101-CABECALHO-PADRAO.                              00001060
+            PERFORM 0102-INTERPRETAR-PARM.                              00001070
+            ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.                 00001080
+            OPEN INPUT CLIENTE-MASTER.                                  00001090
+            PERFORM 0103-ABRIR-CHECKPOINT.                              00001100
+            PERFORM 0104-POSICIONAR-RESTART.                            00001110
+            PERFORM 0115-ABRIR-CRMOUT.                                  00001120
+            PERFORM 0110-TESTAR-STATUS.                                 00001130
+            PERFORM 0116-PULAR-REGISTROS-PROCESSADOS.                   00001140
+            IF WRK-CKPT-QTD-A-PULAR EQUAL ZERO                          00001150
+                PERFORM 0120-GRAVAR-HEADER                              00001160
+            END-IF.                                                     00001170
+      *---------------------------------------------------              00001180
+       0100-99-FIM.            EXIT.                                    00001190
+      *---------------------------------------------------              00001200
+             COPY CPCAB02.                                              00001210
+       COPY CPCKP02.                                                    00001220
+           COPY CPERR02.                                                00001230
+      *---------------------------------------------------              00001240
+       0110-TESTAR-STATUS                 SECTION.                      00001250
+            IF WRK-FS-CLIENTE NOT EQUAL ZEROS                           00001260
+                MOVE ' ERRO OPEN CLIENTE-MASTER ' TO WRK-MSG            00001270
+                PERFORM 9000-TRATA-ERROS                                00001280
+            END-IF.                                                     00001290
+            IF WRK-FS-CRMOUT NOT EQUAL ZEROS                            00001300
+                MOVE ' ERRO OPEN ARQUIVO CRM ' TO WRK-MSG               00001310
+                PERFORM 9000-TRATA-ERROS                                00001320
+            END-IF.                                                     00001330
+      *---------------------------------------------------              00001340
+      *---------------------------------------------------              00001350
+       0115-ABRIR-CRMOUT                  SECTION.                      00001360
+      *    ABRE A SAIDA EM EXTEND QUANDO HOUVER RETOMADA DE UM          00001370
+      *    CHECKPOINT ANTERIOR, PARA NAO PERDER O QUE JA FOI            00001380
+      *    EXPORTADO                                                    00001390
+      *---------------------------------------------------              00001400
+            IF WRK-CKPT-QTD-A-PULAR > ZERO                              00001410
+                OPEN EXTEND CRMOUT                                      00001420
+            ELSE                                                        00001430
+                OPEN OUTPUT CRMOUT                                      00001440
+            END-IF.                                                     00001450
+      *---------------------------------------------------              00001460
+       0116-PULAR-REGISTROS-PROCESSADOS SECTION.                        00001470
+      *    DESPREZA OS REGISTROS DE CLIENTE-MASTER JA EXPORTADOS        00001480
+      *    ANTES DO ULTIMO CHECKPOINT                                   00001490
+      *---------------------------------------------------              00001500
+            PERFORM 0117-PULAR-UM-REGISTRO                              00001510
+                UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR            00001520
+                   OR WRK-FS-CLIENTE EQUAL '10'.                        00001530
+      *---------------------------------------------------              00001540
+       0117-PULAR-UM-REGISTRO           SECTION.                        00001550
+      *---------------------------------------------------              00001560
+            READ CLIENTE-MASTER.                                        00001570
+            IF WRK-FS-CLIENTE EQUAL ZEROS                               00001580
+                ADD 1 TO WRK-CONT-LIDOS                                 00001590
+                MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS              00001600
+                PERFORM 0105-CHECAR-CHECKPOINT                          00001610
+            END-IF.                                                     00001620
+                                                                        00001630
+       0120-GRAVAR-HEADER                  SECTION.                     00001640
+      *    GRAVA O REGISTRO DE HEADER COM A DATA DE GERACAO             00001650
+      *---------------------------------------------------              00001660
+            MOVE SPACES TO CPCRM01-REGISTRO.                            00001670
+            SET  CRM-REG-HEADER TO TRUE.                                00001680
+            MOVE WRK-DATA-SISTEMA TO CRM-DATA-GERACAO.                  00001690
+            WRITE CPCRM01-REGISTRO.                                     00001700
+      *---------------------------------------------------              00001710
+       0200-PROCESSAR                     SECTION.                      00001720
+            READ CLIENTE-MASTER.                                        00001730
+            IF WRK-FS-CLIENTE EQUAL ZEROS                               00001740
+                ADD 1 TO WRK-CONT-LIDOS                                 00001750
+                PERFORM 0210-MONTAR-DETALHE                             00001760
+                WRITE CPCRM01-REGISTRO                                  00001770
+                MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS              00001771
+                PERFORM 0105-CHECAR-CHECKPOINT                          00001772
+            ELSE                                                        00001780
+                MOVE ' FIM DE ARQUIVO ' TO WRK-MSG                      00001790
+            END-IF.                                                     00001800
+      *---------------------------------------------------              00001810
+       0210-MONTAR-DETALHE                SECTION.                      00001820
+      *    MONTA O REGISTRO DE DETALHE COM OS CAMPOS DE CLIENTE-MASTER  00001830
+      *---------------------------------------------------              00001840
+            MOVE SPACES TO CPCRM01-REGISTRO.                            00001850
+            SET  CRM-REG-DETALHE TO TRUE.                               00001860
+            MOVE CLI-ID             TO CRM-ID.                          00001870
+            MOVE CLI-NOME           TO CRM-NOME.                        00001880
+            MOVE CLI-TELEFONE       TO CRM-TELEFONE.                    00001890
+            MOVE CLI-GERENTE        TO CRM-GERENTE.                     00001900
+      *---------------------------------------------------              00001910
+       0300-FINALIZAR                     SECTION.                      00001920
+            MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS.                 00001930
+            PERFORM 0106-FINALIZAR-CHECKPOINT.                          00001940
+            PERFORM 0320-GRAVAR-TRAILER.                                00001950
+            CLOSE CLIENTE-MASTER.                                       00001960
+            CLOSE CRMOUT.                                               00001970
+            DISPLAY '------------------'.                               00001980
+            DISPLAY '  REGISTROS EXPORTADOS: ' WRK-CONT-LIDOS.          00001990
+            MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                        00002000
+            PERFORM 9000-TRATA-ERROS.                                   00002010
+      *---------------------------------------------------              00002020
+       0320-GRAVAR-TRAILER                 SECTION.                     00002030
+      *    GRAVA O REGISTRO DE TRAILER COM O TOTAL DE CLIENTES          00002040
+      *    EXPORTADOS                                                   00002050
+      *---------------------------------------------------              00002060
+            MOVE SPACES TO CPCRM01-REGISTRO.                            00002070
+            SET  CRM-REG-TRAILER TO TRUE.                               00002080
+            MOVE WRK-CONT-LIDOS TO CRM-QTD-REGISTROS.                   00002090
+            WRITE CPCRM01-REGISTRO.                                     00002100
+      *---------------------------------------------------              00002110
+       9000-TRATA-ERROS                   SECTION.                      00002120
+      *---------------------------------------------------              00002130
+            PERFORM 9050-GRAVAR-ERRLOG.                                 00002140
+            DISPLAY '  MENSAGEM        '  WRK-MSG.                      00002150
+            STOP RUN.                                                   00002160
+      *--------------------------------------------------------------   00002170
+       9000-99-FIM.            EXIT.                                    00002180
+      *--------------------------------------------------------------   00002190
+                                                                        00002200
