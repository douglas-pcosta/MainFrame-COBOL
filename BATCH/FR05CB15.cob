@@ -0,0 +1,195 @@
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+                                                                        00000040
+       PROGRAM-ID.  FR05CB15.                                           00000050
+                                                                        00000060
+      *=======================================================*         00000070
+      *     AUTOR   : IVAN SANCHES                                      00000080
+      *     EMPRESA : FOURSYS                                           00000090
+      *-------------------------------------------------------*         00000100
+      *     DATA    : 09/08/2026                                        00000110
+      *     OBJETIVO: GERA UMA GERACAO DE ARQUIVO SEQUENCIAL COM O      00000120
+      *               CONTEUDO ATUAL DA TRILHA DE AUDITORIA             00000130
+      *               (FOURSYS.INTAKE.AUDITORIA) PARA ARQUIVAMENTO E,   00000140
+      *               AO FINAL, ESVAZIA A TRILHA ATIVA - AO CONTRARIO   00000150
+      *               DE FR05CB10 (QUE SO FOTOGRAFA RESUMO, SEM         00000160
+      *               LIMPA-LO), A AUDITORIA E GRAVADA EM EXTEND A      00000170
+      *               CADA EXECUCAO NOTURNA E CRESCE INDEFINIDAMENTE    00000180
+      *               SE NUNCA FOR ESVAZIADA. A RETENCAO DAS GERACOES   00000190
+      *               ARQUIVADAS E CONTROLADA PELO LIMIT DA PROPRIA     00000200
+      *               GDG (VEJA JCL/FR01CBAUD.jcl)                      00000210
+      *-------------------------------------------------------*         00000220
+      *     HISTORICO DE ALTERACOES                                     00000230
+      *     DATA        AUTOR   DESCRICAO                               00000240
+      *     ----------  ------  --------------------------------        00000250
+      *     09/08/2026  IVS     PROGRAMA INICIAL                        00000260
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000270
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000280
+      *=======================================================*         00000290
+                                                                        00000300
+      *=======================================================*         00000310
+       ENVIRONMENT                               DIVISION.              00000320
+      *=======================================================*         00000330
+       INPUT-OUTPUT                              SECTION.               00000340
+       FILE-CONTROL.                                                    00000350
+             SELECT AUDITORIA  ASSIGN TO ARQAUD                         00000360
+                FILE STATUS  IS WRK-FS-AUDITORIA.                       00000370
+                                                                        00000380
+             SELECT ARQUIVO-ARC ASSIGN TO ARQARC                        00000390
+                FILE STATUS  IS WRK-FS-ARQARC.                          00000400
+                                                                        00000410
+             SELECT CHECKPT  ASSIGN TO ARQCKPT                          00000420
+                ORGANIZATION IS INDEXED                                 00000430
+                ACCESS MODE  IS DYNAMIC                                 00000440
+                RECORD KEY   IS CKP-PROGRAMA                            00000450
+                FILE STATUS  IS WRK-FS-CHECKPT.                         00000460
+
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000470
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000480
+      *=======================================================*         00000490
+       DATA                                      DIVISION.              00000500
+      *=======================================================*         00000510
+       FILE                                      SECTION.               00000520
+       FD AUDITORIA.                                                    00000530
+           COPY CPAUD01.                                                00000540
+                                                                        00000550
+       FD ARQUIVO-ARC                                                   00000560
+           RECORDING MODE IS F                                          00000570
+           BLOCK CONTAINS 0 RECORDS.                                    00000580
+       01 ARC-REGISTRO                 PIC X(93).                       00000590
+                                                                        00000600
+       FD CHECKPT.                                                      00000610
+           COPY CPCKPT01.                                               00000620
+
+       FD ERRLOG.                                                       00000630
+           COPY CPERRL01.                                               00000640
+      *---------------------------------------------------              00000650
+       WORKING-STORAGE                           SECTION.               00000660
+      *---------------------------------------------------              00000670
+       77 WRK-FS-AUDITORIA    PIC X(02) VALUE SPACES.                   00000680
+       77 WRK-FS-ARQARC       PIC X(02) VALUE SPACES.                   00000690
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00000700
+       77 WRK-CONT-LIDOS      PIC 9(09) COMP VALUE ZERO.                00000710
+       77 WRK-CONT-GRAVADOS   PIC 9(09) COMP VALUE ZERO.                00000720
+       COPY CPCAB01.                                                    00000730
+       COPY CPCKP01.                                                    00000740
+       COPY CPERR01.                                                    00000750
+      *---------------------------------------------------              00000760
+       LINKAGE                                    SECTION.              00000770
+      *---------------------------------------------------              00000780
+       01 WRK-PARM-RESTART.                                             00000790
+          05 WRK-PARM-TAM             PIC S9(04) COMP.                  00000800
+          05 WRK-PARM-DADOS           PIC X(66).                        00000810
+      *=========================================*                       00000820
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00000830
+      *=========================================*                       00000840
+                                                                        00000850
+      *---------------------------------------------------              00000860
+       0000-PRINCIPAL                     SECTION.                      00000870
+      *---------------------------------------------------              00000880
+            PERFORM 0100-INICIAR.                                       00000890
+            PERFORM 0200-PROCESSAR UNTIL WRK-FS-AUDITORIA EQUAL '10'.   00000900
+            PERFORM 0300-FINALIZAR.                                     00000910
+      *---------------------------------------------------              00000920
+       0000-99-FIM.            EXIT.                                    00000930
+      *---------------------------------------------------              00000940
+                                                                        00000950
+       0100-INICIAR                       SECTION.                      00000960
+            MOVE 'FR05CB15' TO WRK-CAB-PROGRAMA.                        00000970
+            PERFORM 0101-CABECALHO-PADRAO.                              00000980
+            PERFORM 0102-INTERPRETAR-PARM.                              00000990
+            OPEN INPUT AUDITORIA.                                       00001000
+            PERFORM 0103-ABRIR-CHECKPOINT.                              00001010
+            PERFORM 0104-POSICIONAR-RESTART.                            00001020
+            PERFORM 0115-ABRIR-ARQUIVO-ARC.                             00001030
+            PERFORM 0110-TESTAR-STATUS.                                 00001040
+            PERFORM 0116-PULAR-REGISTROS-PROCESSADOS.                   00001050
+      *---------------------------------------------------              00001060
+       0100-99-FIM.            EXIT.                                    00001070
+      *---------------------------------------------------              00001080
+             COPY CPCAB02.                                              00001090
+       COPY CPCKP02.                                                    00001100
+           COPY CPERR02.                                                00001110
+      *---------------------------------------------------              00001120
+      *---------------------------------------------------              00001130
+       0115-ABRIR-ARQUIVO-ARC             SECTION.                      00001140
+      *    ABRE A SAIDA EM EXTEND QUANDO HOUVER RETOMADA DE UM          00001150
+      *    CHECKPOINT ANTERIOR, PARA NAO PERDER O QUE JA FOI            00001160
+      *    ARQUIVADO                                                    00001170
+      *---------------------------------------------------              00001180
+            IF WRK-CKPT-QTD-A-PULAR > ZERO                              00001190
+                OPEN EXTEND ARQUIVO-ARC                                 00001200
+            ELSE                                                        00001210
+                OPEN OUTPUT ARQUIVO-ARC                                 00001220
+            END-IF.                                                     00001230
+      *---------------------------------------------------              00001240
+       0116-PULAR-REGISTROS-PROCESSADOS SECTION.                        00001250
+      *    DESPREZA OS REGISTROS DE AUDITORIA JA ARQUIVADOS ANTES       00001260
+      *    DO ULTIMO CHECKPOINT                                         00001270
+      *---------------------------------------------------              00001280
+            PERFORM 0117-PULAR-UM-REGISTRO                              00001290
+                UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR            00001300
+                   OR WRK-FS-AUDITORIA EQUAL '10'.                      00001310
+      *---------------------------------------------------              00001320
+       0117-PULAR-UM-REGISTRO           SECTION.                        00001330
+      *---------------------------------------------------              00001340
+            READ AUDITORIA.                                             00001350
+            IF WRK-FS-AUDITORIA EQUAL ZEROS                             00001360
+                ADD 1 TO WRK-CONT-LIDOS                                 00001370
+                MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS              00001380
+                PERFORM 0105-CHECAR-CHECKPOINT                          00001390
+            END-IF.                                                     00001400
+                                                                        00001410
+       0110-TESTAR-STATUS                 SECTION.                      00001420
+            IF WRK-FS-AUDITORIA NOT EQUAL ZEROS                         00001430
+                MOVE ' ERRO OPEN AUDITORIA ' TO WRK-MSG                 00001440
+                PERFORM 9000-TRATA-ERROS                                00001450
+            END-IF.                                                     00001460
+            IF WRK-FS-ARQARC NOT EQUAL ZEROS                            00001470
+                MOVE ' ERRO OPEN ARQUIVO-ARC ' TO WRK-MSG               00001480
+                PERFORM 9000-TRATA-ERROS                                00001490
+            END-IF.                                                     00001500
+      *---------------------------------------------------              00001510
+       0200-PROCESSAR                     SECTION.                      00001520
+            READ AUDITORIA.                                             00001530
+            IF WRK-FS-AUDITORIA EQUAL ZEROS                             00001540
+                ADD 1 TO WRK-CONT-LIDOS                                 00001550
+                MOVE CPAUD01-REGISTRO TO ARC-REGISTRO                   00001560
+                WRITE ARC-REGISTRO                                      00001570
+                ADD 1 TO WRK-CONT-GRAVADOS                              00001580
+                MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS              00001581
+                PERFORM 0105-CHECAR-CHECKPOINT                          00001582
+            ELSE                                                        00001590
+                MOVE ' FIM DE ARQUIVO ' TO WRK-MSG                      00001600
+            END-IF.                                                     00001610
+      *---------------------------------------------------              00001620
+       0300-FINALIZAR                     SECTION.                      00001630
+            MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS.                 00001640
+            PERFORM 0106-FINALIZAR-CHECKPOINT.                          00001650
+            CLOSE AUDITORIA.                                            00001660
+            CLOSE ARQUIVO-ARC.                                          00001670
+            PERFORM 0320-LIMPAR-AUDITORIA.                              00001680
+            DISPLAY '------------------'.                               00001690
+            DISPLAY '  REGISTROS ARQUIVADOS: ' WRK-CONT-GRAVADOS.       00001700
+            MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                        00001710
+            PERFORM 9000-TRATA-ERROS.                                   00001720
+      *---------------------------------------------------              00001730
+       0320-LIMPAR-AUDITORIA              SECTION.                      00001740
+      *    A TRILHA JA ESTA TOTALMENTE COPIADA NA GERACAO DE            00001750
+      *    ARQUIVO MORTO ACIMA; REABRE A TRILHA ATIVA EM OUTPUT         00001760
+      *    PARA ESVAZIA-LA, PARA QUE OS PROGRAMAS DE INTAKE VOLTEM      00001770
+      *    A GRAVA-LA (EM EXTEND) A PARTIR DO ZERO NA PROXIMA NOITE     00001780
+      *---------------------------------------------------              00001790
+            OPEN OUTPUT AUDITORIA.                                      00001800
+            CLOSE AUDITORIA.                                            00001810
+      *---------------------------------------------------              00001820
+       9000-TRATA-ERROS                   SECTION.                      00001830
+      *---------------------------------------------------              00001840
+            PERFORM 9050-GRAVAR-ERRLOG.                                 00001850
+            DISPLAY '  MENSAGEM        '  WRK-MSG.                      00001860
+            STOP RUN.                                                   00001870
+      *--------------------------------------------------------------   00001880
+       9000-99-FIM.            EXIT.                                    00001890
+      *--------------------------------------------------------------   00001900
+                                                                        00001910
