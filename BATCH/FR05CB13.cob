@@ -0,0 +1,230 @@
+      *=========================================*                       00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=========================================*                       00000030
+
+       PROGRAM-ID.  FR05CB13.                                           00000040
+
+      *=======================================================*         00000050
+      *     AUTOR   : IVAN SANCHES                                      00000060
+      *     EMPRESA : FOURSYS                                           00000070
+      *-------------------------------------------------------*         00000080
+      *     DATA    : 08/08/2026                                        00000090
+      *     OBJETIVO: GERA UM ARQUIVO SEQUENCIAL NO LAYOUT DE           00000100
+      *               HEADER/DETALHE/TRAILER DE PRODUTO (CPPROD01) A    00000110
+      *               PARTIR DO CONTEUDO ATUAL DE PRODUTO-MASTER,       00000120
+      *               PARA SER CONCATENADO COM AS DEMAIS GERACOES       00000130
+      *               REGIONAIS NA ARQPROD DE FR01CBXX. E O QUE         00000140
+      *               PERMITE QUE OS PRODUTOS CADASTRADOS PELA          00000150
+      *               MANUTENCAO (FR05CB12) CHEGUEM A EXTRACAO          00000160
+      *               NOTURNA SEM DEPENDER DE UM ARQUIVO MONTADO A      00000170
+      *               MAO FORA DO SISTEMA                               00000180
+      *-------------------------------------------------------*         00000190
+      *     HISTORICO DE ALTERACOES                                     00000200
+      *     DATA        AUTOR   DESCRICAO                               00000210
+      *     ----------  ------  --------------------------------        00000220
+      *     08/08/2026  IVS     PROGRAMA INICIAL                        00000230
+      *     08/08/2026  IVS     PASSA A SUPORTAR CHECKPOINT/RESTART     00000240
+      *                         PADRAO DA SUITE (CPCKP01/CPCKP02) -     00000250
+      *                         RESTART='S' NO PARM RETOMA A PARTIR DO  00000260
+      *                         ULTIMO PRODUTO EXTRAIDO, SEM REGRAVAR   00000270
+      *                         O HEADER                                00000280
+      *     09/08/2026  IVS     PASSA A GRAVAR NA TRILHA COMPARTILHADA  00000290
+      *                         DE ERROS (ARQERR) AO ENCERRAR           00000300
+      *=======================================================*         00000310
+
+      *=======================================================*         00000320
+       ENVIRONMENT                               DIVISION.              00000330
+      *=======================================================*         00000340
+       INPUT-OUTPUT                              SECTION.               00000350
+       FILE-CONTROL.                                                    00000360
+             SELECT PRODUTO-MASTER ASSIGN TO ARQPRDM                    00000370
+                ORGANIZATION IS INDEXED                                 00000380
+                ACCESS MODE  IS SEQUENTIAL                              00000390
+                RECORD KEY   IS PRDM-CODIGO                             00000400
+                FILE STATUS  IS WRK-FS-PRDM.                            00000410
+
+             SELECT PRODUTO-EXTRACAO ASSIGN TO ARQPRDX                  00000420
+                FILE STATUS  IS WRK-FS-PRDX.                            00000430
+
+             SELECT CHECKPT  ASSIGN TO ARQCKPT                          00000440
+                ORGANIZATION IS INDEXED                                 00000450
+                ACCESS MODE  IS DYNAMIC                                 00000460
+                RECORD KEY   IS CKP-PROGRAMA                            00000470
+                FILE STATUS  IS WRK-FS-CHECKPT.                         00000480
+
+             SELECT ERRLOG   ASSIGN TO ARQERR                           00000490
+                FILE STATUS  IS WRK-FS-ERRLOG.                          00000500
+      *=======================================================*         00000510
+       DATA                                      DIVISION.              00000520
+      *=======================================================*         00000530
+       FILE                                      SECTION.               00000540
+       FD PRODUTO-MASTER.                                               00000550
+           COPY CPPRDM01.                                               00000560
+
+       FD PRODUTO-EXTRACAO                                              00000570
+           RECORDING MODE IS F                                          00000580
+           BLOCK CONTAINS 0 RECORDS.                                    00000590
+           COPY CPPROD01.                                               00000600
+
+       FD CHECKPT.                                                      00000610
+           COPY CPCKPT01.                                               00000620
+
+       FD ERRLOG.                                                       00000630
+           COPY CPERRL01.                                               00000640
+      *---------------------------------------------------              00000650
+       WORKING-STORAGE                           SECTION.               00000660
+      *---------------------------------------------------              00000670
+       77 WRK-FS-PRDM         PIC X(02) VALUE SPACES.                   00000680
+       77 WRK-FS-PRDX         PIC X(02) VALUE SPACES.                   00000690
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00000700
+       77 WRK-CONT-LIDOS      PIC 9(09) COMP VALUE ZERO.                00000710
+       77 WRK-CONT-GRAVADOS   PIC 9(09) COMP VALUE ZERO.                00000720
+       77 WRK-DATA-ATUAL      PIC 9(08) VALUE ZERO.                     00000730
+       COPY CPCAB01.                                                    00000740
+       COPY CPCKP01.                                                    00000750
+       COPY CPERR01.                                                    00000760
+      *---------------------------------------------------              00000770
+       LINKAGE                                    SECTION.              00000780
+      *---------------------------------------------------              00000790
+       01 WRK-PARM-RESTART.                                             00000800
+          05 WRK-PARM-TAM             PIC S9(04) COMP.                  00000810
+          05 WRK-PARM-DADOS           PIC X(66).                        00000820
+      *=========================================*                       00000830
+       PROCEDURE DIVISION USING WRK-PARM-RESTART.                       00000840
+      *=========================================*                       00000850
+
+      *---------------------------------------------------              00000860
+       0000-PRINCIPAL                     SECTION.                      00000870
+      *---------------------------------------------------              00000880
+             PERFORM 0100-INICIAR.                                      00000890
+             PERFORM 0200-PROCESSAR UNTIL WRK-FS-PRDM EQUAL '10'.       00000900
+             PERFORM 0300-FINALIZAR.                                    00000910
+      *---------------------------------------------------              00000920
+       0000-99-FIM.            EXIT.                                    00000930
+      *---------------------------------------------------              00000940
+
+       0100-INICIAR                       SECTION.                      00000950
+             MOVE 'FR05CB13' TO WRK-CAB-PROGRAMA.                       00000960
+             PERFORM 0101-CABECALHO-PADRAO.                             00000970
+             PERFORM 0102-INTERPRETAR-PARM.                             00000980
+             ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.                  00000990
+             OPEN INPUT PRODUTO-MASTER.                                 00001000
+             PERFORM 0103-ABRIR-CHECKPOINT.                             00001010
+             PERFORM 0104-POSICIONAR-RESTART.                           00001020
+             PERFORM 0115-ABRIR-PRODUTO-EXTRACAO.                       00001030
+             PERFORM 0110-TESTAR-STATUS.                                00001040
+             PERFORM 0116-PULAR-REGISTROS-PROCESSADOS.                  00001050
+             IF WRK-CKPT-QTD-A-PULAR EQUAL ZERO                         00001060
+                 PERFORM 0120-GRAVAR-HEADER                             00001070
+             END-IF.                                                    00001080
+      *---------------------------------------------------              00001090
+       0100-99-FIM.            EXIT.                                    00001100
+      *---------------------------------------------------              00001110
+             COPY CPCAB02.                                              00001120
+       COPY CPCKP02.                                                    00001130
+           COPY CPERR02.                                                00001140
+      *---------------------------------------------------              00001150
+       0110-TESTAR-STATUS                 SECTION.                      00001160
+             IF WRK-FS-PRDM NOT EQUAL ZEROS                             00001170
+                 MOVE ' ERRO OPEN PRODUTO-MASTER ' TO WRK-MSG           00001180
+                 PERFORM 9000-TRATA-ERROS                               00001190
+             END-IF.                                                    00001200
+             IF WRK-FS-PRDX NOT EQUAL ZEROS                             00001210
+                 MOVE ' ERRO OPEN PRODUTO-EXTRACAO ' TO WRK-MSG         00001220
+                 PERFORM 9000-TRATA-ERROS                               00001230
+             END-IF.                                                    00001240
+      *---------------------------------------------------              00001250
+      *---------------------------------------------------              00001260
+       0115-ABRIR-PRODUTO-EXTRACAO       SECTION.                       00001270
+      *    ABRE A SAIDA EM EXTEND QUANDO HOUVER RETOMADA DE UM          00001280
+      *    CHECKPOINT ANTERIOR, PARA NAO PERDER O QUE JA FOI            00001290
+      *    EXTRAIDO                                                     00001300
+      *---------------------------------------------------              00001310
+             IF WRK-CKPT-QTD-A-PULAR > ZERO                             00001320
+                 OPEN EXTEND PRODUTO-EXTRACAO                           00001330
+             ELSE                                                       00001340
+                 OPEN OUTPUT PRODUTO-EXTRACAO                           00001350
+             END-IF.                                                    00001360
+      *---------------------------------------------------              00001370
+       0116-PULAR-REGISTROS-PROCESSADOS SECTION.                        00001380
+      *    DESPREZA OS PRODUTOS JA EXTRAIDOS ANTES DO ULTIMO            00001390
+      *    CHECKPOINT, MANTENDO O TOTAL DE GRAVADOS CORRETO             00001400
+      *    PARA O TRAILER                                               00001410
+      *---------------------------------------------------              00001420
+             PERFORM 0117-PULAR-UM-REGISTRO                             00001430
+                 UNTIL WRK-CONT-LIDOS >= WRK-CKPT-QTD-A-PULAR           00001440
+                    OR WRK-FS-PRDM EQUAL '10'.                          00001450
+      *---------------------------------------------------              00001460
+       0117-PULAR-UM-REGISTRO           SECTION.                        00001470
+      *---------------------------------------------------              00001480
+             READ PRODUTO-MASTER NEXT RECORD.                           00001490
+             IF WRK-FS-PRDM EQUAL ZEROS                                 00001500
+                 ADD 1 TO WRK-CONT-LIDOS                                00001510
+                 MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS             00001520
+                 PERFORM 0105-CHECAR-CHECKPOINT                         00001530
+                 ADD 1 TO WRK-CONT-GRAVADOS                             00001540
+             END-IF.                                                    00001550
+
+       0120-GRAVAR-HEADER                 SECTION.                      00001560
+      *    GRAVA O REGISTRO DE HEADER DA EXTRACAO. A REGIAO E FIXA      00001570
+      *    'MASTR', IDENTIFICANDO A ORIGEM COMO O PRODUTO-MASTER        00001580
+      *    MANTIDO PELA FR05CB12, EM VEZ DE UMA REGIAO GEOGRAFICA       00001590
+      *---------------------------------------------------              00001600
+             SET PRD-REG-HEADER TO TRUE.                                00001610
+             MOVE SPACES TO PRD-DADOS.                                  00001620
+             MOVE 'MASTR' TO PRD-REGIAO.                                00001630
+             MOVE WRK-DATA-ATUAL TO PRD-DATA-GERACAO.                   00001640
+             WRITE CPPROD01-REGISTRO.                                   00001650
+      *---------------------------------------------------              00001660
+       0200-PROCESSAR                     SECTION.                      00001670
+             READ PRODUTO-MASTER NEXT RECORD.                           00001680
+             IF WRK-FS-PRDM EQUAL ZEROS                                 00001690
+                 ADD 1 TO WRK-CONT-LIDOS                                00001700
+                 PERFORM 0210-MONTAR-DETALHE                            00001710
+                 WRITE CPPROD01-REGISTRO                                00001720
+                 ADD 1 TO WRK-CONT-GRAVADOS                             00001730
+                 MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS             00001731
+                 PERFORM 0105-CHECAR-CHECKPOINT                         00001732
+             ELSE                                                       00001740
+                 MOVE ' FIM DE ARQUIVO ' TO WRK-MSG                     00001750
+             END-IF.                                                    00001760
+      *---------------------------------------------------              00001770
+       0210-MONTAR-DETALHE                SECTION.                      00001780
+      *    MONTA A LINHA DE DETALHE A PARTIR DO REGISTRO DE             00001790
+      *    PRODUTO-MASTER                                               00001800
+      *---------------------------------------------------              00001810
+             MOVE SPACES TO PRD-DADOS.                                  00001820
+             SET PRD-REG-DETALHE      TO TRUE.                          00001830
+             MOVE PRDM-CODIGO         TO PRD-CODIGO.                    00001840
+             MOVE PRDM-DESCRICAO      TO PRD-DESCRICAO.                 00001850
+             MOVE PRDM-CATEGORIA      TO PRD-CATEGORIA.                 00001860
+             MOVE PRDM-QUANTIDADE     TO PRD-QUANTIDADE.                00001870
+             MOVE PRDM-PRECO-UNIT     TO PRD-PRECO-UNIT.                00001880
+             MOVE PRDM-DATA-EFETIVA   TO PRD-DATA-EFETIVA.              00001890
+             MOVE PRDM-STATUS         TO PRD-STATUS.                    00001900
+      *---------------------------------------------------              00001910
+       0300-FINALIZAR                     SECTION.                      00001920
+             MOVE WRK-CONT-LIDOS TO WRK-CKPT-CONT-LIDOS.                00001930
+             PERFORM 0106-FINALIZAR-CHECKPOINT.                         00001940
+             PERFORM 0310-GRAVAR-TRAILER.                               00001950
+             CLOSE PRODUTO-MASTER.                                      00001960
+             CLOSE PRODUTO-EXTRACAO.                                    00001970
+             DISPLAY '------------------'.                              00001980
+             DISPLAY '  PRODUTOS GRAVADOS: ' WRK-CONT-GRAVADOS.         00001990
+             MOVE 'FINAL DE PROCESSO' TO WRK-MSG.                       00002000
+             PERFORM 9000-TRATA-ERROS.                                  00002010
+      *---------------------------------------------------              00002020
+       0310-GRAVAR-TRAILER                SECTION.                      00002030
+             MOVE SPACES TO PRD-DADOS.                                  00002040
+             SET PRD-REG-TRAILER TO TRUE.                               00002050
+             MOVE WRK-CONT-GRAVADOS TO PRD-QTD-REGISTROS.               00002060
+             WRITE CPPROD01-REGISTRO.                                   00002070
+      *---------------------------------------------------              00002080
+       9000-TRATA-ERROS                   SECTION.                      00002090
+      *---------------------------------------------------              00002100
+             PERFORM 9050-GRAVAR-ERRLOG.                                00002110
+             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00002120
+             STOP RUN.                                                  00002130
+      *--------------------------------------------------------------   00002140
+       9000-99-FIM.            EXIT.                                    00002150
+      *--------------------------------------------------------------   00002160
